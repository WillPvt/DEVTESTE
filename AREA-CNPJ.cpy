@@ -0,0 +1,28 @@
+000010*-------------------------------------------------------------*
+000020* AREA DE TRABALHO PARA VALIDACAO DO CNPJ (DIGITO VERIFICADOR) *
+000030*-------------------------------------------------------------*
+000040 01  AREA-CNPJ.
+000050     02 NUM1                  PIC 9(01).
+000060     02 NUM2                  PIC 9(01).
+000070     02 NUM3                  PIC 9(01).
+000080     02 NUM4                  PIC 9(01).
+000090     02 NUM5                  PIC 9(01).
+000100     02 NUM6                  PIC 9(01).
+000110     02 NUM7                  PIC 9(01).
+000120     02 NUM8                  PIC 9(01).
+000130     02 NUM9                  PIC 9(01).
+000140     02 NUM10                 PIC 9(01).
+000150     02 NUM11                 PIC 9(01).
+000160     02 NUM12                 PIC 9(01).
+000170     02 NUM13                 PIC 9(01).
+000180     02 NUM14                 PIC 9(01).
+000190
+000200 01  WS-CALCULO-CNPJ.
+000210     02 CALC1                 PIC 9(04).
+000220     02 CALC2                 PIC 9(04).
+000230     02 RESULT1                PIC 9(04).
+000240     02 RESTO1                PIC 9(02).
+000250     02 RESULT2                PIC 9(04).
+000260     02 RESTO2                PIC 9(02).
+000270     02 DIG1                  PIC 9(01).
+000280     02 WS-ERRO-CNPJ          PIC X(01).
