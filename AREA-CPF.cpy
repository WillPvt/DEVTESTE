@@ -0,0 +1,24 @@
+000010*-------------------------------------------------------------*
+000020* AREA DE TRABALHO PARA VALIDACAO DO CPF (DIGITO VERIFICADOR)  *
+000030*-------------------------------------------------------------*
+000040 01  AREA-CPF.
+000050     02 NUM1                  PIC 9(01).
+000060     02 NUM2                  PIC 9(01).
+000070     02 NUM3                  PIC 9(01).
+000080     02 NUM4                  PIC 9(01).
+000090     02 NUM5                  PIC 9(01).
+000100     02 NUM6                  PIC 9(01).
+000110     02 NUM7                  PIC 9(01).
+000120     02 NUM8                  PIC 9(01).
+000130     02 NUM9                  PIC 9(01).
+000140     02 NUM10                 PIC 9(01).
+000150     02 NUM11                 PIC 9(01).
+000160
+000170 01  WS-CALCULO-CPF.
+000180     02 SOMA1                 PIC 9(04).
+000190     02 SOMA2                 PIC 9(04).
+000200     02 RESULT1                PIC 9(04).
+000210     02 RESTO1                PIC 9(02).
+000220     02 RESULT2                PIC 9(04).
+000230     02 RESTO2                PIC 9(02).
+000240     02 WS-ERRO-CPF           PIC X(01).
