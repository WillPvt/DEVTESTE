@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO ARQUIVO DE CONTATO DO CLIENTE (CLICONTATO.DAT)
+      * RELACIONADO 1-1 COM CLIENTE.DAT ATRAVES DE CLI-CODIGO
+      *-----------------------------------------------------------------
+       FD  ARQ-CLI-CONTATO.
+       01  REGISTRO-CLI-CONTATO.
+           02 CTT-CLI-CODIGO        PIC 9(07).
+           02 CTT-NOME-CONTATO      PIC X(30).
+           02 CTT-TELEFONE          PIC X(15).
+           02 CTT-EMAIL             PIC X(40).
