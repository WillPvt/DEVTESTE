@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO ARQUIVO DE IMPORTACAO DE CLIENTES (TEXTO FORNECEDOR)
+      *-----------------------------------------------------------------
+       FD  ARQ-IMPORTA-CLI.
+       01  REG-IMPORTA-CLI.
+           02 IMP-CLI-CODIGO        PIC 9(07).
+           02 IMP-CLI-CNPJ          PIC 9(14).
+           02 IMP-CLI-RAZAO-SOCIAL  PIC X(40).
+           02 IMP-CLI-LATITUDE      PIC S9(03)V9(08).
+           02 IMP-CLI-LONGITUDE     PIC S9(03)V9(08).
+           02 IMP-CLI-CONTATO-NOME  PIC X(30).
+           02 IMP-CLI-TELEFONE      PIC X(15).
+           02 IMP-CLI-EMAIL         PIC X(40).
+           02 IMP-CLI-STATUS        PIC X(01).
+
+       01  REG-IMPORTA-CLI-TRAILER REDEFINES REG-IMPORTA-CLI.
+           02 TRL-CLI-IDENTIFICADOR PIC X(07).
+           02 TRL-CLI-QTD-REGISTROS PIC 9(07).
+           02 FILLER                PIC X(155).
