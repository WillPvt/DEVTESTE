@@ -0,0 +1,16 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO ARQUIVO DE IMPORTACAO DE VENDEDORES (TEXTO FORNECEDOR)
+      *-----------------------------------------------------------------
+       FD  ARQ-IMPORTA-VEN.
+       01  REG-IMPORTA-VEN.
+           02 IMP-VEN-CODIGO        PIC 9(03).
+           02 IMP-VEN-CPF           PIC 9(11).
+           02 IMP-VEN-RAZAO-SOCIAL  PIC X(40).
+           02 IMP-VEN-LATITUDE      PIC S9(03)V9(08).
+           02 IMP-VEN-LONGITUDE     PIC S9(03)V9(08).
+           02 IMP-VEN-STATUS        PIC X(01).
+
+       01  REG-IMPORTA-VEN-TRAILER REDEFINES REG-IMPORTA-VEN.
+           02 TRL-VEN-IDENTIFICADOR PIC X(07).
+           02 TRL-VEN-QTD-REGISTROS PIC 9(07).
+           02 FILLER                PIC X(63).
