@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * LAYOUT DO ARQUIVO MESTRE DE VENDEDORES (VENDEDOR.DAT)
+      *-----------------------------------------------------------------
+       FD  ARQ-VENDEDOR.
+       01  REGISTRO-VENDEDOR.
+           02 VEN-CODIGO            PIC 9(03).
+           02 VEN-CPF               PIC 9(11).
+           02 VEN-NOME              PIC X(40).
+           02 VEN-LATITUDE          PIC S9(03)V9(08).
+           02 VEN-LONGITUDE         PIC S9(03)V9(08).
+           02 VEN-CAPACIDADE-MAX    PIC 9(04).
+           02 VEN-QTD-CARTEIRA      PIC 9(04).
+           02 VEN-STATUS            PIC X(01).
