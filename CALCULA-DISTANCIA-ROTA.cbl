@@ -0,0 +1,34 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CALCULA-DISTANCIA-ROTA INITIAL.
+000030 AUTHOR. WILKSON SILVA.
+000040 DATE-WRITTEN. 09/08/2026.
+000050*      ******** ESTIMATIVA DE DISTANCIA RODOVIARIA *********
+000060*      A PARTIR DA DISTANCIA EM LINHA RETA (HAVERSINE) JA
+000070*      CALCULADA POR QUEM CHAMA, ESTA ROTINA APLICA UM FATOR
+000080*      DE CORRECAO PARA APROXIMAR A DISTANCIA RODOVIARIA REAL
+000090*      ENTRE CLIENTE E VENDEDOR, JA QUE NENHUM SERVICO DE
+000100*      ROTEIRIZACAO EXTERNO ESTA DISPONIVEL HOJE. O PONTO DE
+000110*      CHAMADA FOI ISOLADO AQUI DE PROPOSITO, PARA QUE NO DIA
+000120*      EM QUE UM SERVICO DE ROTEIRIZACAO ESTIVER DISPONIVEL
+000130*      BASTE SUBSTITUIR O CALCULO DESTA ROTINA PELA CHAMADA
+000140*      AO SERVICO, SEM TOCAR EM QUEM A UTILIZA.
+000150
+000160 ENVIRONMENT DIVISION.
+000170 SPECIAL-NAMES.
+000180     DECIMAL-POINT IS COMMA.
+000190
+000200 DATA DIVISION.
+000210 WORKING-STORAGE SECTION.
+000220 77 FATOR-ROTA            PIC 9(01)V9(02) VALUE 1,30.
+000230
+000240 LINKAGE SECTION.
+000250 77 WS-DISTANCIA-RETA     PIC S9(03)V9(08).
+000260 77 WS-DISTANCIA-ROTA     PIC S9(03)V9(08).
+000270
+000280 PROCEDURE DIVISION USING WS-DISTANCIA-RETA
+000290                          WS-DISTANCIA-ROTA.
+000300
+000310 CALCULA-DISTANCIA-ROTA.
+000320     COMPUTE WS-DISTANCIA-ROTA = WS-DISTANCIA-RETA * FATOR-ROTA.
+000330 F-CALCULA-DISTANCIA-ROTA. EXIT.
+000340     GOBACK.
