@@ -1,361 +1,777 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IMPORTACAO.
-       AUTHOR. WILKSON SILVA.
-       DATE-WRITTEN. 16/01/2020.
-      *      ******** PROGRAMA DE IMPORTACAO DE CLIENTE E VENDEDOR
-
-       ENVIRONMENT DIVISION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       FILE-CONTROL.
-           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
-                  ORGANIZATION     IS INDEXED
-                  RECORD KEY       IS CLI-CODIGO
-                  ACCESS MODE      IS DYNAMIC
-                  LOCK MODE        IS MANUAL
-                  FILE STATUS      IS WS-RESULTADO-ACESSO.
-
-           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
-                  ORGANIZATION     IS INDEXED
-                  RECORD KEY       IS VEN-CODIGO
-                  ACCESS MODE      IS DYNAMIC
-                  LOCK MODE        IS MANUAL
-                  FILE STATUS      IS WS-RESULTADO-ACESSO.
-
-           SELECT ARQ-IMPORTA-CLI ASSIGN TO DISK WS-LOCAL-ARQ-CLI
-                  ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT ARQ-IMPORTA-VEN ASSIGN TO DISK WS-LOCAL-ARQ-VEN
-                  ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT ARQ-LOG ASSIGN TO DISK WS-LOCAL-ARQ-LOG
-                  ORGANIZATION IS LINE SEQUENTIAL.
-
-
-
-
-       DATA DIVISION.
-       FILE SECTION.
-       COPY "ARQ-CLIENTE.FD".
-
-       COPY "ARQ-VENDEDOR.FD".
-
-       COPY "ARQ-IMPORTA-VEN.FD".
-
-       COPY "ARQ-IMPORTA-CLI.FD".
-
-       FD ARQ-LOG.
-          01 REG-LOG.
-             02 LOG-MENSAGEM  PIC X(100).
-             02 LOG-CNPJ      PIC 9(14).
-
-
-
-       WORKING-STORAGE SECTION.
-       01 AUX-REGISTRO-CLIENTE.
-          02 AUX-CODIGO            PIC 9(07).
-          02 AUX-CNPJ              PIC 9(14).
-          02 AUX-RAZAO-SOCIAL      PIC X(40).
-          02 AUX-LATITUDE          PIC S9(03)V9(08).
-          02 AUX-LONGITUDE         PIC S9(03)V9(08).
-
-       01 AUX-REGISTRO-VENDEDOR.
-          02 AUX-CODIGO-VEN            PIC 9(03).
-          02 AUX-CPF-VEN               PIC 9(11).
-          02 AUX-RAZAO-SOCIAL-VEN      PIC X(40).
-          02 AUX-LATITUDE-VEN          PIC S9(03)V9(08).
-          02 AUX-LONGITUDE-VEN         PIC S9(03)V9(08).
-
-
-       77 SAI-COD               PIC 9(02) VALUE ZEROS.
-       77 LINHA-TRACO           PIC X(80) VALUE ALL '-'.
-       77 WS-TIPO-DADO-DISPLAY  PIC X(12) VALUE SPACES.
-       77 LIMPA-LINHA           PIC X(80) VALUE SPACES.
-       77 WID-ARQ-CLIENTE       PIC X(50) VALUE SPACES.
-       77 WS-RESULTADO-ACESSO   PIC 9(02) VALUES ZEROS.
-       77 TIPO-LEITURA          PIC X(02) VALUES SPACES.
-       77 CONTROLE-FIM          PIC 9(02) VALUES ZEROS.
-       77 OPCAO                 PIC A(01) VALUES SPACES.
-       77 PAUSA                 PIC X(02) VALUES SPACES.
-       77 MASCARA-DATA-CADASTRO PIC 99/99/99.
-       77 WS-SAI                PIC 9(02) VALUE ZEROS.
-       77 WS-RETORNO        PIC X VALUE SPACES.
-
-       LINKAGE SECTION.
-       77 DATA-DE-HOJE          PIC 99/99/99.
-       77 LK-TIPO-DADO PIC 9(01). *> 01 - CLIENTE 02 - VENDEDOR
-
-       SCREEN SECTION.
-       01 LIMPA-TELA   BLANK SCREEN
-                       BACKGROUND-COLOR 1
-                       FOREGROUND-COLOR 7.
-
-       01 TELA-IMPORTA BLANK SCREEN
-                       BACKGROUND-COLOR 1
-                       FOREGROUND-COLOR 7.
-          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
-          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
-          02 LINE 02 COLUMN 25 VALUE
-             "  IMPORTACAO DE ARQUIVOS ".
-          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
-          02 LINE 04 COLUMN 01 VALUE "NOME DO ARQUIVO.....".
-
-       01 TELA-FIM BLANK SCREEN
-                       BACKGROUND-COLOR 1
-                       FOREGROUND-COLOR 7.
-          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
-          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
-          02 LINE 02 COLUMN 25 VALUE
-             "  IMPORTACAO DE ARQUIVOS ".
-          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
-          02 LINE 15 COLUMN 01
-          VALUE "PROCESSO DE IMPORTACAO CONCLUIDO, TECLE ENTER PARA RETO
-      -"RNAR AO MENU INICIAL ".
-
-       PROCEDURE DIVISION USING DATA-DE-HOJE
-                                LK-TIPO-DADO.
-
-       INICIO.
-
-           IF LK-TIPO-DADO = 01
-              DISPLAY "CLIENTES " AT 0254
-              DISPLAY TELA-IMPORTA AT 0101
-              ACCEPT WS-LOCAL-ARQ-CLI           AT 0421
-           ELSE
-              DISPLAY "VENDEDORES " AT 0254
-              DISPLAY TELA-IMPORTA AT 0101
-              ACCEPT WS-LOCAL-ARQ-VEN           AT 0421
-           END-IF
-
-           MOVE "LOG.TXT"       TO WS-LOCAL-ARQ-LOG
-           OPEN OUTPUT ARQ-LOG
-
-           EVALUATE LK-TIPO-DADO
-              WHEN 01
-                PERFORM IMPORTA-CLIENTE
-                   THRU F-IMPORTA-CLIENTE
-                CLOSE ARQ-CLIENTE
-                CLOSE ARQ-LOG
-                CLOSE ARQ-IMPORTA-CLI
-              WHEN 02
-                PERFORM IMPORTA-VENDEDOR
-                   THRU F-IMPORTA-VENDEDOR
-                CLOSE ARQ-VENDEDOR
-                CLOSE ARQ-IMPORTA-VEN
-                CLOSE ARQ-LOG
-           END-EVALUATE
-           DISPLAY TELA-fim AT 0101
-           ACCEPT PAUSA     AT 2478
-           EXIT PROGRAM.
-
-       IMPORTA-CLIENTE.
-           MOVE "CLIENTE.DAT"   TO WID-ARQ-CLIENTE
-           OPEN I-O ARQ-CLIENTE
-           IF WS-RESULTADO-ACESSO NOT = 00
-              OPEN OUTPUT ARQ-CLIENTE
-              CLOSE ARQ-CLIENTE
-              OPEN I-O ARQ-CLIENTE
-           END-IF
-           OPEN INPUT ARQ-IMPORTA-CLI
-           IF WS-RESULTADO-ACESSO NOT = 00
-              DISPLAY "ERRO AO ABRIR O ARQUIVO SOLICITADO!" AT  0101
-              ACCEPT PAUSA AT 2478
-              EXIT PROGRAM
-           END-IF
-           PERFORM UNTIL WS-SAI = 99
-              READ ARQ-IMPORTA-CLI NEXT
-                 AT END
-                    MOVE 99 TO WS-SAI
-                    EXIT PERFORM
-              END-READ
-              PERFORM PEGA-CODIGO-CLI THRU F-PEGA-CODIGO-CLI
-              MOVE IMP-CLI-CODIGO       TO  CLI-CODIGO
-              MOVE IMP-CLI-CNPJ         TO  CLI-CNPJ
-              MOVE SPACES TO LOG-MENSAGEM
-001730        IF CLI-CNPJ = ZEROS
-001740           MOVE "CNPJ EM BRANCO!" TO LOG-MENSAGEM
-                 MOVE CLI-CNPJ TO LOG-CNPJ
-                 WRITE REG-LOG
-              ELSE
-                 MOVE "S" TO WS-RETORNO
-                 CALL "VALIDA-CNPJ" USING CLI-CNPJ
-                                          WS-RETORNO
-                 PERFORM CNPJ-DUPLICADO THRU F-CNPJ-DUPLICADO
-                 IF WS-RETORNO = "N"
-                    MOVE IMP-CLI-RAZAO-SOCIAL TO  CLI-RAZAO-SOCIAL
-                    MOVE IMP-CLI-LATITUDE     TO  CLI-LATITUDE
-                    MOVE IMP-CLI-LONGITUDE    TO  CLI-LONGITUDE
-                    WRITE REGISTRO-CLIENTE
-001740              MOVE "REGISTRO INCLUIDO!" TO LOG-MENSAGEM
-                    MOVE CLI-CNPJ TO LOG-CNPJ
-                    WRITE REG-LOG
-                 ELSE
-                    IF LOG-MENSAGEM = SPACES
-001740                 MOVE "CNPJ INVALIDO!" TO LOG-MENSAGEM
-                    END-IF
-                    MOVE CLI-CNPJ TO LOG-CNPJ
-                    WRITE REG-LOG
-                 END-IF
-001750        END-IF
-      *PERFORMAR  VALIDACAO DE CPNJ E GRAVAR ARQUIVO DE LOG COM ERROS
-      *SE DER ERRO NA VALIDACAO, NAO GRAVAR, SE NAO DER ERRO, GRAVAR
-           END-PERFORM.
-
-       F-IMPORTA-CLIENTE. EXIT.
-
-       IMPORTA-VENDEDOR.
-           MOVE "VENDEDOR.DAT"   TO WID-ARQ-VENDEDOR
-           OPEN I-O ARQ-VENDEDOR
-           IF WS-RESULTADO-ACESSO NOT = 00
-              OPEN OUTPUT ARQ-VENDEDOR
-              CLOSE ARQ-VENDEDOR
-              OPEN I-O ARQ-VENDEDOR
-           END-IF
-
-      *    MOVE WS-LOCAL-IMPORTA TO WS-LOCAL-ARQ
-           OPEN INPUT ARQ-IMPORTA-VEN
-
-           PERFORM UNTIL WS-SAI = 99
-              READ ARQ-IMPORTA-VEN NEXT
-                 AT END
-                    MOVE 99 TO WS-SAI
-                    EXIT PERFORM
-              END-READ
-              PERFORM PEGA-CODIGO-VEN THRU F-PEGA-CODIGO-VEN
-              MOVE IMP-VEN-CODIGO       TO  VEN-CODIGO
-              MOVE IMP-VEN-CPF          TO  VEN-CPF
-              MOVE SPACES TO LOG-MENSAGEM
-001730        IF VEN-CPF = ZEROS
-001740           MOVE "CPF EM BRANCO!" TO LOG-MENSAGEM
-                 MOVE VEN-CPF TO LOG-CNPJ
-                 WRITE REG-LOG
-              ELSE
-                 MOVE "S" TO WS-RETORNO
-                 CALL "VALIDA-CPF" USING VEN-CPF
-                                          WS-RETORNO
-                 PERFORM CPF-DUPLICADO THRU F-CPF-DUPLICADO
-                 IF WS-RETORNO = "N"
-                    MOVE IMP-VEN-RAZAO-SOCIAL TO  VEN-NOME
-                    MOVE IMP-VEN-LATITUDE     TO  VEN-LATITUDE
-                    MOVE IMP-VEN-LONGITUDE    TO  VEN-LONGITUDE
-                    WRITE REGISTRO-VENDEDOR
-001740              MOVE "REGISTRO INCLUIDO!" TO LOG-MENSAGEM
-                    MOVE VEN-CPF TO LOG-CNPJ
-                    WRITE REG-LOG
-                 ELSE
-                    IF LOG-MENSAGEM = SPACES
-001740                 MOVE "CPF INVALIDO!" TO LOG-MENSAGEM
-                    END-IF
-                    MOVE VEN-CPF TO LOG-CNPJ
-                    WRITE REG-LOG
-                 END-IF
-001750        END-IF
-      *PERFORMAR  VALIDACAO DE CPNJ E GRAVAR ARQUIVO DE LOG COM ERROS
-      *SE DER ERRO NA VALIDACAO, NAO GRAVAR, SE NAO DER ERRO, GRAVAR
-           END-PERFORM.
-       F-IMPORTA-VENDEDOR. EXIT.
-
-       PEGA-CODIGO-CLI.
-           MOVE 9999999 TO CLI-CODIGO
-           PERFORM UNTIL SAI-COD = 99
-              MOVE 9999999 TO CLI-CODIGO
-              START ARQ-CLIENTE KEY LESS CLI-CODIGO
-              IF WS-RESULTADO-ACESSO NOT = 00
-                 DISPLAY "ERRO NO POSICIONAMENTO DA CHAVE - CLIENTE: "
-                      AT 2401
-                 DISPLAY WS-RESULTADO-ACESSO AT 2440
-                 ACCEPT  PAUSA               AT 2478
-                 DISPLAY LIMPA-TELA          AT 2401
-              END-IF
-              READ ARQ-CLIENTE NEXT AT END
-                MOVE 99  TO SAI-COD
-              END-READ
-              ADD 1 TO CLI-CODIGO
-              READ ARQ-CLIENTE
-              IF WS-RESULTADO-ACESSO = 23
-                 MOVE CLI-CODIGO TO IMP-CLI-CODIGO
-                 MOVE 99 TO SAI-COD
-              END-IF
-           END-PERFORM
-           MOVE ZEROS TO SAI-COD
-           .
-
-       F-PEGA-CODIGO-CLI. EXIT.
-
-       PEGA-CODIGO-VEN.
-           MOVE 999 TO VEN-CODIGO
-           PERFORM UNTIL SAI-COD = 99
-              MOVE 999 TO VEN-CODIGO
-              START ARQ-VENDEDOR KEY LESS VEN-CODIGO
-              IF WS-RESULTADO-ACESSO NOT = 00
-                 DISPLAY "ERRO NO POSICIONAMENTO DA CHAVE - VENDEDOR: "
-                      AT 2401
-                 DISPLAY WS-RESULTADO-ACESSO AT 2440
-                 ACCEPT  PAUSA               AT 2478
-                 DISPLAY LIMPA-TELA          AT 2401
-              END-IF
-              READ ARQ-VENDEDOR NEXT AT END
-                MOVE 99  TO SAI-COD
-              END-READ
-              ADD 1 TO VEN-CODIGO
-              READ ARQ-VENDEDOR
-              IF WS-RESULTADO-ACESSO = 23
-                 MOVE VEN-CODIGO TO IMP-VEN-CODIGO
-                 MOVE 99 TO SAI-COD
-              END-IF
-           END-PERFORM
-           MOVE ZEROS TO SAI-COD
-           .
-
-       F-PEGA-CODIGO-VEN. EXIT.
-
-       CNPJ-DUPLICADO.
-           MOVE CLI-CNPJ TO AUX-CNPJ
-           MOVE CLI-CODIGO TO AUX-CODIGO
-           MOVE ZEROS TO CLI-CODIGO
-           START ARQ-CLIENTE KEY NOT LESS CLI-CODIGO
-           IF WS-RESULTADO-ACESSO = 00
-              PERFORM UNTIL EXIT
-              MOVE ZEROS TO CLI-CNPJ
-              READ ARQ-CLIENTE NEXT
-              AT END
-                 EXIT PERFORM
-              END-READ
-              IF AUX-CNPJ = CLI-CNPJ
-                 MOVE "S" TO WS-RETORNO
-                 MOVE "CNPJ DUPLICADO  " TO LOG-MENSAGEM
-                 EXIT PERFORM
-              END-IF
-              END-PERFORM
-           END-IF.
-           MOVE AUX-CNPJ TO CLI-CNPJ.
-           MOVE AUX-CODIGO TO CLI-CODIGO.
-           START ARQ-CLIENTE KEY EQUAL CLI-CODIGO.
-       F-CNPJ-DUPLICADO. EXIT.
-
-       CPF-DUPLICADO.
-         MOVE VEN-CODIGO TO AUX-CODIGO-VEN
-         MOVE VEN-CPF    TO AUX-CPF-VEN
-         MOVE ZEROS TO VEN-CODIGO
-         START ARQ-VENDEDOR KEY NOT LESS VEN-CODIGO
-         IF WS-RESULTADO-ACESSO = 00
-            PERFORM UNTIL EXIT
-               MOVE ZEROS TO VEN-CPF
-               READ ARQ-VENDEDOR NEXT
-                  AT END
-                  EXIT PERFORM
-               END-READ
-               IF AUX-CPF-VEN = VEN-CPF
-                  MOVE "S" TO WS-RETORNO
-                  MOVE "CPF DUPLICADO  " TO LOG-MENSAGEM
-                  EXIT PERFORM
-               END-IF
-            END-PERFORM
-         END-IF.
-         MOVE AUX-CPF-VEN TO VEN-CPF.
-         MOVE AUX-CODIGO-VEN TO VEN-CODIGO.
-         START ARQ-VENDEDOR KEY EQUAL VEN-CODIGO.
-       F-CPF-DUPLICADO. EXIT.
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPORTACAO.
+       AUTHOR. WILKSON SILVA.
+       DATE-WRITTEN. 16/01/2020.
+      *      ******** PROGRAMA DE IMPORTACAO DE CLIENTE E VENDEDOR
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CLI-CODIGO
+                  ALTERNATE RECORD KEY IS CLI-CNPJ
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-CLI-CONTATO ASSIGN TO DISK WID-ARQ-CLI-CONTATO
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CTT-CLI-CODIGO
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-IMPORTA-CLI ASSIGN TO DISK WS-LOCAL-ARQ-CLI
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-IMPORTA-VEN ASSIGN TO DISK WS-LOCAL-ARQ-VEN
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-LOG ASSIGN TO DISK WS-LOCAL-ARQ-LOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-RESULTADO-LOG.
+
+           SELECT ARQ-CKPT-CLI ASSIGN TO DISK WS-LOCAL-ARQ-CKPT-CLI
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-CKPT-VEN ASSIGN TO DISK WS-LOCAL-ARQ-CKPT-VEN
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-CTL-CODIGO ASSIGN TO DISK WS-LOCAL-ARQ-CTL-CODIGO
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-CTL-EXECUCAO ASSIGN TO "EXECUCAO.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-RESULTADO-EXEC.
+
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ARQ-CLIENTE.FD".
+
+       COPY "ARQ-VENDEDOR.FD".
+
+       COPY "ARQ-CLI-CONTATO.FD".
+
+       COPY "ARQ-IMPORTA-VEN.FD".
+
+       COPY "ARQ-IMPORTA-CLI.FD".
+
+       FD ARQ-LOG.
+          01 REG-LOG.
+             02 LOG-MENSAGEM       PIC X(100).
+             02 LOG-CNPJ           PIC 9(14).
+             02 LOG-CNPJ-MASCARADO PIC X(18).
+             02 LOG-TIPO-REGISTRO  PIC X(08).
+             02 LOG-SEQUENCIA      PIC 9(07).
+             02 LOG-TIMESTAMP      PIC 9(08).
+             02 LOG-CODIGO-EXISTENTE PIC 9(07).
+
+       FD ARQ-CKPT-CLI.
+          01 REG-CKPT-CLI.
+             02 CKPT-CLI-ARQUIVO PIC X(50).
+             02 CKPT-CLI-QTD     PIC 9(07).
+
+       FD ARQ-CKPT-VEN.
+          01 REG-CKPT-VEN.
+             02 CKPT-VEN-ARQUIVO PIC X(50).
+             02 CKPT-VEN-QTD     PIC 9(07).
+
+       FD ARQ-CTL-CODIGO.
+          01 REG-CTL-CODIGO.
+             02 CTL-ULTIMO-CLI-CODIGO   PIC 9(07).
+             02 FILLER                  PIC X(01) VALUE ";".
+             02 CTL-ULTIMO-VEN-CODIGO   PIC 9(03).
+
+       FD ARQ-CTL-EXECUCAO.
+          01 REG-CTL-EXECUCAO.
+             02 EXEC-PROGRAMA      PIC X(10).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-DATA          PIC X(08).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-HORA          PIC 9(08).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-RESULTADO     PIC X(01).
+
+
+
+       WORKING-STORAGE SECTION.
+       77 LINHA-TRACO           PIC X(80) VALUE ALL '-'.
+       77 WS-TIPO-DADO-DISPLAY  PIC X(12) VALUE SPACES.
+       77 LIMPA-LINHA           PIC X(80) VALUE SPACES.
+       77 WID-ARQ-CLIENTE       PIC X(50) VALUE SPACES.
+       77 WID-ARQ-VENDEDOR      PIC X(50) VALUE SPACES.
+       77 WID-ARQ-CLI-CONTATO   PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-CLI      PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-VEN      PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-LOG      PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-CKPT-CLI PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-CKPT-VEN PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-CTL-CODIGO PIC X(50) VALUE SPACES.
+       77 WS-CONTADOR-CKPT      PIC 9(07) VALUE ZEROS.
+       77 WS-REG-ATUAL          PIC 9(07) VALUE ZEROS.
+       77 WS-INTERVALO-CKPT     PIC 9(04) VALUE 100.
+       77 WS-QTE-CKPT           PIC 9(07) VALUE ZEROS.
+       77 WS-RESTO-CKPT         PIC 9(04) VALUE ZEROS.
+       77 WS-RESULTADO-ACESSO   PIC 9(02) VALUES ZEROS.
+       77 WS-RESULTADO-LOG      PIC 9(02) VALUES ZEROS.
+       77 WS-RESULTADO-EXEC     PIC 9(02) VALUES ZEROS.
+       77 WS-EXEC-RESULTADO     PIC X(01) VALUE "S".
+       77 WS-TIPO-DADO-INVALIDO PIC X(01) VALUE "N".
+       77 WS-TOTAL-LIDOS        PIC 9(07) VALUE ZEROS.
+       77 WS-TOTAL-INCLUIDOS    PIC 9(07) VALUE ZEROS.
+       77 WS-TOTAL-DUPLICADOS   PIC 9(07) VALUE ZEROS.
+       77 WS-TOTAL-INVALIDOS    PIC 9(07) VALUE ZEROS.
+       77 WS-TOTAL-LIDOS-EDIT      PIC ZZZ.ZZ9.
+       77 WS-TOTAL-INCLUIDOS-EDIT  PIC ZZZ.ZZ9.
+       77 WS-TOTAL-DUPLICADOS-EDIT PIC ZZZ.ZZ9.
+       77 WS-TOTAL-INVALIDOS-EDIT  PIC ZZZ.ZZ9.
+       77 TIPO-LEITURA          PIC X(02) VALUES SPACES.
+       77 CONTROLE-FIM          PIC 9(02) VALUES ZEROS.
+       77 OPCAO                 PIC A(01) VALUES SPACES.
+       77 PAUSA                 PIC X(02) VALUES SPACES.
+       77 MASCARA-DATA-CADASTRO PIC 99/99/99.
+       77 WS-SAI                PIC 9(02) VALUE ZEROS.
+       77 WS-RETORNO        PIC X VALUE SPACES.
+       77 WS-COORD-OK       PIC X VALUE SPACES.
+       77 WS-CLI-CODIGO-NOVO PIC 9(07) VALUE ZEROS.
+       77 WS-VEN-CODIGO-NOVO PIC 9(03) VALUE ZEROS.
+       77 WS-QTD-VALIDACAO-CLI  PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-ESPERADA-CLI   PIC 9(07) VALUE ZEROS.
+       77 WS-TRAILER-OK-CLI     PIC X(01) VALUE "N".
+       77 WS-QTD-VALIDACAO-VEN  PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-ESPERADA-VEN   PIC 9(07) VALUE ZEROS.
+       77 WS-TRAILER-OK-VEN     PIC X(01) VALUE "N".
+
+       LINKAGE SECTION.
+       77 DATA-DE-HOJE          PIC 99/99/99.
+       77 LK-TIPO-DADO PIC 9(01). *> 01 - CLIENTE 02 - VENDEDOR
+
+       SCREEN SECTION.
+       01 LIMPA-TELA   BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+
+       01 TELA-IMPORTA BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 25 VALUE
+             "  IMPORTACAO DE ARQUIVOS ".
+          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 04 COLUMN 01 VALUE "NOME DO ARQUIVO.....".
+
+       01 TELA-FIM BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 25 VALUE
+             "  IMPORTACAO DE ARQUIVOS ".
+          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 06 COLUMN 01 VALUE "REGISTROS LIDOS.......:".
+          02 LINE 06 COLUMN 26 PIC ZZZ.ZZ9
+             FROM WS-TOTAL-LIDOS-EDIT.
+          02 LINE 07 COLUMN 01 VALUE "REGISTROS INCLUIDOS...:".
+          02 LINE 07 COLUMN 26 PIC ZZZ.ZZ9
+             FROM WS-TOTAL-INCLUIDOS-EDIT.
+          02 LINE 08 COLUMN 01 VALUE "DUPLICADOS REJEITADOS.:".
+          02 LINE 08 COLUMN 26 PIC ZZZ.ZZ9
+             FROM WS-TOTAL-DUPLICADOS-EDIT.
+          02 LINE 09 COLUMN 01 VALUE "INVALIDOS/EM BRANCO...:".
+          02 LINE 09 COLUMN 26 PIC ZZZ.ZZ9
+             FROM WS-TOTAL-INVALIDOS-EDIT.
+          02 LINE 15 COLUMN 01
+          VALUE "PROCESSO DE IMPORTACAO CONCLUIDO, TECLE ENTER PARA RETO
+      -"RNAR AO MENU INICIAL ".
+
+       PROCEDURE DIVISION USING DATA-DE-HOJE
+                                LK-TIPO-DADO.
+
+       INICIO.
+
+           IF LK-TIPO-DADO = 01
+              DISPLAY "CLIENTES " AT 0254
+              DISPLAY TELA-IMPORTA AT 0101
+              ACCEPT WS-LOCAL-ARQ-CLI           AT 0421
+           ELSE
+              DISPLAY "VENDEDORES " AT 0254
+              DISPLAY TELA-IMPORTA AT 0101
+              ACCEPT WS-LOCAL-ARQ-VEN           AT 0421
+           END-IF
+
+           STRING "LOG-" DATA-DE-HOJE(7:2) DATA-DE-HOJE(4:2)
+                  DATA-DE-HOJE(1:2) ".TXT"
+                  DELIMITED BY SIZE INTO WS-LOCAL-ARQ-LOG
+           OPEN EXTEND ARQ-LOG
+           IF WS-RESULTADO-LOG NOT = 00
+              OPEN OUTPUT ARQ-LOG
+           END-IF
+
+           EVALUATE LK-TIPO-DADO
+              WHEN 01
+                PERFORM IMPORTA-CLIENTE
+                   THRU F-IMPORTA-CLIENTE
+                CLOSE ARQ-CLIENTE
+                CLOSE ARQ-CLI-CONTATO
+                CLOSE ARQ-LOG
+                CLOSE ARQ-IMPORTA-CLI
+              WHEN 02
+                PERFORM IMPORTA-VENDEDOR
+                   THRU F-IMPORTA-VENDEDOR
+                CLOSE ARQ-VENDEDOR
+                CLOSE ARQ-IMPORTA-VEN
+                CLOSE ARQ-LOG
+              WHEN OTHER
+                MOVE "S" TO WS-TIPO-DADO-INVALIDO
+                CLOSE ARQ-LOG
+           END-EVALUATE
+           MOVE WS-TOTAL-LIDOS      TO WS-TOTAL-LIDOS-EDIT
+           MOVE WS-TOTAL-INCLUIDOS  TO WS-TOTAL-INCLUIDOS-EDIT
+           MOVE WS-TOTAL-DUPLICADOS TO WS-TOTAL-DUPLICADOS-EDIT
+           MOVE WS-TOTAL-INVALIDOS  TO WS-TOTAL-INVALIDOS-EDIT
+           DISPLAY TELA-fim AT 0101
+           ACCEPT PAUSA     AT 2478
+           IF WS-TIPO-DADO-INVALIDO = "S"
+              MOVE "N" TO WS-EXEC-RESULTADO
+           ELSE
+              MOVE "S" TO WS-EXEC-RESULTADO
+           END-IF
+           PERFORM GRAVA-EXECUCAO THRU F-GRAVA-EXECUCAO
+           EXIT PROGRAM.
+
+       IMPORTA-CLIENTE.
+           MOVE "CLIENTE.DAT"   TO WID-ARQ-CLIENTE
+           OPEN I-O ARQ-CLIENTE
+           IF WS-RESULTADO-ACESSO NOT = 00
+              OPEN OUTPUT ARQ-CLIENTE
+              CLOSE ARQ-CLIENTE
+              OPEN I-O ARQ-CLIENTE
+           END-IF
+           MOVE "CLICONTATO.DAT" TO WID-ARQ-CLI-CONTATO
+           OPEN I-O ARQ-CLI-CONTATO
+           IF WS-RESULTADO-ACESSO NOT = 00
+              OPEN OUTPUT ARQ-CLI-CONTATO
+              CLOSE ARQ-CLI-CONTATO
+              OPEN I-O ARQ-CLI-CONTATO
+           END-IF
+           OPEN INPUT ARQ-IMPORTA-CLI
+           IF WS-RESULTADO-ACESSO NOT = 00
+              DISPLAY "ERRO AO ABRIR O ARQUIVO SOLICITADO!" AT  0101
+              ACCEPT PAUSA AT 2478
+              MOVE "N" TO WS-EXEC-RESULTADO
+              PERFORM GRAVA-EXECUCAO THRU F-GRAVA-EXECUCAO
+              EXIT PROGRAM
+           END-IF
+           PERFORM VALIDA-TRAILER-CLI THRU F-VALIDA-TRAILER-CLI
+           IF WS-TRAILER-OK-CLI NOT = "S"
+              OR WS-QTD-VALIDACAO-CLI NOT = WS-QTD-ESPERADA-CLI
+              DISPLAY "TRAILER AUSENTE OU CONTAGEM DIVERGENTE - "
+                 AT 0101
+              DISPLAY "IMPORTACAO CANCELADA ...................."
+                 AT 0201
+              ACCEPT PAUSA AT 2478
+              MOVE "TRAILER AUSENTE OU CONTAGEM DIVERGENTE - CLIENTE"
+                 TO LOG-MENSAGEM
+              MOVE ZEROS TO LOG-CNPJ
+              PERFORM MASCARA-CNPJ-LOG THRU F-MASCARA-CNPJ-LOG
+              PERFORM PREPARA-LOG-CLI THRU F-PREPARA-LOG-CLI
+              WRITE REG-LOG
+              CLOSE ARQ-IMPORTA-CLI
+              MOVE "N" TO WS-EXEC-RESULTADO
+              PERFORM GRAVA-EXECUCAO THRU F-GRAVA-EXECUCAO
+              EXIT PROGRAM
+           END-IF
+           MOVE "CKPTCLI.CTL" TO WS-LOCAL-ARQ-CKPT-CLI
+           PERFORM LE-CHECKPOINT-CLI THRU F-LE-CHECKPOINT-CLI
+           MOVE ZEROS TO WS-REG-ATUAL
+           IF WS-CONTADOR-CKPT > ZEROS
+              PERFORM PULAR-REGISTROS-CLI THRU F-PULAR-REGISTROS-CLI
+           END-IF
+           PERFORM UNTIL WS-SAI = 99
+              READ ARQ-IMPORTA-CLI NEXT
+                 AT END
+                    MOVE 99 TO WS-SAI
+                    EXIT PERFORM
+              END-READ
+              IF TRL-CLI-IDENTIFICADOR = "TRAILER"
+                 MOVE 99 TO WS-SAI
+                 EXIT PERFORM
+              END-IF
+              ADD 1 TO WS-TOTAL-LIDOS
+              ADD 1 TO WS-REG-ATUAL
+              DIVIDE WS-REG-ATUAL BY WS-INTERVALO-CKPT
+                 GIVING WS-QTE-CKPT REMAINDER WS-RESTO-CKPT
+              IF WS-RESTO-CKPT = ZEROS
+                 PERFORM GRAVA-CHECKPOINT-CLI
+                    THRU F-GRAVA-CHECKPOINT-CLI
+              END-IF
+              PERFORM PEGA-CODIGO-CLI THRU F-PEGA-CODIGO-CLI
+              MOVE IMP-CLI-CODIGO       TO  CLI-CODIGO
+              MOVE IMP-CLI-CNPJ         TO  CLI-CNPJ
+              MOVE SPACES TO LOG-MENSAGEM
+              MOVE ZEROS  TO LOG-CODIGO-EXISTENTE
+001730        IF CLI-CNPJ = ZEROS
+001740           MOVE "CNPJ EM BRANCO!" TO LOG-MENSAGEM
+                 MOVE CLI-CNPJ TO LOG-CNPJ
+                 PERFORM MASCARA-CNPJ-LOG THRU F-MASCARA-CNPJ-LOG
+                 PERFORM PREPARA-LOG-CLI THRU F-PREPARA-LOG-CLI
+                 WRITE REG-LOG
+                 ADD 1 TO WS-TOTAL-INVALIDOS
+              ELSE
+                 MOVE "S" TO WS-RETORNO
+                 CALL "VALIDA-CNPJ" USING CLI-CNPJ
+                                          WS-RETORNO
+                 PERFORM CNPJ-DUPLICADO THRU F-CNPJ-DUPLICADO
+                 IF WS-RETORNO = "N"
+                    MOVE IMP-CLI-LATITUDE     TO  CLI-LATITUDE
+                    MOVE IMP-CLI-LONGITUDE    TO  CLI-LONGITUDE
+                    PERFORM VALIDA-COORDENADAS-CLI
+                       THRU F-VALIDA-COORDENADAS-CLI
+                    IF WS-COORD-OK = "N"
+                       MOVE "COORDENADAS INVALIDAS!" TO LOG-MENSAGEM
+                       MOVE CLI-CNPJ TO LOG-CNPJ
+                       PERFORM MASCARA-CNPJ-LOG THRU F-MASCARA-CNPJ-LOG
+                       PERFORM PREPARA-LOG-CLI THRU F-PREPARA-LOG-CLI
+                       WRITE REG-LOG
+                       ADD 1 TO WS-TOTAL-INVALIDOS
+                    ELSE
+                       MOVE IMP-CLI-RAZAO-SOCIAL TO  CLI-RAZAO-SOCIAL
+                       IF IMP-CLI-STATUS = SPACES
+                          MOVE "A" TO CLI-STATUS
+                       ELSE
+                          MOVE IMP-CLI-STATUS TO CLI-STATUS
+                       END-IF
+                       WRITE REGISTRO-CLIENTE
+                       MOVE CLI-CODIGO             TO CTT-CLI-CODIGO
+                       MOVE IMP-CLI-CONTATO-NOME   TO CTT-NOME-CONTATO
+                       MOVE IMP-CLI-TELEFONE       TO CTT-TELEFONE
+                       MOVE IMP-CLI-EMAIL          TO CTT-EMAIL
+                       WRITE REGISTRO-CLI-CONTATO
+001740                 MOVE "REGISTRO INCLUIDO!" TO LOG-MENSAGEM
+                       MOVE CLI-CNPJ TO LOG-CNPJ
+                       PERFORM MASCARA-CNPJ-LOG THRU F-MASCARA-CNPJ-LOG
+                       PERFORM PREPARA-LOG-CLI THRU F-PREPARA-LOG-CLI
+                       WRITE REG-LOG
+                       ADD 1 TO WS-TOTAL-INCLUIDOS
+                    END-IF
+                 ELSE
+                    IF LOG-MENSAGEM = "CNPJ DUPLICADO  "
+                       ADD 1 TO WS-TOTAL-DUPLICADOS
+                    ELSE
+001740                 MOVE "CNPJ INVALIDO!" TO LOG-MENSAGEM
+                       ADD 1 TO WS-TOTAL-INVALIDOS
+                    END-IF
+                    MOVE CLI-CNPJ TO LOG-CNPJ
+                    PERFORM MASCARA-CNPJ-LOG THRU F-MASCARA-CNPJ-LOG
+                    PERFORM PREPARA-LOG-CLI THRU F-PREPARA-LOG-CLI
+                    WRITE REG-LOG
+                 END-IF
+001750        END-IF
+      *PERFORMAR  VALIDACAO DE CPNJ E GRAVAR ARQUIVO DE LOG COM ERROS
+      *SE DER ERRO NA VALIDACAO, NAO GRAVAR, SE NAO DER ERRO, GRAVAR
+           END-PERFORM.
+           MOVE ZEROS TO WS-REG-ATUAL
+           PERFORM GRAVA-CHECKPOINT-CLI THRU F-GRAVA-CHECKPOINT-CLI.
+
+       F-IMPORTA-CLIENTE. EXIT.
+
+       VALIDA-TRAILER-CLI.
+           MOVE ZEROS TO WS-QTD-VALIDACAO-CLI
+           MOVE ZEROS TO WS-QTD-ESPERADA-CLI
+           MOVE "N" TO WS-TRAILER-OK-CLI
+           PERFORM UNTIL EXIT
+              READ ARQ-IMPORTA-CLI NEXT AT END
+                 EXIT PERFORM
+              END-READ
+              IF TRL-CLI-IDENTIFICADOR = "TRAILER"
+                 MOVE TRL-CLI-QTD-REGISTROS TO WS-QTD-ESPERADA-CLI
+                 MOVE "S" TO WS-TRAILER-OK-CLI
+                 EXIT PERFORM
+              ELSE
+                 ADD 1 TO WS-QTD-VALIDACAO-CLI
+              END-IF
+           END-PERFORM
+           CLOSE ARQ-IMPORTA-CLI
+           OPEN INPUT ARQ-IMPORTA-CLI.
+       F-VALIDA-TRAILER-CLI. EXIT.
+
+       LE-CHECKPOINT-CLI.
+           MOVE ZEROS TO WS-CONTADOR-CKPT
+           OPEN INPUT ARQ-CKPT-CLI
+           IF WS-RESULTADO-ACESSO = 00
+              READ ARQ-CKPT-CLI
+                 AT END
+                    MOVE ZEROS TO WS-CONTADOR-CKPT
+                 NOT AT END
+                    IF CKPT-CLI-ARQUIVO = WS-LOCAL-ARQ-CLI
+                       MOVE CKPT-CLI-QTD TO WS-CONTADOR-CKPT
+                    ELSE
+                       MOVE ZEROS TO WS-CONTADOR-CKPT
+                    END-IF
+              END-READ
+              CLOSE ARQ-CKPT-CLI
+           END-IF.
+       F-LE-CHECKPOINT-CLI. EXIT.
+
+       GRAVA-CHECKPOINT-CLI.
+           OPEN OUTPUT ARQ-CKPT-CLI
+           MOVE WS-LOCAL-ARQ-CLI TO CKPT-CLI-ARQUIVO
+           MOVE WS-REG-ATUAL     TO CKPT-CLI-QTD
+           WRITE REG-CKPT-CLI
+           CLOSE ARQ-CKPT-CLI.
+       F-GRAVA-CHECKPOINT-CLI. EXIT.
+
+       PULAR-REGISTROS-CLI.
+           MOVE ZEROS TO WS-REG-ATUAL
+           PERFORM UNTIL WS-REG-ATUAL NOT < WS-CONTADOR-CKPT
+              READ ARQ-IMPORTA-CLI NEXT
+                 AT END
+                    MOVE WS-CONTADOR-CKPT TO WS-REG-ATUAL
+                    EXIT PERFORM
+              END-READ
+              ADD 1 TO WS-REG-ATUAL
+           END-PERFORM.
+       F-PULAR-REGISTROS-CLI. EXIT.
+
+       IMPORTA-VENDEDOR.
+           MOVE "VENDEDOR.DAT"   TO WID-ARQ-VENDEDOR
+           OPEN I-O ARQ-VENDEDOR
+           IF WS-RESULTADO-ACESSO NOT = 00
+              OPEN OUTPUT ARQ-VENDEDOR
+              CLOSE ARQ-VENDEDOR
+              OPEN I-O ARQ-VENDEDOR
+           END-IF
+
+      *    MOVE WS-LOCAL-IMPORTA TO WS-LOCAL-ARQ
+           OPEN INPUT ARQ-IMPORTA-VEN
+
+           PERFORM VALIDA-TRAILER-VEN THRU F-VALIDA-TRAILER-VEN
+           IF WS-TRAILER-OK-VEN NOT = "S"
+              OR WS-QTD-VALIDACAO-VEN NOT = WS-QTD-ESPERADA-VEN
+              DISPLAY "TRAILER AUSENTE OU CONTAGEM DIVERGENTE - "
+                 AT 0101
+              DISPLAY "IMPORTACAO CANCELADA ...................."
+                 AT 0201
+              ACCEPT PAUSA AT 2478
+              MOVE "TRAILER AUSENTE OU CONTAGEM DIVERGENTE - VENDEDOR"
+                 TO LOG-MENSAGEM
+              MOVE ZEROS TO LOG-CNPJ
+              PERFORM MASCARA-CPF-LOG THRU F-MASCARA-CPF-LOG
+              PERFORM PREPARA-LOG-VEN THRU F-PREPARA-LOG-VEN
+              WRITE REG-LOG
+              CLOSE ARQ-IMPORTA-VEN
+              MOVE "N" TO WS-EXEC-RESULTADO
+              PERFORM GRAVA-EXECUCAO THRU F-GRAVA-EXECUCAO
+              EXIT PROGRAM
+           END-IF
+
+           MOVE "CKPTVEN.CTL" TO WS-LOCAL-ARQ-CKPT-VEN
+           PERFORM LE-CHECKPOINT-VEN THRU F-LE-CHECKPOINT-VEN
+           MOVE ZEROS TO WS-REG-ATUAL
+           IF WS-CONTADOR-CKPT > ZEROS
+              PERFORM PULAR-REGISTROS-VEN THRU F-PULAR-REGISTROS-VEN
+           END-IF
+
+           PERFORM UNTIL WS-SAI = 99
+              READ ARQ-IMPORTA-VEN NEXT
+                 AT END
+                    MOVE 99 TO WS-SAI
+                    EXIT PERFORM
+              END-READ
+              IF TRL-VEN-IDENTIFICADOR = "TRAILER"
+                 MOVE 99 TO WS-SAI
+                 EXIT PERFORM
+              END-IF
+              ADD 1 TO WS-TOTAL-LIDOS
+              ADD 1 TO WS-REG-ATUAL
+              DIVIDE WS-REG-ATUAL BY WS-INTERVALO-CKPT
+                 GIVING WS-QTE-CKPT REMAINDER WS-RESTO-CKPT
+              IF WS-RESTO-CKPT = ZEROS
+                 PERFORM GRAVA-CHECKPOINT-VEN
+                    THRU F-GRAVA-CHECKPOINT-VEN
+              END-IF
+              PERFORM PEGA-CODIGO-VEN THRU F-PEGA-CODIGO-VEN
+              MOVE IMP-VEN-CODIGO       TO  VEN-CODIGO
+              MOVE IMP-VEN-CPF          TO  VEN-CPF
+              MOVE SPACES TO LOG-MENSAGEM
+              MOVE ZEROS  TO LOG-CODIGO-EXISTENTE
+001730        IF VEN-CPF = ZEROS
+001740           MOVE "CPF EM BRANCO!" TO LOG-MENSAGEM
+                 MOVE VEN-CPF TO LOG-CNPJ
+                 PERFORM MASCARA-CPF-LOG THRU F-MASCARA-CPF-LOG
+                 PERFORM PREPARA-LOG-VEN THRU F-PREPARA-LOG-VEN
+                 WRITE REG-LOG
+                 ADD 1 TO WS-TOTAL-INVALIDOS
+              ELSE
+                 MOVE "S" TO WS-RETORNO
+                 CALL "VALIDA-CPF" USING VEN-CPF
+                                          WS-RETORNO
+                 PERFORM CPF-DUPLICADO THRU F-CPF-DUPLICADO
+                 IF WS-RETORNO = "N"
+                    MOVE IMP-VEN-LATITUDE     TO  VEN-LATITUDE
+                    MOVE IMP-VEN-LONGITUDE    TO  VEN-LONGITUDE
+                    PERFORM VALIDA-COORDENADAS-VEN
+                       THRU F-VALIDA-COORDENADAS-VEN
+                    IF WS-COORD-OK = "N"
+                       MOVE "COORDENADAS INVALIDAS!" TO LOG-MENSAGEM
+                       MOVE VEN-CPF TO LOG-CNPJ
+                       PERFORM MASCARA-CPF-LOG THRU F-MASCARA-CPF-LOG
+                       PERFORM PREPARA-LOG-VEN THRU F-PREPARA-LOG-VEN
+                       WRITE REG-LOG
+                       ADD 1 TO WS-TOTAL-INVALIDOS
+                    ELSE
+                       MOVE IMP-VEN-RAZAO-SOCIAL TO  VEN-NOME
+                       MOVE ZEROS TO VEN-CAPACIDADE-MAX
+                       MOVE ZEROS TO VEN-QTD-CARTEIRA
+                       IF IMP-VEN-STATUS = SPACES
+                          MOVE "A" TO VEN-STATUS
+                       ELSE
+                          MOVE IMP-VEN-STATUS TO VEN-STATUS
+                       END-IF
+                       WRITE REGISTRO-VENDEDOR
+001740                 MOVE "REGISTRO INCLUIDO!" TO LOG-MENSAGEM
+                       MOVE VEN-CPF TO LOG-CNPJ
+                       PERFORM MASCARA-CPF-LOG THRU F-MASCARA-CPF-LOG
+                       PERFORM PREPARA-LOG-VEN THRU F-PREPARA-LOG-VEN
+                       WRITE REG-LOG
+                       ADD 1 TO WS-TOTAL-INCLUIDOS
+                    END-IF
+                 ELSE
+                    IF LOG-MENSAGEM = "CPF DUPLICADO  "
+                       ADD 1 TO WS-TOTAL-DUPLICADOS
+                    ELSE
+001740                 MOVE "CPF INVALIDO!" TO LOG-MENSAGEM
+                       ADD 1 TO WS-TOTAL-INVALIDOS
+                    END-IF
+                    MOVE VEN-CPF TO LOG-CNPJ
+                    PERFORM MASCARA-CPF-LOG THRU F-MASCARA-CPF-LOG
+                    PERFORM PREPARA-LOG-VEN THRU F-PREPARA-LOG-VEN
+                    WRITE REG-LOG
+                 END-IF
+001750        END-IF
+      *PERFORMAR  VALIDACAO DE CPNJ E GRAVAR ARQUIVO DE LOG COM ERROS
+      *SE DER ERRO NA VALIDACAO, NAO GRAVAR, SE NAO DER ERRO, GRAVAR
+           END-PERFORM.
+           MOVE ZEROS TO WS-REG-ATUAL
+           PERFORM GRAVA-CHECKPOINT-VEN THRU F-GRAVA-CHECKPOINT-VEN.
+       F-IMPORTA-VENDEDOR. EXIT.
+
+       VALIDA-TRAILER-VEN.
+           MOVE ZEROS TO WS-QTD-VALIDACAO-VEN
+           MOVE ZEROS TO WS-QTD-ESPERADA-VEN
+           MOVE "N" TO WS-TRAILER-OK-VEN
+           PERFORM UNTIL EXIT
+              READ ARQ-IMPORTA-VEN NEXT AT END
+                 EXIT PERFORM
+              END-READ
+              IF TRL-VEN-IDENTIFICADOR = "TRAILER"
+                 MOVE TRL-VEN-QTD-REGISTROS TO WS-QTD-ESPERADA-VEN
+                 MOVE "S" TO WS-TRAILER-OK-VEN
+                 EXIT PERFORM
+              ELSE
+                 ADD 1 TO WS-QTD-VALIDACAO-VEN
+              END-IF
+           END-PERFORM
+           CLOSE ARQ-IMPORTA-VEN
+           OPEN INPUT ARQ-IMPORTA-VEN.
+       F-VALIDA-TRAILER-VEN. EXIT.
+
+       LE-CHECKPOINT-VEN.
+           MOVE ZEROS TO WS-CONTADOR-CKPT
+           OPEN INPUT ARQ-CKPT-VEN
+           IF WS-RESULTADO-ACESSO = 00
+              READ ARQ-CKPT-VEN
+                 AT END
+                    MOVE ZEROS TO WS-CONTADOR-CKPT
+                 NOT AT END
+                    IF CKPT-VEN-ARQUIVO = WS-LOCAL-ARQ-VEN
+                       MOVE CKPT-VEN-QTD TO WS-CONTADOR-CKPT
+                    ELSE
+                       MOVE ZEROS TO WS-CONTADOR-CKPT
+                    END-IF
+              END-READ
+              CLOSE ARQ-CKPT-VEN
+           END-IF.
+       F-LE-CHECKPOINT-VEN. EXIT.
+
+       GRAVA-CHECKPOINT-VEN.
+           OPEN OUTPUT ARQ-CKPT-VEN
+           MOVE WS-LOCAL-ARQ-VEN TO CKPT-VEN-ARQUIVO
+           MOVE WS-REG-ATUAL     TO CKPT-VEN-QTD
+           WRITE REG-CKPT-VEN
+           CLOSE ARQ-CKPT-VEN.
+       F-GRAVA-CHECKPOINT-VEN. EXIT.
+
+       PULAR-REGISTROS-VEN.
+           MOVE ZEROS TO WS-REG-ATUAL
+           PERFORM UNTIL WS-REG-ATUAL NOT < WS-CONTADOR-CKPT
+              READ ARQ-IMPORTA-VEN NEXT
+                 AT END
+                    MOVE WS-CONTADOR-CKPT TO WS-REG-ATUAL
+                    EXIT PERFORM
+              END-READ
+              ADD 1 TO WS-REG-ATUAL
+           END-PERFORM.
+       F-PULAR-REGISTROS-VEN. EXIT.
+
+       PREPARA-LOG-CLI.
+           MOVE "CLIENTE " TO LOG-TIPO-REGISTRO
+           MOVE WS-REG-ATUAL TO LOG-SEQUENCIA
+           ACCEPT LOG-TIMESTAMP FROM TIME.
+       F-PREPARA-LOG-CLI. EXIT.
+
+       PREPARA-LOG-VEN.
+           MOVE "VENDEDOR" TO LOG-TIPO-REGISTRO
+           MOVE WS-REG-ATUAL TO LOG-SEQUENCIA
+           ACCEPT LOG-TIMESTAMP FROM TIME.
+       F-PREPARA-LOG-VEN. EXIT.
+
+       PEGA-CODIGO-CLI.
+           PERFORM LE-CONTROLE-CODIGO THRU F-LE-CONTROLE-CODIGO
+           IF IMP-CLI-CODIGO = ZEROS
+              ADD 1 TO CTL-ULTIMO-CLI-CODIGO
+              MOVE CTL-ULTIMO-CLI-CODIGO TO IMP-CLI-CODIGO
+           ELSE
+              IF IMP-CLI-CODIGO > CTL-ULTIMO-CLI-CODIGO
+                 MOVE IMP-CLI-CODIGO TO CTL-ULTIMO-CLI-CODIGO
+              END-IF
+           END-IF
+           PERFORM GRAVA-CONTROLE-CODIGO THRU F-GRAVA-CONTROLE-CODIGO.
+
+       F-PEGA-CODIGO-CLI. EXIT.
+
+       PEGA-CODIGO-VEN.
+           PERFORM LE-CONTROLE-CODIGO THRU F-LE-CONTROLE-CODIGO
+           IF IMP-VEN-CODIGO = ZEROS
+              ADD 1 TO CTL-ULTIMO-VEN-CODIGO
+              MOVE CTL-ULTIMO-VEN-CODIGO TO IMP-VEN-CODIGO
+           ELSE
+              IF IMP-VEN-CODIGO > CTL-ULTIMO-VEN-CODIGO
+                 MOVE IMP-VEN-CODIGO TO CTL-ULTIMO-VEN-CODIGO
+              END-IF
+           END-IF
+           PERFORM GRAVA-CONTROLE-CODIGO THRU F-GRAVA-CONTROLE-CODIGO.
+
+       F-PEGA-CODIGO-VEN. EXIT.
+
+       LE-CONTROLE-CODIGO.
+           MOVE "CODIGO.CTL" TO WS-LOCAL-ARQ-CTL-CODIGO
+           OPEN INPUT ARQ-CTL-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              READ ARQ-CTL-CODIGO
+                 AT END
+                    MOVE ZEROS TO CTL-ULTIMO-CLI-CODIGO
+                    MOVE ZEROS TO CTL-ULTIMO-VEN-CODIGO
+              END-READ
+              CLOSE ARQ-CTL-CODIGO
+           ELSE
+              MOVE ZEROS TO CTL-ULTIMO-CLI-CODIGO
+              MOVE ZEROS TO CTL-ULTIMO-VEN-CODIGO
+           END-IF.
+
+       F-LE-CONTROLE-CODIGO. EXIT.
+
+       GRAVA-CONTROLE-CODIGO.
+           OPEN OUTPUT ARQ-CTL-CODIGO
+           WRITE REG-CTL-CODIGO
+           CLOSE ARQ-CTL-CODIGO.
+
+       F-GRAVA-CONTROLE-CODIGO. EXIT.
+
+       GRAVA-EXECUCAO.
+           MOVE "IMPORTACAO" TO EXEC-PROGRAMA
+           MOVE DATA-DE-HOJE TO EXEC-DATA
+           ACCEPT EXEC-HORA FROM TIME
+           MOVE WS-EXEC-RESULTADO TO EXEC-RESULTADO
+           OPEN EXTEND ARQ-CTL-EXECUCAO
+           IF WS-RESULTADO-EXEC NOT = 00
+              OPEN OUTPUT ARQ-CTL-EXECUCAO
+           END-IF
+           WRITE REG-CTL-EXECUCAO
+           CLOSE ARQ-CTL-EXECUCAO.
+       F-GRAVA-EXECUCAO. EXIT.
+
+       CNPJ-DUPLICADO.
+           MOVE CLI-CODIGO TO WS-CLI-CODIGO-NOVO
+           START ARQ-CLIENTE KEY IS EQUAL CLI-CNPJ
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE "S" TO WS-RETORNO
+              MOVE "CNPJ DUPLICADO  " TO LOG-MENSAGEM
+              READ ARQ-CLIENTE NEXT
+                 AT END
+                    CONTINUE
+              END-READ
+              MOVE CLI-CODIGO           TO LOG-CODIGO-EXISTENTE
+              MOVE WS-CLI-CODIGO-NOVO   TO CLI-CODIGO
+           END-IF.
+       F-CNPJ-DUPLICADO. EXIT.
+
+       CPF-DUPLICADO.
+           MOVE VEN-CODIGO TO WS-VEN-CODIGO-NOVO
+           START ARQ-VENDEDOR KEY IS EQUAL VEN-CPF
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE "S" TO WS-RETORNO
+              MOVE "CPF DUPLICADO  " TO LOG-MENSAGEM
+              READ ARQ-VENDEDOR NEXT
+                 AT END
+                    CONTINUE
+              END-READ
+              MOVE VEN-CODIGO           TO LOG-CODIGO-EXISTENTE
+              MOVE WS-VEN-CODIGO-NOVO   TO VEN-CODIGO
+           END-IF.
+       F-CPF-DUPLICADO. EXIT.
+
+       VALIDA-COORDENADAS-CLI.
+           MOVE "S" TO WS-COORD-OK
+           IF CLI-LATITUDE = ZEROS AND CLI-LONGITUDE = ZEROS
+              MOVE "N" TO WS-COORD-OK
+           END-IF
+           IF CLI-LATITUDE < -34 OR CLI-LATITUDE > 6
+              MOVE "N" TO WS-COORD-OK
+           END-IF
+           IF CLI-LONGITUDE < -74 OR CLI-LONGITUDE > -28
+              MOVE "N" TO WS-COORD-OK
+           END-IF.
+       F-VALIDA-COORDENADAS-CLI. EXIT.
+
+       VALIDA-COORDENADAS-VEN.
+           MOVE "S" TO WS-COORD-OK
+           IF VEN-LATITUDE = ZEROS AND VEN-LONGITUDE = ZEROS
+              MOVE "N" TO WS-COORD-OK
+           END-IF
+           IF VEN-LATITUDE < -34 OR VEN-LATITUDE > 6
+              MOVE "N" TO WS-COORD-OK
+           END-IF
+           IF VEN-LONGITUDE < -74 OR VEN-LONGITUDE > -28
+              MOVE "N" TO WS-COORD-OK
+           END-IF.
+       F-VALIDA-COORDENADAS-VEN. EXIT.
+
+       MASCARA-CNPJ-LOG.
+           STRING LOG-CNPJ(1:2) "." LOG-CNPJ(3:3) "." LOG-CNPJ(6:3)
+                  "/" LOG-CNPJ(9:4) "-" LOG-CNPJ(13:2)
+                  DELIMITED BY SIZE INTO LOG-CNPJ-MASCARADO.
+       F-MASCARA-CNPJ-LOG. EXIT.
+
+       MASCARA-CPF-LOG.
+           STRING LOG-CNPJ(4:3) "." LOG-CNPJ(7:3) "." LOG-CNPJ(10:3)
+                  "-" LOG-CNPJ(13:2)
+                  DELIMITED BY SIZE INTO LOG-CNPJ-MASCARADO.
+       F-MASCARA-CPF-LOG. EXIT.
+
+
