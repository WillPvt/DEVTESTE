@@ -12,13 +12,15 @@
            SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
                   ORGANIZATION     IS INDEXED
                   RECORD KEY       IS CLI-CODIGO
+                  ALTERNATE RECORD KEY IS CLI-CNPJ
                   ACCESS MODE      IS DYNAMIC
                   LOCK MODE        IS MANUAL
                   FILE STATUS      IS WS-RESULTADO-ACESSO.
 
            SELECT ARQ-CLIENTE-SORT ASSIGN TO "SORT".
 
-           SELECT ARQ-CLIENTE-SAI ASSIGN TO "ARQ-CLIENTE-SAI.DAT"
+           SELECT ARQ-CLIENTE-SAI ASSIGN TO DISK
+                  WS-LOCAL-ARQ-CLIENTE-SAI
                   ORGANIZATION     IS SEQUENTIAL.
 
 
@@ -26,6 +28,13 @@
            SELECT RELATORIO ASSIGN TO "RCLIENTE.TXT"
                             ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT ARQ-CLIENTE-CSV ASSIGN TO "RCLIENTE.CSV"
+                            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-CTL-EXECUCAO ASSIGN TO "EXECUCAO.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-RESULTADO-EXEC.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -34,6 +43,9 @@
        FD RELATORIO.
        01 LINHA        PIC X(132).
 
+       FD ARQ-CLIENTE-CSV.
+       01 LINHA-CSV    PIC X(132).
+
        SD ARQ-CLIENTE-SORT.
        01 REG-ARQ-CLIENTE-SORT.
           02 CLI-CODIGO-SORT            PIC 9(07).
@@ -41,6 +53,7 @@
           02 CLI-RAZAO-SOCIAL-SORT      PIC X(40).
           02 CLI-LATITUDE-SORT          PIC s9(03)V9(08).
           02 CLI-LONGITUDE-SORT         PIC s9(03)V9(08).
+          02 CLI-STATUS-SORT            PIC X(01).
 
 
        FD ARQ-CLIENTE-SAI.
@@ -50,13 +63,32 @@
           02 CLI-RAZAO-SOCIAL-SAI      PIC X(40).
           02 CLI-LATITUDE-SAI          PIC s9(03)V9(08).
           02 CLI-LONGITUDE-SAI         PIC s9(03)V9(08).
+          02 CLI-STATUS-SAI            PIC X(01).
+
+       FD ARQ-CTL-EXECUCAO.
+          01 REG-CTL-EXECUCAO.
+             02 EXEC-PROGRAMA      PIC X(10).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-DATA          PIC X(08).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-HORA          PIC 9(08).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-RESULTADO     PIC X(01).
 
        WORKING-STORAGE SECTION.
+       77 WID-ARQ-CLIENTE      PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-CLIENTE-SAI PIC X(50) VALUE SPACES.
+       77 WS-HORA-SAI          PIC 9(08) VALUE ZEROS.
+       77 WS-RESULTADO-EXEC    PIC 9(02) VALUE ZEROS.
+       77 WS-EXEC-RESULTADO    PIC X(01) VALUE "S".
       *VARIAVEIS DA TELA
        77 WS-ORDEM             PIC X(01) VALUE SPACES.
        77 WS-CLASSIFICA        PIC X(01) VALUE SPACES.
        77 WS-CODIGO-CLIENTE    PIC 9(07) VALUE ZEROS.
        77 WS-NOME-CLIENTE      PIC X(40) VALUE SPACES.
+       77 WS-TAM-NOME-BUSCA    PIC 9(02) VALUE ZEROS.
+       77 WS-QTD-OCORRENCIAS   PIC 9(04) VALUE ZEROS.
+       77 WS-GERA-CSV          PIC X(01) VALUE SPACES.
       *-----------------------------------------------------------------
        77 LINHA-TRACO          PIC X(80) VALUE ALL '-'.
        77 CONTADOR-LINHA       PIC 9(02) VALUE ZERO.
@@ -64,6 +96,7 @@
        77 CONTROLE-FIM         PIC 9(01) VALUE ZEROS.
        77 PAUSA                PIC X(01).
        77 WS-RESULTADO-ACESSO       PIC 9(02) VALUE ZEROS.
+       77 WS-TOTAL-CLIENTES         PIC 9(05) VALUE ZEROS.
        01 CABECALHO-1.
           02 FILLER PIC X(06) VALUE "CODIGO".
           02 FILLER PIC X(03) VALUE SPACES.
@@ -83,12 +116,28 @@
           02 FILLER                    PIC X(02) VALUE SPACES.
           02 DET-CLI-RAZAO-SOCIAL      PIC X(40).
           02 FILLER                    PIC X(03) VALUE SPACES.
-          02 DET-CLI-CNPJ              PIC 9(14).
+          02 DET-CLI-CNPJ              PIC X(18).
           02 FILLER                    PIC X(03) VALUE SPACES.
           02 DET-CLI-LATITUDE          PIC s9(03)V9(08).
           02 FILLER                    PIC X(03) VALUE SPACES.
           02 DET-CLI-LONGITUDE         PIC s9(03)V9(08).
 
+       01 REG-CSV-CLIENTE.
+          02 CSV-CLI-CODIGO            PIC 9(07).
+          02 FILLER                    PIC X(01) VALUE ";".
+          02 CSV-CLI-RAZAO-SOCIAL      PIC X(40).
+          02 FILLER                    PIC X(01) VALUE ";".
+          02 CSV-CLI-CNPJ              PIC 9(14).
+          02 FILLER                    PIC X(01) VALUE ";".
+          02 CSV-CLI-LATITUDE          PIC s9(03)V9(08).
+          02 FILLER                    PIC X(01) VALUE ";".
+          02 CSV-CLI-LONGITUDE         PIC s9(03)V9(08).
+
+       01 RODAPE.
+          02 FILLER          PIC X(20) VALUE "TOTAL DE CLIENTES: ".
+          02 RODAPE-TOTAL    PIC ZZZZ9.
+          02 FILLER          PIC X(107) VALUE SPACES.
+
        01 CABECALHO-TITULO.
           02 CAB-DATA     PIC X(08).
           02 FILLER       PIC X(41) VALUE SPACES.
@@ -124,6 +173,7 @@
       -"****************".
           02 LINE 10 COLUMN 01 VALUE "CODIGO DO CLIENTE...".
           02 LINE 12 COLUMN 01 VALUE "RAZAO SOCIAL........".
+          02 LINE 14 COLUMN 01 VALUE "GERAR ARQUIVO CSV (S/N)?....".
 
 
 
@@ -133,6 +183,10 @@
            MOVE DATA-DE-HOJE TO CAB-DATA
            DISPLAY TELA-RELATORIO
            MOVE "CLIENTE.DAT"   TO WID-ARQ-CLIENTE
+           ACCEPT WS-HORA-SAI FROM TIME
+           STRING "CLISAI-" DATA-DE-HOJE(7:2) DATA-DE-HOJE(4:2)
+                  DATA-DE-HOJE(1:2) "-" WS-HORA-SAI ".DAT"
+                  DELIMITED BY SIZE INTO WS-LOCAL-ARQ-CLIENTE-SAI
            OPEN OUTPUT RELATORIO
            PERFORM IMPRIMIR-CABECALHO.
 
@@ -148,16 +202,43 @@
 
            ACCEPT WS-CODIGO-CLIENTE  AT 1022
 
+           PERFORM UNTIL WS-GERA-CSV = "S" OR = "N"
+              ACCEPT WS-GERA-CSV AT 1430
+           END-PERFORM
+           IF WS-GERA-CSV = "S"
+              OPEN OUTPUT ARQ-CLIENTE-CSV
+           END-IF
+
            IF WS-CODIGO-CLIENTE <> ZEROS
               OPEN INPUT  ARQ-CLIENTE
-              PERFORM REL-POR-COD
-                 THRU F-REL-POR-COD
+              IF WS-RESULTADO-ACESSO NOT = 00
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES: "
+                      AT 2401
+                 DISPLAY WS-RESULTADO-ACESSO AT 2444
+                 ACCEPT  PAUSA               AT 2478
+                 DISPLAY LIMPA-TELA          AT 2401
+                 MOVE "N" TO WS-EXEC-RESULTADO
+              ELSE
+                 PERFORM REL-POR-COD
+                    THRU F-REL-POR-COD
+              END-IF
            ELSE
               ACCEPT WS-NOME-CLIENTE  AT 1222
               IF WS-NOME-CLIENTE <> SPACES
+                 COMPUTE WS-TAM-NOME-BUSCA =
+                    FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-CLIENTE))
                  OPEN INPUT ARQ-CLIENTE
-                 PERFORM REL-POR-NOME
-                    THRU F-REL-POR-NOME
+                 IF WS-RESULTADO-ACESSO NOT = 00
+                    DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE CLIENTES: "
+                         AT 2401
+                    DISPLAY WS-RESULTADO-ACESSO AT 2444
+                    ACCEPT  PAUSA               AT 2478
+                    DISPLAY LIMPA-TELA          AT 2401
+                    MOVE "N" TO WS-EXEC-RESULTADO
+                 ELSE
+                    PERFORM REL-POR-NOME
+                       THRU F-REL-POR-NOME
+                 END-IF
               ELSE
                  PERFORM REL-GERAL
                     THRU F-REL-GERAL
@@ -168,9 +249,18 @@
            DISPLAY "RELATORIO GERADO COM SUCESSO TECLE ENTER PARA RETORN
       -    "AR AO MENU INICIAL" AT 1503
            ACCEPT  PAUSA               AT 2478.
+           PERFORM IMPRIME-RODAPE
+              THRU F-IMPRIME-RODAPE
            CLOSE ARQ-CLIENTE
            CLOSE RELATORIO
+           IF WS-GERA-CSV = "S"
+              CLOSE ARQ-CLIENTE-CSV
+           END-IF
 
+           IF WS-EXEC-RESULTADO NOT = "N"
+              MOVE "S" TO WS-EXEC-RESULTADO
+           END-IF
+           PERFORM GRAVA-EXECUCAO THRU F-GRAVA-EXECUCAO
            EXIT PROGRAM.
 
        REL-POR-COD.
@@ -182,16 +272,26 @@
               DISPLAY WS-RESULTADO-ACESSO AT 2444
               ACCEPT  PAUSA               AT 2478
               DISPLAY LIMPA-TELA          AT 2401
-      *       EXIT PERFORM
-           END-IF
-           READ ARQ-CLIENTE
+              MOVE "N" TO WS-EXEC-RESULTADO
+           ELSE
+              READ ARQ-CLIENTE
 
-           MOVE CLI-CODIGO         TO DET-CLI-CODIGO
-           MOVE CLI-CNPJ           TO DET-CLI-CNPJ
-           MOVE CLI-RAZAO-SOCIAL   TO DET-CLI-RAZAO-SOCIAL
-           MOVE CLI-LATITUDE       TO DET-CLI-LATITUDE
-           MOVE CLI-LONGITUDE      TO DET-CLI-LONGITUDE
-           WRITE LINHA FROM DETALHE AFTER 1 LINES.
+              IF CLI-STATUS NOT = "I"
+                 MOVE CLI-CODIGO         TO DET-CLI-CODIGO
+                 STRING CLI-CNPJ(1:2) "." CLI-CNPJ(3:3) "."
+                        CLI-CNPJ(6:3) "/" CLI-CNPJ(9:4) "-"
+                        CLI-CNPJ(13:2)
+                        DELIMITED BY SIZE INTO DET-CLI-CNPJ
+                 MOVE CLI-RAZAO-SOCIAL   TO DET-CLI-RAZAO-SOCIAL
+                 MOVE CLI-LATITUDE       TO DET-CLI-LATITUDE
+                 MOVE CLI-LONGITUDE      TO DET-CLI-LONGITUDE
+                 WRITE LINHA FROM DETALHE AFTER 1 LINES
+                 ADD 1 TO WS-TOTAL-CLIENTES
+                 IF WS-GERA-CSV = "S"
+                    PERFORM GRAVA-CSV-CLIENTE THRU F-GRAVA-CSV-CLIENTE
+                 END-IF
+              END-IF
+           END-IF.
 
 
 
@@ -208,7 +308,8 @@
               DISPLAY WS-RESULTADO-ACESSO AT 2444
               ACCEPT  PAUSA               AT 2478
               DISPLAY LIMPA-TELA          AT 2401
-      *       EXIT PERFORM
+              MOVE "N" TO WS-EXEC-RESULTADO
+              MOVE 1   TO CONTROLE-FIM
            END-IF
            PERFORM UNTIL CONTROLE-FIM = 1
               READ ARQ-CLIENTE NEXT
@@ -216,13 +317,23 @@
                     MOVE 1 TO CONTROLE-FIM
                     EXIT PERFORM
               END-READ
-              IF WS-NOME-CLIENTE = CLI-RAZAO-SOCIAL
+              MOVE ZEROS TO WS-QTD-OCORRENCIAS
+              INSPECT CLI-RAZAO-SOCIAL TALLYING WS-QTD-OCORRENCIAS
+                      FOR ALL WS-NOME-CLIENTE(1:WS-TAM-NOME-BUSCA)
+              IF WS-QTD-OCORRENCIAS > 0 AND CLI-STATUS NOT = "I"
                  MOVE CLI-CODIGO         TO DET-CLI-CODIGO
-                 MOVE CLI-CNPJ           TO DET-CLI-CNPJ
+                 STRING CLI-CNPJ(1:2) "." CLI-CNPJ(3:3) "."
+                        CLI-CNPJ(6:3) "/" CLI-CNPJ(9:4) "-"
+                        CLI-CNPJ(13:2)
+                        DELIMITED BY SIZE INTO DET-CLI-CNPJ
                  MOVE CLI-RAZAO-SOCIAL   TO DET-CLI-RAZAO-SOCIAL
                  MOVE CLI-LATITUDE       TO DET-CLI-LATITUDE
                  MOVE CLI-LONGITUDE      TO DET-CLI-LONGITUDE
                  WRITE LINHA FROM DETALHE AFTER 1 LINES
+                 ADD 1 TO WS-TOTAL-CLIENTES
+                 IF WS-GERA-CSV = "S"
+                    PERFORM GRAVA-CSV-CLIENTE THRU F-GRAVA-CSV-CLIENTE
+                 END-IF
               END-IF
            END-PERFORM.
 
@@ -259,6 +370,19 @@
             THRU F-IMPRIME-RELATORIO.
        F-REL-GERAL. EXIT.
 
+       GRAVA-EXECUCAO.
+           MOVE "PROG03" TO EXEC-PROGRAMA
+           MOVE DATA-DE-HOJE TO EXEC-DATA
+           ACCEPT EXEC-HORA FROM TIME
+           MOVE WS-EXEC-RESULTADO TO EXEC-RESULTADO
+           OPEN EXTEND ARQ-CTL-EXECUCAO
+           IF WS-RESULTADO-EXEC NOT = 00
+              OPEN OUTPUT ARQ-CTL-EXECUCAO
+           END-IF
+           WRITE REG-CTL-EXECUCAO
+           CLOSE ARQ-CTL-EXECUCAO.
+       F-GRAVA-EXECUCAO. EXIT.
+
 
        IMPRIMIR-CABECALHO.
            ADD 01 TO CONTADOR-PAGINA
@@ -278,15 +402,46 @@
                  MOVE 1 TO CONTROLE-FIM
                  EXIT PERFORM
               END-READ
-              MOVE CLI-CODIGO-SAI           TO DET-CLI-CODIGO
-              MOVE CLI-CNPJ-SAI             TO DET-CLI-CNPJ
-              MOVE CLI-RAZAO-SOCIAL-SAI     TO DET-CLI-RAZAO-SOCIAL
-              MOVE CLI-LATITUDE-SAI         TO DET-CLI-LATITUDE
-              MOVE CLI-LONGITUDE-SAI        TO DET-CLI-LONGITUDE
-              WRITE LINHA FROM DETALHE AFTER 1 LINES
+              IF CLI-STATUS-SAI NOT = "I"
+                 MOVE CLI-CODIGO-SAI           TO DET-CLI-CODIGO
+                 STRING CLI-CNPJ-SAI(1:2) "." CLI-CNPJ-SAI(3:3) "."
+                        CLI-CNPJ-SAI(6:3) "/" CLI-CNPJ-SAI(9:4) "-"
+                        CLI-CNPJ-SAI(13:2)
+                        DELIMITED BY SIZE INTO DET-CLI-CNPJ
+                 MOVE CLI-RAZAO-SOCIAL-SAI     TO DET-CLI-RAZAO-SOCIAL
+                 MOVE CLI-LATITUDE-SAI         TO DET-CLI-LATITUDE
+                 MOVE CLI-LONGITUDE-SAI        TO DET-CLI-LONGITUDE
+                 WRITE LINHA FROM DETALHE AFTER 1 LINES
+                 ADD 1 TO WS-TOTAL-CLIENTES
+                 IF WS-GERA-CSV = "S"
+                    MOVE CLI-CODIGO-SAI        TO CLI-CODIGO
+                    MOVE CLI-RAZAO-SOCIAL-SAI  TO CLI-RAZAO-SOCIAL
+                    MOVE CLI-CNPJ-SAI          TO CLI-CNPJ
+                    MOVE CLI-LATITUDE-SAI      TO CLI-LATITUDE
+                    MOVE CLI-LONGITUDE-SAI     TO CLI-LONGITUDE
+                    PERFORM GRAVA-CSV-CLIENTE THRU F-GRAVA-CSV-CLIENTE
+                 END-IF
+              END-IF
 
            END-PERFORM
            CLOSE ARQ-CLIENTE-SAI.
 
        F-IMPRIME-RELATORIO. EXIT.
 
+       IMPRIME-RODAPE.
+           MOVE WS-TOTAL-CLIENTES TO RODAPE-TOTAL
+           WRITE LINHA FROM CABECALHO-2 AFTER 1 LINES
+           WRITE LINHA FROM RODAPE      AFTER 1 LINES.
+
+       F-IMPRIME-RODAPE. EXIT.
+
+       GRAVA-CSV-CLIENTE.
+           MOVE CLI-CODIGO         TO CSV-CLI-CODIGO
+           MOVE CLI-RAZAO-SOCIAL   TO CSV-CLI-RAZAO-SOCIAL
+           MOVE CLI-CNPJ           TO CSV-CLI-CNPJ
+           MOVE CLI-LATITUDE       TO CSV-CLI-LATITUDE
+           MOVE CLI-LONGITUDE      TO CSV-CLI-LONGITUDE
+           WRITE LINHA-CSV FROM REG-CSV-CLIENTE AFTER 1 LINES.
+
+       F-GRAVA-CSV-CLIENTE. EXIT.
+
