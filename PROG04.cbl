@@ -12,18 +12,27 @@
            SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
                   ORGANIZATION     IS INDEXED
                   RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
                   ACCESS MODE      IS DYNAMIC
                   LOCK MODE        IS MANUAL
                   FILE STATUS      IS WS-RESULTADO-ACESSO.
 
            SELECT ARQ-VENDEDOR-SORT ASSIGN TO "SORT".
 
-           SELECT ARQ-VENDEDOR-SAI ASSIGN TO "ARQ-VENDEDOR-SAI.DAT"
+           SELECT ARQ-VENDEDOR-SAI ASSIGN TO DISK
+                  WS-LOCAL-ARQ-VENDEDOR-SAI
                   ORGANIZATION     IS SEQUENTIAL.
 
            SELECT RELATORIO ASSIGN TO "RVENDEDOR.TXT"
                             ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT ARQ-VENDEDOR-CSV ASSIGN TO "RVENDEDOR.CSV"
+                            ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-CTL-EXECUCAO ASSIGN TO "EXECUCAO.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-RESULTADO-EXEC.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -32,6 +41,9 @@
        FD RELATORIO.
        01 LINHA        PIC X(132).
 
+       FD ARQ-VENDEDOR-CSV.
+       01 LINHA-CSV    PIC X(132).
+
        SD ARQ-VENDEDOR-SORT.
        01 REG-ARQ-VENDEDOR-SORT.
           02 VEN-CODIGO-SORT            PIC 9(03).
@@ -39,6 +51,7 @@
           02 VEN-RAZAO-SOCIAL-SORT      PIC X(40).
           02 VEN-LATITUDE-SORT          PIC s9(03)V9(08).
           02 VEN-LONGITUDE-SORT         PIC s9(03)V9(08).
+          02 VEN-STATUS-SORT            PIC X(01).
 
 
        FD ARQ-VENDEDOR-SAI.
@@ -48,13 +61,30 @@
           02 VEN-RAZAO-SOCIAL-SAI      PIC X(40).
           02 VEN-LATITUDE-SAI          PIC s9(03)V9(08).
           02 VEN-LONGITUDE-SAI         PIC s9(03)V9(08).
+          02 VEN-STATUS-SAI            PIC X(01).
+
+       FD ARQ-CTL-EXECUCAO.
+          01 REG-CTL-EXECUCAO.
+             02 EXEC-PROGRAMA      PIC X(10).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-DATA          PIC X(08).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-HORA          PIC 9(08).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-RESULTADO     PIC X(01).
 
        WORKING-STORAGE SECTION.
+       77 WID-ARQ-VENDEDOR      PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-VENDEDOR-SAI PIC X(50) VALUE SPACES.
+       77 WS-HORA-SAI           PIC 9(08) VALUE ZEROS.
+       77 WS-RESULTADO-EXEC     PIC 9(02) VALUE ZEROS.
+       77 WS-EXEC-RESULTADO     PIC X(01) VALUE "S".
       *VARIAVEIS DA TELA
        77 WS-ORDEM              PIC X(01) VALUE SPACES.
        77 WS-CLASSIFICA         PIC X(01) VALUE SPACES.
        77 WS-CODIGO-VENDEDOR    PIC 9(03) VALUE ZEROS.
        77 WS-NOME-VENDEDOR      PIC X(40) VALUE SPACES.
+       77 WS-GERA-CSV           PIC X(01) VALUE SPACES.
       *-----------------------------------------------------------------
        77 LINHA-TRACO           PIC X(80) VALUE ALL '-'.
        77 CONTADOR-LINHA        PIC 9(02) VALUE ZERO.
@@ -62,12 +92,13 @@
        77 CONTROLE-FIM          PIC 9(01) VALUE ZEROS.
        77 PAUSA                 PIC X(01).
        77 WS-RESULTADO-ACESSO   PIC 9(02) VALUE ZEROS.
+       77 WS-TOTAL-VENDEDORES   PIC 9(05) VALUE ZEROS.
        01 CABECALHO-1.
           02 FILLER PIC X(06) VALUE "CODIGO".
           02 FILLER PIC X(03) VALUE SPACES.
           02 FILLER PIC X(30) VALUE " NOME VENDEDOR".
           02 FILLER PIC X(03) VALUE SPACES.
-          02 FILLER PIC X(18) VALUE "           C.N.P.J".
+          02 FILLER PIC X(18) VALUE "             C.P.F".
           02 FILLER PIC X(03) VALUE SPACES.
           02 FILLER PIC X(15) VALUE "       LATITUDE".
           02 FILLER PIC X(03) VALUE SPACES.
@@ -81,12 +112,28 @@
           02 FILLER                    PIC X(07) VALUE SPACES.
           02 DET-VEN-RAZAO-SOCIAL      PIC X(40).
           02 FILLER                    PIC X(03) VALUE SPACES.
-          02 DET-VEN-CPF               PIC 9(11).
+          02 DET-VEN-CPF               PIC X(14).
           02 FILLER                    PIC X(03) VALUE SPACES.
           02 DET-VEN-LATITUDE          PIC s9(03)V9(08).
           02 FILLER                    PIC X(03) VALUE SPACES.
           02 DET-VEN-LONGITUDE         PIC s9(03)V9(08).
 
+       01 REG-CSV-VENDEDOR.
+          02 CSV-VEN-CODIGO            PIC 9(03).
+          02 FILLER                    PIC X(01) VALUE ";".
+          02 CSV-VEN-RAZAO-SOCIAL      PIC X(40).
+          02 FILLER                    PIC X(01) VALUE ";".
+          02 CSV-VEN-CPF               PIC 9(11).
+          02 FILLER                    PIC X(01) VALUE ";".
+          02 CSV-VEN-LATITUDE          PIC s9(03)V9(08).
+          02 FILLER                    PIC X(01) VALUE ";".
+          02 CSV-VEN-LONGITUDE         PIC s9(03)V9(08).
+
+       01 RODAPE.
+          02 FILLER          PIC X(21) VALUE "TOTAL DE VENDEDORES: ".
+          02 RODAPE-TOTAL    PIC ZZZZ9.
+          02 FILLER          PIC X(106) VALUE SPACES.
+
        01 CABECALHO-TITULO.
           02 CAB-DATA     PIC X(08).
           02 FILLER       PIC X(41) VALUE SPACES.
@@ -122,6 +169,7 @@
       -"****************".
           02 LINE 10 COLUMN 01 VALUE "CODIGO DO VENDEDOR...".
           02 LINE 12 COLUMN 01 VALUE "RAZAO SOCIAL........".
+          02 LINE 14 COLUMN 01 VALUE "GERAR ARQUIVO CSV (S/N)?....".
 
 
 
@@ -129,6 +177,10 @@
 
        INICIO.
            MOVE "VENDEDOR.DAT"   TO WID-ARQ-VENDEDOR
+           ACCEPT WS-HORA-SAI FROM TIME
+           STRING "VENSAI-" DATA-DE-HOJE(7:2) DATA-DE-HOJE(4:2)
+                  DATA-DE-HOJE(1:2) "-" WS-HORA-SAI ".DAT"
+                  DELIMITED BY SIZE INTO WS-LOCAL-ARQ-VENDEDOR-SAI
            OPEN OUTPUT RELATORIO
            MOVE DATA-DE-HOJE TO CAB-DATA
            PERFORM IMPRIMIR-CABECALHO
@@ -145,16 +197,41 @@
 
            ACCEPT WS-CODIGO-VENDEDOR  AT 1022
 
+           PERFORM UNTIL WS-GERA-CSV = "S" OR = "N"
+              ACCEPT WS-GERA-CSV AT 1430
+           END-PERFORM
+           IF WS-GERA-CSV = "S"
+              OPEN OUTPUT ARQ-VENDEDOR-CSV
+           END-IF
+
            IF WS-CODIGO-VENDEDOR <> ZEROS
               OPEN INPUT ARQ-VENDEDOR
-              PERFORM REL-POR-COD
-                 THRU F-REL-POR-COD
+              IF WS-RESULTADO-ACESSO NOT = 00
+                 DISPLAY "ERRO NA ABERTURA DO ARQUIVO DE VENDEDORES: "
+                      AT 2401
+                 DISPLAY WS-RESULTADO-ACESSO AT 2444
+                 ACCEPT  PAUSA               AT 2478
+                 DISPLAY LIMPA-TELA          AT 2401
+                 MOVE "N" TO WS-EXEC-RESULTADO
+              ELSE
+                 PERFORM REL-POR-COD
+                    THRU F-REL-POR-COD
+              END-IF
            ELSE
               ACCEPT WS-NOME-VENDEDOR  AT 1222
               IF WS-NOME-VENDEDOR <> SPACES
                  OPEN INPUT ARQ-VENDEDOR
-                 PERFORM REL-POR-NOME
-                    THRU F-REL-POR-NOME
+                 IF WS-RESULTADO-ACESSO NOT = 00
+                    DISPLAY "ERRO NA ABERTURA DO ARQ. VENDEDORES: "
+                         AT 2401
+                    DISPLAY WS-RESULTADO-ACESSO AT 2444
+                    ACCEPT  PAUSA               AT 2478
+                    DISPLAY LIMPA-TELA          AT 2401
+                    MOVE "N" TO WS-EXEC-RESULTADO
+                 ELSE
+                    PERFORM REL-POR-NOME
+                       THRU F-REL-POR-NOME
+                 END-IF
               ELSE
                  PERFORM REL-GERAL
                     THRU F-REL-GERAL
@@ -165,9 +242,18 @@
            DISPLAY "RELATORIO GERADO COM SUCESSO TECLE ENTER PARA RETORN
       -    "AR AO MENU INICIAL" AT 1503
            ACCEPT  PAUSA               AT 2478.
+           PERFORM IMPRIME-RODAPE
+              THRU F-IMPRIME-RODAPE
            CLOSE ARQ-VENDEDOR
            CLOSE RELATORIO
+           IF WS-GERA-CSV = "S"
+              CLOSE ARQ-VENDEDOR-CSV
+           END-IF
 
+           IF WS-EXEC-RESULTADO NOT = "N"
+              MOVE "S" TO WS-EXEC-RESULTADO
+           END-IF
+           PERFORM GRAVA-EXECUCAO THRU F-GRAVA-EXECUCAO
            EXIT PROGRAM.
 
        REL-POR-COD.
@@ -179,16 +265,26 @@
               DISPLAY WS-RESULTADO-ACESSO AT 2444
               ACCEPT  PAUSA               AT 2478
               DISPLAY LIMPA-TELA          AT 2401
-      *       EXIT PERFORM
-           END-IF
-           READ ARQ-VENDEDOR
+              MOVE "N" TO WS-EXEC-RESULTADO
+           ELSE
+              READ ARQ-VENDEDOR
 
-           MOVE VEN-CODIGO         TO DET-VEN-CODIGO
-           MOVE VEN-CPF            TO DET-VEN-CPF
-           MOVE VEN-NOME           TO DET-VEN-RAZAO-SOCIAL
-           MOVE VEN-LATITUDE       TO DET-VEN-LATITUDE
-           MOVE VEN-LONGITUDE      TO DET-VEN-LONGITUDE
-           WRITE LINHA FROM DETALHE AFTER 1 LINES.
+              IF VEN-STATUS NOT = "I"
+                 MOVE VEN-CODIGO         TO DET-VEN-CODIGO
+                 STRING VEN-CPF(1:3) "." VEN-CPF(4:3) "." VEN-CPF(7:3)
+                        "-" VEN-CPF(10:2)
+                        DELIMITED BY SIZE INTO DET-VEN-CPF
+                 MOVE VEN-NOME           TO DET-VEN-RAZAO-SOCIAL
+                 MOVE VEN-LATITUDE       TO DET-VEN-LATITUDE
+                 MOVE VEN-LONGITUDE      TO DET-VEN-LONGITUDE
+                 WRITE LINHA FROM DETALHE AFTER 1 LINES
+                 ADD 1 TO WS-TOTAL-VENDEDORES
+                 IF WS-GERA-CSV = "S"
+                    PERFORM GRAVA-CSV-VENDEDOR
+                       THRU F-GRAVA-CSV-VENDEDOR
+                 END-IF
+              END-IF
+           END-IF.
 
        F-REL-POR-COD. EXIT.
 
@@ -203,7 +299,8 @@
               DISPLAY WS-RESULTADO-ACESSO AT 2444
               ACCEPT  PAUSA               AT 2478
               DISPLAY LIMPA-TELA          AT 2401
-      *       EXIT PERFORM
+              MOVE "N" TO WS-EXEC-RESULTADO
+              MOVE 1   TO CONTROLE-FIM
            END-IF
            PERFORM UNTIL CONTROLE-FIM = 1
               READ ARQ-VENDEDOR NEXT
@@ -211,13 +308,19 @@
                     MOVE 1 TO CONTROLE-FIM
                     EXIT PERFORM
               END-READ
-              IF WS-NOME-VENDEDOR = VEN-NOME
+              IF WS-NOME-VENDEDOR = VEN-NOME AND VEN-STATUS NOT = "I"
                  MOVE VEN-CODIGO         TO DET-VEN-CODIGO
-                 MOVE VEN-CPF            TO DET-VEN-CPF
+                 STRING VEN-CPF(1:3) "." VEN-CPF(4:3) "." VEN-CPF(7:3)
+                        "-" VEN-CPF(10:2)
+                        DELIMITED BY SIZE INTO DET-VEN-CPF
                  MOVE VEN-NOME           TO DET-VEN-RAZAO-SOCIAL
                  MOVE VEN-LATITUDE       TO DET-VEN-LATITUDE
                  MOVE VEN-LONGITUDE      TO DET-VEN-LONGITUDE
                  WRITE LINHA FROM DETALHE AFTER 1 LINES
+                 ADD 1 TO WS-TOTAL-VENDEDORES
+                 IF WS-GERA-CSV = "S"
+                    PERFORM GRAVA-CSV-VENDEDOR THRU F-GRAVA-CSV-VENDEDOR
+                 END-IF
               END-IF
            END-PERFORM.
 
@@ -254,6 +357,19 @@
             THRU F-IMPRIME-RELATORIO.
        F-REL-GERAL. EXIT.
 
+       GRAVA-EXECUCAO.
+           MOVE "PROG04" TO EXEC-PROGRAMA
+           MOVE DATA-DE-HOJE TO EXEC-DATA
+           ACCEPT EXEC-HORA FROM TIME
+           MOVE WS-EXEC-RESULTADO TO EXEC-RESULTADO
+           OPEN EXTEND ARQ-CTL-EXECUCAO
+           IF WS-RESULTADO-EXEC NOT = 00
+              OPEN OUTPUT ARQ-CTL-EXECUCAO
+           END-IF
+           WRITE REG-CTL-EXECUCAO
+           CLOSE ARQ-CTL-EXECUCAO.
+       F-GRAVA-EXECUCAO. EXIT.
+
 
        IMPRIMIR-CABECALHO.
            ADD 01 TO CONTADOR-PAGINA
@@ -273,14 +389,44 @@
                  MOVE 1 TO CONTROLE-FIM
                  EXIT PERFORM
               END-READ
-              MOVE VEN-CODIGO-SAI           TO DET-VEN-CODIGO
-              MOVE VEN-CPF-SAI              TO DET-VEN-CPF
-              MOVE VEN-RAZAO-SOCIAL-SAI     TO DET-VEN-RAZAO-SOCIAL
-              MOVE VEN-LATITUDE-SAI         TO DET-VEN-LATITUDE
-              MOVE VEN-LONGITUDE-SAI        TO DET-VEN-LONGITUDE
-              WRITE LINHA FROM DETALHE AFTER 1 LINES
+              IF VEN-STATUS-SAI NOT = "I"
+                 MOVE VEN-CODIGO-SAI           TO DET-VEN-CODIGO
+                 STRING VEN-CPF-SAI(1:3) "." VEN-CPF-SAI(4:3) "."
+                        VEN-CPF-SAI(7:3) "-" VEN-CPF-SAI(10:2)
+                        DELIMITED BY SIZE INTO DET-VEN-CPF
+                 MOVE VEN-RAZAO-SOCIAL-SAI     TO DET-VEN-RAZAO-SOCIAL
+                 MOVE VEN-LATITUDE-SAI         TO DET-VEN-LATITUDE
+                 MOVE VEN-LONGITUDE-SAI        TO DET-VEN-LONGITUDE
+                 WRITE LINHA FROM DETALHE AFTER 1 LINES
+                 ADD 1 TO WS-TOTAL-VENDEDORES
+                 IF WS-GERA-CSV = "S"
+                    MOVE VEN-CODIGO-SAI        TO VEN-CODIGO
+                    MOVE VEN-RAZAO-SOCIAL-SAI  TO VEN-NOME
+                    MOVE VEN-CPF-SAI           TO VEN-CPF
+                    MOVE VEN-LATITUDE-SAI      TO VEN-LATITUDE
+                    MOVE VEN-LONGITUDE-SAI     TO VEN-LONGITUDE
+                    PERFORM GRAVA-CSV-VENDEDOR THRU F-GRAVA-CSV-VENDEDOR
+                 END-IF
+              END-IF
 
            END-PERFORM
            CLOSE ARQ-VENDEDOR-SAI.
        F-IMPRIME-RELATORIO. EXIT.
 
+       IMPRIME-RODAPE.
+           MOVE WS-TOTAL-VENDEDORES TO RODAPE-TOTAL
+           WRITE LINHA FROM CABECALHO-2 AFTER 1 LINES
+           WRITE LINHA FROM RODAPE      AFTER 1 LINES.
+
+       F-IMPRIME-RODAPE. EXIT.
+
+       GRAVA-CSV-VENDEDOR.
+           MOVE VEN-CODIGO         TO CSV-VEN-CODIGO
+           MOVE VEN-NOME           TO CSV-VEN-RAZAO-SOCIAL
+           MOVE VEN-CPF            TO CSV-VEN-CPF
+           MOVE VEN-LATITUDE       TO CSV-VEN-LATITUDE
+           MOVE VEN-LONGITUDE      TO CSV-VEN-LONGITUDE
+           WRITE LINHA-CSV FROM REG-CSV-VENDEDOR AFTER 1 LINES.
+
+       F-GRAVA-CSV-VENDEDOR. EXIT.
+
