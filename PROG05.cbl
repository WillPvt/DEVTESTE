@@ -12,6 +12,7 @@
            SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
                   ORGANIZATION     IS INDEXED
                   RECORD KEY       IS CLI-CODIGO
+                  ALTERNATE RECORD KEY IS CLI-CNPJ
                   ACCESS MODE      IS DYNAMIC
                   LOCK MODE        IS MANUAL
                   FILE STATUS      IS WS-RESULTADO-ACESSO.
@@ -19,6 +20,7 @@
            SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
                   ORGANIZATION     IS INDEXED
                   RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
                   ACCESS MODE      IS DYNAMIC
                   LOCK MODE        IS MANUAL
                   FILE STATUS      IS WS-RESULTADO-ACESSO.
@@ -26,6 +28,22 @@
            SELECT ARQ-DIST ASSIGN TO DISK WS-LOCAL-ARQ-DIST
                   ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT ARQ-DIST-BKP ASSIGN TO DISK WS-LOCAL-ARQ-DIST-BKP
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-REALOC ASSIGN TO DISK WS-LOCAL-ARQ-REALOC
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-EXCECAO ASSIGN TO DISK WS-LOCAL-ARQ-EXCECAO
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-CTL-DIST ASSIGN TO DISK WS-LOCAL-ARQ-CTL-DIST
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-CTL-EXECUCAO ASSIGN TO "EXECUCAO.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-RESULTADO-EXEC.
+
        DATA DIVISION.
        FILE SECTION.
        COPY "ARQ-CLIENTE.FD".
@@ -43,12 +61,90 @@
              02 DIST-VEN-RAZAO-SOCIAL      PIC X(40).
              02 FILLER                     PIC X(01) VALUE ";".
              02 DIST-DISTANCIA             PIC S9(03)V9(08).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN2-CODIGO           PIC 9(03).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN2-RAZAO-SOCIAL     PIC X(40).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN2-DISTANCIA        PIC S9(03)V9(08).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN3-CODIGO           PIC 9(03).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN3-RAZAO-SOCIAL     PIC X(40).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN3-DISTANCIA        PIC S9(03)V9(08).
+
+       FD ARQ-DIST-BKP.
+          01 REGISTRO-DIST-BKP.
+             02 BKP-CLI-CODIGO             PIC 9(07).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 BKP-CLI-RAZAO-SOCIAL       PIC X(40).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 BKP-VEN-CODIGO             PIC 9(03).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 BKP-VEN-RAZAO-SOCIAL       PIC X(40).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 BKP-DISTANCIA              PIC S9(03)V9(08).
+
+       FD ARQ-REALOC.
+          01 REGISTRO-REALOC.
+             02 REALOC-CLI-CODIGO          PIC 9(07).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 REALOC-CLI-RAZAO-SOCIAL    PIC X(40).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 REALOC-VEN-CODIGO-ANT      PIC 9(03).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 REALOC-VEN-CODIGO-NOVO     PIC 9(03).
+
+       FD ARQ-EXCECAO.
+          01 REGISTRO-EXCECAO.
+             02 EXCE-CLI-CODIGO            PIC 9(07).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 EXCE-CLI-RAZAO-SOCIAL      PIC X(40).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 EXCE-VEN-CODIGO            PIC 9(03).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 EXCE-VEN-RAZAO-SOCIAL      PIC X(40).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 EXCE-DISTANCIA             PIC S9(03)V9(08).
+
+       FD ARQ-CTL-DIST.
+          01 REG-CTL-DIST.
+             02 CTL-DIST-QTD-CLI           PIC 9(07).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 CTL-DIST-QTD-VEN           PIC 9(07).
+
+       FD ARQ-CTL-EXECUCAO.
+          01 REG-CTL-EXECUCAO.
+             02 EXEC-PROGRAMA      PIC X(10).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-DATA          PIC X(08).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-HORA          PIC 9(08).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-RESULTADO     PIC X(01).
 
        WORKING-STORAGE SECTION.
        77 LINHA-TRACO           PIC X(80) VALUE ALL '-'.
        77 WS-TIPO-DADO-DISPLAY  PIC X(12) VALUE SPACES.
        77 LIMPA-LINHA           PIC X(80) VALUE SPACES.
        77 WID-ARQ-CLIENTE       PIC X(50) VALUE SPACES.
+       77 WID-ARQ-VENDEDOR      PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-DIST     PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-DIST-BKP PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-REALOC   PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-EXCECAO  PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-CTL-DIST PIC X(50) VALUE SPACES.
+       77 WS-QTD-CLI-ATUAL      PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-VEN-ATUAL      PIC 9(07) VALUE ZEROS.
+       77 WS-RECONCILIACAO-OK   PIC X(01) VALUE "S".
+       77 WS-RESULTADO-EXEC     PIC 9(02) VALUE ZEROS.
+       77 WS-EXEC-RESULTADO     PIC X(01) VALUE "S".
+       77 WS-EXISTE-DIST-ANTERIOR PIC X(01) VALUE "N".
+       77 WS-DISTANCIA-MAXIMA   PIC 9(03)V9(02) VALUE ZEROS.
+       77 WS-USA-FATOR-ROTA     PIC X(01) VALUE "N".
+       77 WS-FIM-BKP            PIC 9(01) VALUE ZEROS.
+       77 WS-FIM-NOVO           PIC 9(01) VALUE ZEROS.
        77 WS-RESULTADO-ACESSO   PIC 9(02) VALUES ZEROS.
        77 TIPO-LEITURA          PIC X(02) VALUES SPACES.
        77 CONTROLE-FIM          PIC 9(02) VALUES ZEROS.
@@ -69,7 +165,18 @@
        77 C                     PIC S9(09)V9(08).
        77 D                     PIC S9(09)V9(08).
        77 R                     PIC S9(09)V9(08).
-       77 DISTANCIA-ANTERIOR    PIC S9(03)V9(08).
+       77 WS-DIST-CALCULADA     PIC S9(03)V9(08).
+       77 WS-DIST-RODOVIARIA    PIC S9(03)V9(08).
+       77 WS-QTE-CANDIDATOS     PIC 9(01) VALUE ZEROS.
+       77 WS-1-VEN-CODIGO       PIC 9(03).
+       77 WS-1-VEN-NOME         PIC X(40).
+       77 WS-1-DISTANCIA        PIC S9(03)V9(08).
+       77 WS-2-VEN-CODIGO       PIC 9(03).
+       77 WS-2-VEN-NOME         PIC X(40).
+       77 WS-2-DISTANCIA        PIC S9(03)V9(08).
+       77 WS-3-VEN-CODIGO       PIC 9(03).
+       77 WS-3-VEN-NOME         PIC X(40).
+       77 WS-3-DISTANCIA        PIC S9(03)V9(08).
 
 
        LINKAGE SECTION.
@@ -88,6 +195,10 @@
           02 LINE 02 COLUMN 25 VALUE
              "  DISTRIBUICAO DA CARTEIRA DE CLIENTES ".
           02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 05 COLUMN 01 VALUE
+             "DISTANCIA MAXIMA POR VENDEDOR (KM):".
+          02 LINE 07 COLUMN 01 VALUE
+             "PONDERAR DISTANCIA RODOVIARIA (ROTEIRIZACAO) (S/N):".
 
        01 TELA-FIM BLANK SCREEN
                        BACKGROUND-COLOR 1
@@ -105,9 +216,10 @@
 
        INICIO.
            DISPLAY TELA-DISTRIBUI AT 0101
-
-           MOVE "DIST.CSV"       TO WS-LOCAL-ARQ-DIST
-           OPEN OUTPUT ARQ-DIST
+           ACCEPT  WS-DISTANCIA-MAXIMA AT 0538
+           PERFORM UNTIL WS-USA-FATOR-ROTA = "S" OR = "N"
+              ACCEPT WS-USA-FATOR-ROTA AT 0752
+           END-PERFORM
 
            MOVE "CLIENTE.DAT"   TO WID-ARQ-CLIENTE
            OPEN I-O ARQ-CLIENTE
@@ -125,6 +237,48 @@
               OPEN I-O ARQ-VENDEDOR
            END-IF
 
+           PERFORM CONTA-CLIENTES   THRU F-CONTA-CLIENTES
+           PERFORM CONTA-VENDEDORES THRU F-CONTA-VENDEDORES
+           PERFORM LE-CONTROLE-DIST THRU F-LE-CONTROLE-DIST
+           PERFORM VALIDA-RECONCILIACAO THRU F-VALIDA-RECONCILIACAO
+
+           IF WS-RECONCILIACAO-OK NOT = "S"
+              DISPLAY "CONTAGEM DE CLIENTES/VENDEDORES MUITO BAIXA EM "
+                 AT 2401
+              DISPLAY "RELACAO A EXECUCAO ANTERIOR - DISTRIBUICAO     "
+                 AT 2501
+              DISPLAY "CANCELADA - DIST.CSV NAO FOI ALTERADO......"
+                 AT 2601
+              ACCEPT  PAUSA               AT 2478
+              CLOSE ARQ-CLIENTE
+              CLOSE ARQ-VENDEDOR
+              MOVE "N" TO WS-EXEC-RESULTADO
+              PERFORM GRAVA-EXECUCAO THRU F-GRAVA-EXECUCAO
+              EXIT PROGRAM
+           END-IF
+
+           MOVE "EXCECAO.CSV"    TO WS-LOCAL-ARQ-EXCECAO
+           OPEN OUTPUT ARQ-EXCECAO
+
+           MOVE "DIST.CSV"       TO WS-LOCAL-ARQ-DIST
+           OPEN INPUT ARQ-DIST
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE "S" TO WS-EXISTE-DIST-ANTERIOR
+              MOVE "DIST-ANTERIOR.CSV" TO WS-LOCAL-ARQ-DIST-BKP
+              OPEN OUTPUT ARQ-DIST-BKP
+              PERFORM COPIA-DIST-ANTERIOR THRU F-COPIA-DIST-ANTERIOR
+              CLOSE ARQ-DIST-BKP
+           ELSE
+              MOVE "N" TO WS-EXISTE-DIST-ANTERIOR
+           END-IF
+           CLOSE ARQ-DIST
+
+           MOVE "DIST.CSV"       TO WS-LOCAL-ARQ-DIST
+           OPEN OUTPUT ARQ-DIST
+
+           PERFORM RESETA-CARTEIRA-VENDEDORES
+              THRU F-RESETA-CARTEIRA-VENDEDORES
+
            MOVE ZEROS TO CLI-CODIGO
            START ARQ-CLIENTE KEY NOT LESS CLI-CODIGO
            IF WS-RESULTADO-ACESSO NOT = 00
@@ -139,19 +293,191 @@
                    EXIT PERFORM
                  END-READ
 
-                 MOVE ZEROS            TO DISTANCIA-ANTERIOR
-                 PERFORM DISTANCIA-VENDEDOR THRU F-DISTANCIA-VENDEDOR
+                 IF CLI-STATUS NOT = "I"
+                    PERFORM DISTANCIA-VENDEDOR
+                       THRU F-DISTANCIA-VENDEDOR
+                 END-IF
               END-PERFORM
            END-IF
            CLOSE ARQ-DIST
            CLOSE ARQ-CLIENTE
            CLOSE ARQ-VENDEDOR
+           CLOSE ARQ-EXCECAO
+
+           PERFORM GRAVA-CONTROLE-DIST THRU F-GRAVA-CONTROLE-DIST
+
+           IF WS-EXISTE-DIST-ANTERIOR = "S"
+              PERFORM GERA-TRILHA-REALOCACAO
+                 THRU F-GERA-TRILHA-REALOCACAO
+           END-IF
+
            DISPLAY TELA-FIM AT 0101
            ACCEPT  PAUSA    AT 2478
+           MOVE "S" TO WS-EXEC-RESULTADO
+           PERFORM GRAVA-EXECUCAO THRU F-GRAVA-EXECUCAO
            EXIT PROGRAM.
 
+       CONTA-CLIENTES.
+           MOVE ZEROS TO WS-QTD-CLI-ATUAL
+           MOVE ZEROS TO CLI-CODIGO
+           START ARQ-CLIENTE KEY NOT LESS CLI-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              PERFORM UNTIL EXIT
+                 READ ARQ-CLIENTE NEXT AT END
+                    EXIT PERFORM
+                 END-READ
+                 ADD 1 TO WS-QTD-CLI-ATUAL
+              END-PERFORM
+           END-IF.
+       F-CONTA-CLIENTES. EXIT.
+
+       CONTA-VENDEDORES.
+           MOVE ZEROS TO WS-QTD-VEN-ATUAL
+           MOVE ZEROS TO VEN-CODIGO
+           START ARQ-VENDEDOR KEY NOT LESS VEN-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              PERFORM UNTIL EXIT
+                 READ ARQ-VENDEDOR NEXT AT END
+                    EXIT PERFORM
+                 END-READ
+                 ADD 1 TO WS-QTD-VEN-ATUAL
+              END-PERFORM
+           END-IF.
+       F-CONTA-VENDEDORES. EXIT.
+
+       LE-CONTROLE-DIST.
+           MOVE "DISTCTL.CTL" TO WS-LOCAL-ARQ-CTL-DIST
+           OPEN INPUT ARQ-CTL-DIST
+           IF WS-RESULTADO-ACESSO = 00
+              READ ARQ-CTL-DIST
+                 AT END
+                    MOVE ZEROS TO CTL-DIST-QTD-CLI
+                    MOVE ZEROS TO CTL-DIST-QTD-VEN
+              END-READ
+              CLOSE ARQ-CTL-DIST
+           ELSE
+              MOVE ZEROS TO CTL-DIST-QTD-CLI
+              MOVE ZEROS TO CTL-DIST-QTD-VEN
+           END-IF.
+       F-LE-CONTROLE-DIST. EXIT.
+
+       GRAVA-CONTROLE-DIST.
+           MOVE WS-QTD-CLI-ATUAL TO CTL-DIST-QTD-CLI
+           MOVE WS-QTD-VEN-ATUAL TO CTL-DIST-QTD-VEN
+           OPEN OUTPUT ARQ-CTL-DIST
+           WRITE REG-CTL-DIST
+           CLOSE ARQ-CTL-DIST.
+       F-GRAVA-CONTROLE-DIST. EXIT.
+
+       GRAVA-EXECUCAO.
+           MOVE "PROG05" TO EXEC-PROGRAMA
+           MOVE DATA-DE-HOJE TO EXEC-DATA
+           ACCEPT EXEC-HORA FROM TIME
+           MOVE WS-EXEC-RESULTADO TO EXEC-RESULTADO
+           OPEN EXTEND ARQ-CTL-EXECUCAO
+           IF WS-RESULTADO-EXEC NOT = 00
+              OPEN OUTPUT ARQ-CTL-EXECUCAO
+           END-IF
+           WRITE REG-CTL-EXECUCAO
+           CLOSE ARQ-CTL-EXECUCAO.
+       F-GRAVA-EXECUCAO. EXIT.
+
+       VALIDA-RECONCILIACAO.
+           MOVE "S" TO WS-RECONCILIACAO-OK
+           IF CTL-DIST-QTD-CLI > ZEROS
+              AND WS-QTD-CLI-ATUAL * 2 < CTL-DIST-QTD-CLI
+              MOVE "N" TO WS-RECONCILIACAO-OK
+           END-IF
+           IF CTL-DIST-QTD-VEN > ZEROS
+              AND WS-QTD-VEN-ATUAL * 2 < CTL-DIST-QTD-VEN
+              MOVE "N" TO WS-RECONCILIACAO-OK
+           END-IF.
+       F-VALIDA-RECONCILIACAO. EXIT.
+
+       RESETA-CARTEIRA-VENDEDORES.
+           MOVE ZEROS TO VEN-CODIGO
+           START ARQ-VENDEDOR KEY NOT LESS VEN-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              PERFORM UNTIL EXIT
+                 READ ARQ-VENDEDOR NEXT AT END
+                    EXIT PERFORM
+                 END-READ
+                 MOVE ZEROS TO VEN-QTD-CARTEIRA
+                 REWRITE REGISTRO-VENDEDOR
+              END-PERFORM
+           END-IF.
+       F-RESETA-CARTEIRA-VENDEDORES. EXIT.
+
+       COPIA-DIST-ANTERIOR.
+           PERFORM UNTIL EXIT
+              READ ARQ-DIST AT END
+                 EXIT PERFORM
+              END-READ
+              MOVE DIST-CLI-CODIGO       TO BKP-CLI-CODIGO
+              MOVE DIST-CLI-RAZAO-SOCIAL TO BKP-CLI-RAZAO-SOCIAL
+              MOVE DIST-VEN-CODIGO       TO BKP-VEN-CODIGO
+              MOVE DIST-VEN-RAZAO-SOCIAL TO BKP-VEN-RAZAO-SOCIAL
+              MOVE DIST-DISTANCIA        TO BKP-DISTANCIA
+              WRITE REGISTRO-DIST-BKP
+           END-PERFORM.
+       F-COPIA-DIST-ANTERIOR. EXIT.
+
+       GERA-TRILHA-REALOCACAO.
+           MOVE "DIST-ANTERIOR.CSV" TO WS-LOCAL-ARQ-DIST-BKP
+           OPEN INPUT ARQ-DIST-BKP
+           MOVE "DIST.CSV"          TO WS-LOCAL-ARQ-DIST
+           OPEN INPUT ARQ-DIST
+           MOVE "REALOC.CSV"        TO WS-LOCAL-ARQ-REALOC
+           OPEN OUTPUT ARQ-REALOC
+
+           MOVE ZEROS TO WS-FIM-BKP
+           MOVE ZEROS TO WS-FIM-NOVO
+           PERFORM LE-PROX-BKP  THRU F-LE-PROX-BKP
+           PERFORM LE-PROX-NOVO THRU F-LE-PROX-NOVO
+
+           PERFORM UNTIL WS-FIM-BKP = 1 OR WS-FIM-NOVO = 1
+              EVALUATE TRUE
+                 WHEN BKP-CLI-CODIGO = DIST-CLI-CODIGO
+                    IF BKP-VEN-CODIGO NOT = DIST-VEN-CODIGO
+                       PERFORM GRAVA-REALOC THRU F-GRAVA-REALOC
+                    END-IF
+                    PERFORM LE-PROX-BKP  THRU F-LE-PROX-BKP
+                    PERFORM LE-PROX-NOVO THRU F-LE-PROX-NOVO
+                 WHEN BKP-CLI-CODIGO < DIST-CLI-CODIGO
+                    PERFORM LE-PROX-BKP  THRU F-LE-PROX-BKP
+                 WHEN OTHER
+                    PERFORM LE-PROX-NOVO THRU F-LE-PROX-NOVO
+              END-EVALUATE
+           END-PERFORM
+
+           CLOSE ARQ-DIST-BKP
+           CLOSE ARQ-DIST
+           CLOSE ARQ-REALOC.
+       F-GERA-TRILHA-REALOCACAO. EXIT.
+
+       LE-PROX-BKP.
+           READ ARQ-DIST-BKP AT END
+              MOVE 1 TO WS-FIM-BKP
+           END-READ.
+       F-LE-PROX-BKP. EXIT.
+
+       LE-PROX-NOVO.
+           READ ARQ-DIST AT END
+              MOVE 1 TO WS-FIM-NOVO
+           END-READ.
+       F-LE-PROX-NOVO. EXIT.
+
+       GRAVA-REALOC.
+           MOVE DIST-CLI-CODIGO       TO REALOC-CLI-CODIGO
+           MOVE DIST-CLI-RAZAO-SOCIAL TO REALOC-CLI-RAZAO-SOCIAL
+           MOVE BKP-VEN-CODIGO        TO REALOC-VEN-CODIGO-ANT
+           MOVE DIST-VEN-CODIGO       TO REALOC-VEN-CODIGO-NOVO
+           WRITE REGISTRO-REALOC.
+       F-GRAVA-REALOC. EXIT.
+
        DISTANCIA-VENDEDOR.
            MOVE ZEROS TO VEN-CODIGO
+           MOVE ZEROS TO WS-QTE-CANDIDATOS
               START ARQ-VENDEDOR KEY NOT LESS VEN-CODIGO
               IF WS-RESULTADO-ACESSO NOT = 00
                  DISPLAY "ERRO NO POSICIONAMENTO DA CHAVE - CLIENTE: "
@@ -164,22 +490,113 @@
                     READ ARQ-VENDEDOR NEXT AT END
                     EXIT PERFORM
                     END-READ
-                    PERFORM CALCULA-DISTANCIA THRU F-CALCULA-DISTANCIA
-                    IF DIST-DISTANCIA < DISTANCIA-ANTERIOR  OR DISTANCIA
-      --ANTERIOR = 0
-                       MOVE CLI-CODIGO       TO DIST-CLI-CODIGO
-                       MOVE CLI-RAZAO-SOCIAL TO DIST-CLI-RAZAO-SOCIAL
-                       MOVE VEN-CODIGO       TO DIST-VEN-CODIGO
-                       MOVE VEN-NOME         TO DIST-VEN-RAZAO-SOCIAL
-                       MOVE DIST-DISTANCIA   TO DISTANCIA-ANTERIOR
+                    IF VEN-STATUS NOT = "I"
+                       AND (VEN-CAPACIDADE-MAX = ZEROS
+                       OR VEN-QTD-CARTEIRA < VEN-CAPACIDADE-MAX)
+                       PERFORM CALCULA-DISTANCIA
+                          THRU F-CALCULA-DISTANCIA
+                       PERFORM ATUALIZA-TOP3-VENDEDOR
+                          THRU F-ATUALIZA-TOP3-VENDEDOR
                     END-IF
                  END-PERFORM
-                 WRITE REGISTRO-DIST
-                 MOVE SPACES TO REGISTRO-DIST
+
+                 IF WS-QTE-CANDIDATOS = 0
+                    MOVE CLI-CODIGO        TO EXCE-CLI-CODIGO
+                    MOVE CLI-RAZAO-SOCIAL  TO EXCE-CLI-RAZAO-SOCIAL
+                    MOVE ZEROS              TO EXCE-VEN-CODIGO
+                    MOVE "SEM VENDEDOR DISPONIVEL (LOTADO)"
+                                            TO EXCE-VEN-RAZAO-SOCIAL
+                    MOVE ZEROS              TO EXCE-DISTANCIA
+                    WRITE REGISTRO-EXCECAO
+                 ELSE
+                    IF WS-DISTANCIA-MAXIMA > ZEROS
+                       AND WS-1-DISTANCIA > WS-DISTANCIA-MAXIMA
+                       MOVE CLI-CODIGO        TO EXCE-CLI-CODIGO
+                       MOVE CLI-RAZAO-SOCIAL  TO EXCE-CLI-RAZAO-SOCIAL
+                       MOVE WS-1-VEN-CODIGO   TO EXCE-VEN-CODIGO
+                       MOVE WS-1-VEN-NOME     TO EXCE-VEN-RAZAO-SOCIAL
+                       MOVE WS-1-DISTANCIA    TO EXCE-DISTANCIA
+                       WRITE REGISTRO-EXCECAO
+                    ELSE
+                       MOVE CLI-CODIGO        TO DIST-CLI-CODIGO
+                       MOVE CLI-RAZAO-SOCIAL  TO DIST-CLI-RAZAO-SOCIAL
+                       MOVE WS-1-VEN-CODIGO   TO DIST-VEN-CODIGO
+                       MOVE WS-1-VEN-NOME     TO DIST-VEN-RAZAO-SOCIAL
+                       MOVE WS-1-DISTANCIA    TO DIST-DISTANCIA
+                       MOVE WS-2-VEN-CODIGO   TO DIST-VEN2-CODIGO
+                       MOVE WS-2-VEN-NOME     TO DIST-VEN2-RAZAO-SOCIAL
+                       MOVE WS-2-DISTANCIA    TO DIST-VEN2-DISTANCIA
+                       MOVE WS-3-VEN-CODIGO   TO DIST-VEN3-CODIGO
+                       MOVE WS-3-VEN-NOME     TO DIST-VEN3-RAZAO-SOCIAL
+                       MOVE WS-3-DISTANCIA    TO DIST-VEN3-DISTANCIA
+
+                       WRITE REGISTRO-DIST
+                       MOVE SPACES TO REGISTRO-DIST
+
+                       PERFORM ATUALIZA-CARTEIRA-VENDEDOR
+                          THRU F-ATUALIZA-CARTEIRA-VENDEDOR
+                    END-IF
+                 END-IF
 
               END-IF.
        F-DISTANCIA-VENDEDOR. EXIT.
 
+       ATUALIZA-CARTEIRA-VENDEDOR.
+           MOVE WS-1-VEN-CODIGO TO VEN-CODIGO
+           READ ARQ-VENDEDOR
+           IF WS-RESULTADO-ACESSO = 00
+              ADD 1 TO VEN-QTD-CARTEIRA
+              REWRITE REGISTRO-VENDEDOR
+           END-IF.
+       F-ATUALIZA-CARTEIRA-VENDEDOR. EXIT.
+
+       ATUALIZA-TOP3-VENDEDOR.
+           EVALUATE TRUE
+              WHEN WS-QTE-CANDIDATOS = 0
+                 MOVE VEN-CODIGO          TO WS-1-VEN-CODIGO
+                 MOVE VEN-NOME            TO WS-1-VEN-NOME
+                 MOVE WS-DIST-CALCULADA   TO WS-1-DISTANCIA
+                 ADD 1 TO WS-QTE-CANDIDATOS
+              WHEN WS-DIST-CALCULADA < WS-1-DISTANCIA
+                 MOVE WS-2-VEN-CODIGO     TO WS-3-VEN-CODIGO
+                 MOVE WS-2-VEN-NOME       TO WS-3-VEN-NOME
+                 MOVE WS-2-DISTANCIA      TO WS-3-DISTANCIA
+                 MOVE WS-1-VEN-CODIGO     TO WS-2-VEN-CODIGO
+                 MOVE WS-1-VEN-NOME       TO WS-2-VEN-NOME
+                 MOVE WS-1-DISTANCIA      TO WS-2-DISTANCIA
+                 MOVE VEN-CODIGO          TO WS-1-VEN-CODIGO
+                 MOVE VEN-NOME            TO WS-1-VEN-NOME
+                 MOVE WS-DIST-CALCULADA   TO WS-1-DISTANCIA
+                 IF WS-QTE-CANDIDATOS < 3
+                    ADD 1 TO WS-QTE-CANDIDATOS
+                 END-IF
+              WHEN WS-QTE-CANDIDATOS = 1
+                 MOVE VEN-CODIGO          TO WS-2-VEN-CODIGO
+                 MOVE VEN-NOME            TO WS-2-VEN-NOME
+                 MOVE WS-DIST-CALCULADA   TO WS-2-DISTANCIA
+                 ADD 1 TO WS-QTE-CANDIDATOS
+              WHEN WS-DIST-CALCULADA < WS-2-DISTANCIA
+                 MOVE WS-2-VEN-CODIGO     TO WS-3-VEN-CODIGO
+                 MOVE WS-2-VEN-NOME       TO WS-3-VEN-NOME
+                 MOVE WS-2-DISTANCIA      TO WS-3-DISTANCIA
+                 MOVE VEN-CODIGO          TO WS-2-VEN-CODIGO
+                 MOVE VEN-NOME            TO WS-2-VEN-NOME
+                 MOVE WS-DIST-CALCULADA   TO WS-2-DISTANCIA
+                 IF WS-QTE-CANDIDATOS < 3
+                    ADD 1 TO WS-QTE-CANDIDATOS
+                 END-IF
+              WHEN WS-QTE-CANDIDATOS = 2
+                 MOVE VEN-CODIGO          TO WS-3-VEN-CODIGO
+                 MOVE VEN-NOME            TO WS-3-VEN-NOME
+                 MOVE WS-DIST-CALCULADA   TO WS-3-DISTANCIA
+                 ADD 1 TO WS-QTE-CANDIDATOS
+              WHEN WS-DIST-CALCULADA < WS-3-DISTANCIA
+                 MOVE VEN-CODIGO          TO WS-3-VEN-CODIGO
+                 MOVE VEN-NOME            TO WS-3-VEN-NOME
+                 MOVE WS-DIST-CALCULADA   TO WS-3-DISTANCIA
+           END-EVALUATE.
+       F-ATUALIZA-TOP3-VENDEDOR. EXIT.
+
        CALCULA-DISTANCIA.
           MOVE CLI-LATITUDE     TO LAT1
           MOVE CLI-LONGITUDE    TO LON1
@@ -196,5 +613,10 @@
       - DLON / 2).
           COMPUTE C = 2 * FUNCTION ATAN(FUNCTION SQRT(A))
         COMPUTE D = (R * C) / 1000.
-        MOVE D TO DIST-DISTANCIA.
+        MOVE D TO WS-DIST-CALCULADA.
+           IF WS-USA-FATOR-ROTA = "S"
+              CALL "CALCULA-DISTANCIA-ROTA" USING WS-DIST-CALCULADA
+                                                    WS-DIST-RODOVIARIA
+              MOVE WS-DIST-RODOVIARIA TO WS-DIST-CALCULADA
+           END-IF.
        F-CALCULA-DISTANCIA. EXIT.
