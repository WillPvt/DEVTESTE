@@ -0,0 +1,437 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG06.
+       AUTHOR. WILKSON SILVA.
+       DATE-WRITTEN. 09/08/2026.
+      * ------------ MANUTENCAO ONLINE DE CLIENTE/VENDEDOR -------------
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CLI-CODIGO
+                  ALTERNATE RECORD KEY IS CLI-CNPJ
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-CTL-CODIGO ASSIGN TO DISK WS-LOCAL-ARQ-CTL-CODIGO
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ARQ-CLIENTE.FD".
+
+       COPY "ARQ-VENDEDOR.FD".
+
+       FD ARQ-CTL-CODIGO.
+          01 REG-CTL-CODIGO.
+             02 CTL-ULTIMO-CLI-CODIGO   PIC 9(07).
+             02 FILLER                  PIC X(01) VALUE ";".
+             02 CTL-ULTIMO-VEN-CODIGO   PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+       77 LINHA-TRACO           PIC X(80) VALUE ALL '-'.
+       77 WID-ARQ-CLIENTE       PIC X(50) VALUE SPACES.
+       77 WID-ARQ-VENDEDOR      PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-CTL-CODIGO PIC X(50) VALUE SPACES.
+       77 WS-RESULTADO-ACESSO   PIC 9(02) VALUE ZEROS.
+       77 PAUSA                 PIC X(02) VALUE SPACES.
+       77 WS-RETORNO            PIC X(01) VALUE SPACES.
+       77 WS-COORD-OK           PIC X(01) VALUE SPACES.
+
+       77 WS-TIPO               PIC X(01) VALUE SPACES.
+       77 WS-OPERACAO           PIC X(01) VALUE SPACES.
+       77 WS-CODIGO-INFORMADO   PIC 9(07) VALUE ZEROS.
+       77 WS-DOC-CLI            PIC 9(14) VALUE ZEROS.
+       77 WS-DOC-VEN            PIC 9(11) VALUE ZEROS.
+       77 WS-NOME-INFORMADO     PIC X(40) VALUE SPACES.
+       77 WS-LAT-INFORMADA      PIC S9(03)V9(08) VALUE ZEROS.
+       77 WS-LON-INFORMADA      PIC S9(03)V9(08) VALUE ZEROS.
+       77 WS-CAPACIDADE-INFORMADA PIC 9(04) VALUE ZEROS.
+       77 WS-STATUS-INFORMADO   PIC X(01) VALUE SPACES.
+       77 WS-DOC-CLI-ORIGINAL   PIC 9(14) VALUE ZEROS.
+       77 WS-DOC-VEN-ORIGINAL   PIC 9(11) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       77 DATA-DE-HOJE          PIC 99/99/99.
+
+       SCREEN SECTION.
+       01 LIMPA-TELA   BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+
+       01 TELA-MANUTENCAO BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 25 VALUE
+             "  MANUTENCAO DE CLIENTE / VENDEDOR ".
+          02 LINE 02 COLUMN 73 VALUE "PROG06".
+          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 04 COLUMN 01
+             VALUE "TIPO: CLIENTE (C) OU VENDEDOR (V)?".
+          02 LINE 06 COLUMN 01
+             VALUE "OPERACAO: INCLUIR (I) OU ALTERAR (A)".
+          02 LINE 08 COLUMN 01
+             VALUE "CODIGO (SOMENTE PARA ALTERACAO)...".
+          02 LINE 10 COLUMN 01
+             VALUE "CNPJ / CPF.......................".
+          02 LINE 12 COLUMN 01
+             VALUE "RAZAO SOCIAL / NOME...............".
+          02 LINE 14 COLUMN 01
+             VALUE "LATITUDE..........................".
+          02 LINE 16 COLUMN 01
+             VALUE "LONGITUDE.........................".
+          02 LINE 18 COLUMN 01
+             VALUE "CAPACIDADE MAX. DE CARTEIRA (SO VENDEDOR, 0=
+      -"SEM LIMITE)".
+          02 LINE 20 COLUMN 01
+             VALUE "SITUACAO (A=ATIVO, I=INATIVO, SO P/ ALTERACAO)...".
+
+       01 TELA-FIM BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 25 VALUE
+             "  MANUTENCAO DE CLIENTE / VENDEDOR ".
+          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 22 COLUMN 01
+          VALUE "PROCESSO DE MANUTENCAO CONCLUIDO, TECLE ENTER PARA
+      -"RETORNAR AO MENU INICIAL ".
+
+       PROCEDURE DIVISION USING DATA-DE-HOJE.
+
+       INICIO.
+           DISPLAY TELA-MANUTENCAO AT 0101
+           PERFORM UNTIL WS-TIPO = "C" OR = "V"
+              ACCEPT WS-TIPO AT 0452
+           END-PERFORM
+           PERFORM UNTIL WS-OPERACAO = "I" OR = "A"
+              ACCEPT WS-OPERACAO AT 0652
+           END-PERFORM
+
+           IF WS-TIPO = "C"
+              MOVE "CLIENTE.DAT" TO WID-ARQ-CLIENTE
+              OPEN I-O ARQ-CLIENTE
+              IF WS-RESULTADO-ACESSO NOT = 00
+                 OPEN OUTPUT ARQ-CLIENTE
+                 CLOSE ARQ-CLIENTE
+                 OPEN I-O ARQ-CLIENTE
+              END-IF
+              IF WS-OPERACAO = "I"
+                 PERFORM INCLUI-CLIENTE THRU F-INCLUI-CLIENTE
+              ELSE
+                 PERFORM ALTERA-CLIENTE THRU F-ALTERA-CLIENTE
+              END-IF
+              CLOSE ARQ-CLIENTE
+           ELSE
+              MOVE "VENDEDOR.DAT" TO WID-ARQ-VENDEDOR
+              OPEN I-O ARQ-VENDEDOR
+              IF WS-RESULTADO-ACESSO NOT = 00
+                 OPEN OUTPUT ARQ-VENDEDOR
+                 CLOSE ARQ-VENDEDOR
+                 OPEN I-O ARQ-VENDEDOR
+              END-IF
+              IF WS-OPERACAO = "I"
+                 PERFORM INCLUI-VENDEDOR THRU F-INCLUI-VENDEDOR
+              ELSE
+                 PERFORM ALTERA-VENDEDOR THRU F-ALTERA-VENDEDOR
+              END-IF
+              CLOSE ARQ-VENDEDOR
+           END-IF
+
+           DISPLAY TELA-FIM AT 0101
+           ACCEPT  PAUSA    AT 2478
+           EXIT PROGRAM.
+
+       INCLUI-CLIENTE.
+           ACCEPT WS-DOC-CLI         AT 1052
+           ACCEPT WS-NOME-INFORMADO  AT 1252
+           ACCEPT WS-LAT-INFORMADA   AT 1452
+           ACCEPT WS-LON-INFORMADA   AT 1652
+           MOVE WS-DOC-CLI TO CLI-CNPJ
+           MOVE "S" TO WS-RETORNO
+           CALL "VALIDA-CNPJ" USING CLI-CNPJ
+                                    WS-RETORNO
+           PERFORM CNPJ-DUPLICADO THRU F-CNPJ-DUPLICADO
+           IF WS-RETORNO = "S"
+              DISPLAY "CNPJ INVALIDO OU DUPLICADO, INCLUSAO CANCELADA"
+                 AT 2001
+              ACCEPT  PAUSA                                   AT 2478
+           ELSE
+              PERFORM PEGA-CODIGO-CLI THRU F-PEGA-CODIGO-CLI
+              MOVE WS-LAT-INFORMADA  TO CLI-LATITUDE
+              MOVE WS-LON-INFORMADA  TO CLI-LONGITUDE
+              PERFORM VALIDA-COORDENADAS-CLI
+                 THRU F-VALIDA-COORDENADAS-CLI
+              IF WS-COORD-OK = "N"
+                 DISPLAY "COORDENADAS INVALIDAS, INCLUSAO CANCELADA"
+                    AT 2001
+              ELSE
+                 MOVE WS-NOME-INFORMADO TO CLI-RAZAO-SOCIAL
+                 MOVE "A"               TO CLI-STATUS
+                 WRITE REGISTRO-CLIENTE
+                 IF WS-RESULTADO-ACESSO NOT = 00
+                    DISPLAY "ERRO NA GRAVACAO DO CLIENTE: " AT 2001
+                    DISPLAY WS-RESULTADO-ACESSO             AT 2032
+                 ELSE
+                    DISPLAY "CLIENTE INCLUIDO COM O CODIGO: " AT 2001
+                    DISPLAY CLI-CODIGO                        AT 2033
+                 END-IF
+              END-IF
+              ACCEPT  PAUSA                              AT 2478
+           END-IF.
+       F-INCLUI-CLIENTE. EXIT.
+
+       ALTERA-CLIENTE.
+           ACCEPT WS-CODIGO-INFORMADO AT 0852
+           MOVE WS-CODIGO-INFORMADO TO CLI-CODIGO
+           READ ARQ-CLIENTE
+           IF WS-RESULTADO-ACESSO NOT = 00
+              DISPLAY "CLIENTE NAO ENCONTRADO ................" AT 2001
+              ACCEPT  PAUSA                                      AT 2478
+           ELSE
+              MOVE CLI-CNPJ         TO WS-DOC-CLI
+              MOVE CLI-CNPJ         TO WS-DOC-CLI-ORIGINAL
+              MOVE CLI-RAZAO-SOCIAL TO WS-NOME-INFORMADO
+              MOVE CLI-LATITUDE     TO WS-LAT-INFORMADA
+              MOVE CLI-LONGITUDE    TO WS-LON-INFORMADA
+              MOVE CLI-STATUS       TO WS-STATUS-INFORMADO
+              DISPLAY WS-DOC-CLI            AT 1052
+              DISPLAY WS-NOME-INFORMADO     AT 1252
+              DISPLAY WS-LAT-INFORMADA      AT 1452
+              DISPLAY WS-LON-INFORMADA      AT 1652
+              DISPLAY WS-STATUS-INFORMADO   AT 2052
+              ACCEPT WS-DOC-CLI             AT 1052
+              ACCEPT WS-NOME-INFORMADO      AT 1252
+              ACCEPT WS-LAT-INFORMADA       AT 1452
+              ACCEPT WS-LON-INFORMADA       AT 1652
+              PERFORM UNTIL WS-STATUS-INFORMADO = "A"
+                 OR WS-STATUS-INFORMADO = "I"
+                 ACCEPT WS-STATUS-INFORMADO AT 2052
+              END-PERFORM
+              MOVE "N" TO WS-RETORNO
+              IF WS-DOC-CLI NOT = WS-DOC-CLI-ORIGINAL
+                 MOVE WS-DOC-CLI TO CLI-CNPJ
+                 MOVE "S" TO WS-RETORNO
+                 CALL "VALIDA-CNPJ" USING CLI-CNPJ
+                                          WS-RETORNO
+                 PERFORM CNPJ-DUPLICADO THRU F-CNPJ-DUPLICADO
+              END-IF
+              MOVE WS-LAT-INFORMADA TO CLI-LATITUDE
+              MOVE WS-LON-INFORMADA TO CLI-LONGITUDE
+              PERFORM VALIDA-COORDENADAS-CLI
+                 THRU F-VALIDA-COORDENADAS-CLI
+              IF WS-RETORNO = "S" OR WS-COORD-OK = "N"
+                 DISPLAY "CNPJ/COORDENADAS INVALIDO(S) OU DUPLICADO,
+      -             "ALTERACAO CANCELADA" AT 2001
+              ELSE
+                 MOVE WS-DOC-CLI           TO CLI-CNPJ
+                 MOVE WS-NOME-INFORMADO    TO CLI-RAZAO-SOCIAL
+                 MOVE WS-STATUS-INFORMADO  TO CLI-STATUS
+                 REWRITE REGISTRO-CLIENTE
+                 IF WS-RESULTADO-ACESSO NOT = 00
+                    DISPLAY "ERRO NA ALTERACAO DO CLIENTE: " AT 2001
+                    DISPLAY WS-RESULTADO-ACESSO             AT 2033
+                 ELSE
+                    DISPLAY "CLIENTE ALTERADO COM SUCESSO .........."
+                       AT 2001
+                 END-IF
+              END-IF
+              ACCEPT  PAUSA                                      AT 2478
+           END-IF.
+       F-ALTERA-CLIENTE. EXIT.
+
+       INCLUI-VENDEDOR.
+           ACCEPT WS-DOC-VEN         AT 1052
+           ACCEPT WS-NOME-INFORMADO  AT 1252
+           ACCEPT WS-LAT-INFORMADA   AT 1452
+           ACCEPT WS-LON-INFORMADA   AT 1652
+           ACCEPT WS-CAPACIDADE-INFORMADA AT 1852
+           MOVE WS-DOC-VEN TO VEN-CPF
+           MOVE "S" TO WS-RETORNO
+           CALL "VALIDA-CPF" USING VEN-CPF
+                                   WS-RETORNO
+           PERFORM CPF-DUPLICADO THRU F-CPF-DUPLICADO
+           IF WS-RETORNO = "S"
+              DISPLAY "CPF INVALIDO OU DUPLICADO, INCLUSAO CANCELADA"
+                 AT 2001
+              ACCEPT  PAUSA                                    AT 2478
+           ELSE
+              PERFORM PEGA-CODIGO-VEN THRU F-PEGA-CODIGO-VEN
+              MOVE WS-LAT-INFORMADA  TO VEN-LATITUDE
+              MOVE WS-LON-INFORMADA  TO VEN-LONGITUDE
+              PERFORM VALIDA-COORDENADAS-VEN
+                 THRU F-VALIDA-COORDENADAS-VEN
+              IF WS-COORD-OK = "N"
+                 DISPLAY "COORDENADAS INVALIDAS, INCLUSAO CANCELADA"
+                    AT 2001
+              ELSE
+                 MOVE WS-NOME-INFORMADO TO VEN-NOME
+                 MOVE WS-CAPACIDADE-INFORMADA TO VEN-CAPACIDADE-MAX
+                 MOVE ZEROS TO VEN-QTD-CARTEIRA
+                 MOVE "A"   TO VEN-STATUS
+                 WRITE REGISTRO-VENDEDOR
+                 IF WS-RESULTADO-ACESSO NOT = 00
+                    DISPLAY "ERRO NA GRAVACAO DO VENDEDOR: " AT 2001
+                    DISPLAY WS-RESULTADO-ACESSO              AT 2032
+                 ELSE
+                    DISPLAY "VENDEDOR INCLUIDO COM O CODIGO: " AT 2001
+                    DISPLAY VEN-CODIGO                         AT 2034
+                 END-IF
+              END-IF
+              ACCEPT  PAUSA                               AT 2478
+           END-IF.
+       F-INCLUI-VENDEDOR. EXIT.
+
+       ALTERA-VENDEDOR.
+           ACCEPT WS-CODIGO-INFORMADO AT 0852
+           MOVE WS-CODIGO-INFORMADO TO VEN-CODIGO
+           READ ARQ-VENDEDOR
+           IF WS-RESULTADO-ACESSO NOT = 00
+              DISPLAY "VENDEDOR NAO ENCONTRADO ..............." AT 2001
+              ACCEPT  PAUSA                                      AT 2478
+           ELSE
+              MOVE VEN-CPF            TO WS-DOC-VEN
+              MOVE VEN-CPF            TO WS-DOC-VEN-ORIGINAL
+              MOVE VEN-NOME           TO WS-NOME-INFORMADO
+              MOVE VEN-LATITUDE       TO WS-LAT-INFORMADA
+              MOVE VEN-LONGITUDE      TO WS-LON-INFORMADA
+              MOVE VEN-CAPACIDADE-MAX TO WS-CAPACIDADE-INFORMADA
+              MOVE VEN-STATUS         TO WS-STATUS-INFORMADO
+              DISPLAY WS-DOC-VEN            AT 1052
+              DISPLAY WS-NOME-INFORMADO     AT 1252
+              DISPLAY WS-LAT-INFORMADA      AT 1452
+              DISPLAY WS-LON-INFORMADA      AT 1652
+              DISPLAY WS-CAPACIDADE-INFORMADA AT 1852
+              DISPLAY WS-STATUS-INFORMADO   AT 2052
+              ACCEPT WS-DOC-VEN             AT 1052
+              ACCEPT WS-NOME-INFORMADO      AT 1252
+              ACCEPT WS-LAT-INFORMADA       AT 1452
+              ACCEPT WS-LON-INFORMADA       AT 1652
+              ACCEPT WS-CAPACIDADE-INFORMADA AT 1852
+              PERFORM UNTIL WS-STATUS-INFORMADO = "A"
+                 OR WS-STATUS-INFORMADO = "I"
+                 ACCEPT WS-STATUS-INFORMADO AT 2052
+              END-PERFORM
+              MOVE "N" TO WS-RETORNO
+              IF WS-DOC-VEN NOT = WS-DOC-VEN-ORIGINAL
+                 MOVE WS-DOC-VEN TO VEN-CPF
+                 MOVE "S" TO WS-RETORNO
+                 CALL "VALIDA-CPF" USING VEN-CPF
+                                          WS-RETORNO
+                 PERFORM CPF-DUPLICADO THRU F-CPF-DUPLICADO
+              END-IF
+              MOVE WS-LAT-INFORMADA TO VEN-LATITUDE
+              MOVE WS-LON-INFORMADA TO VEN-LONGITUDE
+              PERFORM VALIDA-COORDENADAS-VEN
+                 THRU F-VALIDA-COORDENADAS-VEN
+              IF WS-RETORNO = "S" OR WS-COORD-OK = "N"
+                 DISPLAY "CPF/COORDENADAS INVALIDO(S) OU DUPLICADO,
+      -             "ALTERACAO CANCELADA" AT 2001
+              ELSE
+                 MOVE WS-DOC-VEN           TO VEN-CPF
+                 MOVE WS-NOME-INFORMADO    TO VEN-NOME
+                 MOVE WS-CAPACIDADE-INFORMADA TO VEN-CAPACIDADE-MAX
+                 MOVE WS-STATUS-INFORMADO  TO VEN-STATUS
+                 REWRITE REGISTRO-VENDEDOR
+                 IF WS-RESULTADO-ACESSO NOT = 00
+                    DISPLAY "ERRO NA ALTERACAO DO VENDEDOR: " AT 2001
+                    DISPLAY WS-RESULTADO-ACESSO              AT 2034
+                 ELSE
+                    DISPLAY "VENDEDOR ALTERADO COM SUCESSO ........."
+                       AT 2001
+                 END-IF
+              END-IF
+              ACCEPT  PAUSA                                      AT 2478
+           END-IF.
+       F-ALTERA-VENDEDOR. EXIT.
+
+       CNPJ-DUPLICADO.
+           START ARQ-CLIENTE KEY IS EQUAL CLI-CNPJ
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE "S" TO WS-RETORNO
+           END-IF.
+       F-CNPJ-DUPLICADO. EXIT.
+
+       CPF-DUPLICADO.
+           START ARQ-VENDEDOR KEY IS EQUAL VEN-CPF
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE "S" TO WS-RETORNO
+           END-IF.
+       F-CPF-DUPLICADO. EXIT.
+
+       VALIDA-COORDENADAS-CLI.
+           MOVE "S" TO WS-COORD-OK
+           IF CLI-LATITUDE = ZEROS AND CLI-LONGITUDE = ZEROS
+              MOVE "N" TO WS-COORD-OK
+           END-IF
+           IF CLI-LATITUDE < -34 OR CLI-LATITUDE > 6
+              MOVE "N" TO WS-COORD-OK
+           END-IF
+           IF CLI-LONGITUDE < -74 OR CLI-LONGITUDE > -28
+              MOVE "N" TO WS-COORD-OK
+           END-IF.
+       F-VALIDA-COORDENADAS-CLI. EXIT.
+
+       VALIDA-COORDENADAS-VEN.
+           MOVE "S" TO WS-COORD-OK
+           IF VEN-LATITUDE = ZEROS AND VEN-LONGITUDE = ZEROS
+              MOVE "N" TO WS-COORD-OK
+           END-IF
+           IF VEN-LATITUDE < -34 OR VEN-LATITUDE > 6
+              MOVE "N" TO WS-COORD-OK
+           END-IF
+           IF VEN-LONGITUDE < -74 OR VEN-LONGITUDE > -28
+              MOVE "N" TO WS-COORD-OK
+           END-IF.
+       F-VALIDA-COORDENADAS-VEN. EXIT.
+
+       PEGA-CODIGO-CLI.
+           PERFORM LE-CONTROLE-CODIGO THRU F-LE-CONTROLE-CODIGO
+           ADD 1 TO CTL-ULTIMO-CLI-CODIGO
+           MOVE CTL-ULTIMO-CLI-CODIGO TO CLI-CODIGO
+           PERFORM GRAVA-CONTROLE-CODIGO THRU F-GRAVA-CONTROLE-CODIGO.
+       F-PEGA-CODIGO-CLI. EXIT.
+
+       PEGA-CODIGO-VEN.
+           PERFORM LE-CONTROLE-CODIGO THRU F-LE-CONTROLE-CODIGO
+           ADD 1 TO CTL-ULTIMO-VEN-CODIGO
+           MOVE CTL-ULTIMO-VEN-CODIGO TO VEN-CODIGO
+           PERFORM GRAVA-CONTROLE-CODIGO THRU F-GRAVA-CONTROLE-CODIGO.
+       F-PEGA-CODIGO-VEN. EXIT.
+
+       LE-CONTROLE-CODIGO.
+           MOVE "CODIGO.CTL" TO WS-LOCAL-ARQ-CTL-CODIGO
+           OPEN INPUT ARQ-CTL-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              READ ARQ-CTL-CODIGO
+                 AT END
+                    MOVE ZEROS TO CTL-ULTIMO-CLI-CODIGO
+                    MOVE ZEROS TO CTL-ULTIMO-VEN-CODIGO
+              END-READ
+              CLOSE ARQ-CTL-CODIGO
+           ELSE
+              MOVE ZEROS TO CTL-ULTIMO-CLI-CODIGO
+              MOVE ZEROS TO CTL-ULTIMO-VEN-CODIGO
+           END-IF.
+       F-LE-CONTROLE-CODIGO. EXIT.
+
+       GRAVA-CONTROLE-CODIGO.
+           OPEN OUTPUT ARQ-CTL-CODIGO
+           WRITE REG-CTL-CODIGO
+           CLOSE ARQ-CTL-CODIGO.
+       F-GRAVA-CONTROLE-CODIGO. EXIT.
