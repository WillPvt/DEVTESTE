@@ -0,0 +1,280 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG07.
+       AUTHOR. WILKSON SILVA.
+       DATE-WRITTEN. 09/08/2026.
+      * ------------ RELATORIO DE CARTEIRA POR VENDEDOR -------------
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       FILE-CONTROL.
+           SELECT ARQ-DIST ASSIGN TO DISK WS-LOCAL-ARQ-DIST
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-RESULTADO-DIST.
+
+
+           SELECT ARQ-DIST-SORT ASSIGN TO "SORT".
+
+           SELECT ARQ-DIST-SAI ASSIGN TO DISK
+                  WS-LOCAL-ARQ-DIST-SAI
+                  ORGANIZATION     IS SEQUENTIAL.
+
+           SELECT RELATORIO ASSIGN TO "RCARTEIRA.TXT"
+                            ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQ-DIST.
+          01 REGISTRO-DIST.
+             02 DIST-CLI-CODIGO            PIC 9(07).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-CLI-RAZAO-SOCIAL      PIC X(40).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN-CODIGO            PIC 9(03).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN-RAZAO-SOCIAL      PIC X(40).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-DISTANCIA             PIC S9(03)V9(08).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN2-CODIGO           PIC 9(03).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN2-RAZAO-SOCIAL     PIC X(40).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN2-DISTANCIA        PIC S9(03)V9(08).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN3-CODIGO           PIC 9(03).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN3-RAZAO-SOCIAL     PIC X(40).
+             02 FILLER                     PIC X(01) VALUE ";".
+             02 DIST-VEN3-DISTANCIA        PIC S9(03)V9(08).
+
+       SD ARQ-DIST-SORT.
+          01 REG-DIST-SORT.
+             02 DIST-CLI-CODIGO-SORT       PIC 9(07).
+             02 FILLER                     PIC X(01).
+             02 DIST-CLI-RAZAO-SORT        PIC X(40).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN-CODIGO-SORT       PIC 9(03).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN-RAZAO-SORT        PIC X(40).
+             02 FILLER                     PIC X(01).
+             02 DIST-DISTANCIA-SORT        PIC S9(03)V9(08).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN2-CODIGO-SORT      PIC 9(03).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN2-RAZAO-SORT       PIC X(40).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN2-DISTANCIA-SORT   PIC S9(03)V9(08).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN3-CODIGO-SORT      PIC 9(03).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN3-RAZAO-SORT       PIC X(40).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN3-DISTANCIA-SORT   PIC S9(03)V9(08).
+
+       FD ARQ-DIST-SAI.
+          01 REG-DIST-SAI.
+             02 DIST-CLI-CODIGO-SAI        PIC 9(07).
+             02 FILLER                     PIC X(01).
+             02 DIST-CLI-RAZAO-SAI         PIC X(40).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN-CODIGO-SAI        PIC 9(03).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN-RAZAO-SAI         PIC X(40).
+             02 FILLER                     PIC X(01).
+             02 DIST-DISTANCIA-SAI         PIC S9(03)V9(08).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN2-CODIGO-SAI       PIC 9(03).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN2-RAZAO-SAI        PIC X(40).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN2-DISTANCIA-SAI    PIC S9(03)V9(08).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN3-CODIGO-SAI       PIC 9(03).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN3-RAZAO-SAI        PIC X(40).
+             02 FILLER                     PIC X(01).
+             02 DIST-VEN3-DISTANCIA-SAI    PIC S9(03)V9(08).
+
+       FD RELATORIO.
+       01 LINHA        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       77 WS-LOCAL-ARQ-DIST     PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-DIST-SAI PIC X(50) VALUE SPACES.
+       77 WS-HORA-SAI           PIC 9(08) VALUE ZEROS.
+       77 WS-RESULTADO-DIST     PIC 9(02) VALUE ZEROS.
+       77 LINHA-TRACO           PIC X(80) VALUE ALL '-'.
+       77 CONTADOR-LINHA        PIC 9(02) VALUE ZERO.
+       77 CONTADOR-PAGINA       PIC 9(03) VALUE ZERO.
+       77 CONTROLE-FIM          PIC 9(01) VALUE ZEROS.
+       77 PAUSA                 PIC X(01).
+       77 WS-VEN-ANTERIOR       PIC 9(03) VALUE ZEROS.
+       77 WS-SUBTOTAL-CLIENTES  PIC 9(05) VALUE ZEROS.
+       77 WS-SUBTOTAL-DISTANCIA PIC S9(05)V9(02) VALUE ZEROS.
+       77 WS-TOTAL-CLIENTES     PIC 9(05) VALUE ZEROS.
+
+       01 CABECALHO-TITULO.
+          02 CAB-DATA     PIC X(08).
+          02 FILLER       PIC X(30) VALUE SPACES.
+          02 FILLER       PIC X(35) VALUE "RELATORIO DE CARTEIRA POR VE
+      -"NDEDOR".
+          02 FILLER       PIC X(46) VALUES SPACES.
+          02 FILLER       PIC X(09) VALUE "PAGINA: ".
+          02 CAB-PAGINA   PIC ZZ9.
+
+       01 CABECALHO-2.
+          02 FILLER PIC X(132) VALUES ALL "-".
+
+       01 CABECALHO-VENDEDOR.
+          02 FILLER              PIC X(09) VALUE "VENDEDOR:".
+          02 CABVEN-CODIGO       PIC ZZ9.
+          02 FILLER              PIC X(03) VALUE SPACES.
+          02 CABVEN-RAZAO-SOCIAL PIC X(40).
+          02 FILLER              PIC X(77) VALUE SPACES.
+
+       01 CABECALHO-1.
+          02 FILLER PIC X(06) VALUE "CODIGO".
+          02 FILLER PIC X(03) VALUE SPACES.
+          02 FILLER PIC X(30) VALUE " NOME CLIENTE".
+          02 FILLER PIC X(03) VALUE SPACES.
+          02 FILLER PIC X(15) VALUE "   DISTANCIA KM".
+
+       01 DETALHE.
+          02 DET-CLI-CODIGO            PIC 9(07).
+          02 FILLER                    PIC X(02) VALUE SPACES.
+          02 DET-CLI-RAZAO-SOCIAL      PIC X(40).
+          02 FILLER                    PIC X(03) VALUE SPACES.
+          02 DET-DISTANCIA             PIC ZZZ9,99999999.
+
+       01 SUBTOTAL-VENDEDOR.
+          02 FILLER             PIC X(20) VALUE "SUBTOTAL VENDEDOR: ".
+          02 SUB-QTD-CLIENTES   PIC ZZZZ9.
+          02 FILLER             PIC X(04) VALUE " DE ".
+          02 FILLER             PIC X(12) VALUE "DISTANCIA: ".
+          02 SUB-DISTANCIA      PIC ZZZZ9,99.
+          02 FILLER             PIC X(80) VALUE SPACES.
+
+       01 RODAPE.
+          02 FILLER          PIC X(28) VALUE
+             "TOTAL DE CLIENTES NA BASE: ".
+          02 RODAPE-TOTAL    PIC ZZZZ9.
+          02 FILLER          PIC X(99) VALUE SPACES.
+
+       LINKAGE SECTION.
+       77 DATA-DE-HOJE    PIC 99/99/99.
+
+       SCREEN SECTION.
+       01 LIMPA-TELA BLANK SCREEN
+                     BACKGROUND-COLOR 1
+                     FOREGROUND-COLOR 7.
+
+       01 TELA-RELATORIO BLANK SCREEN
+                         BACKGROUND-COLOR 1
+                         FOREGROUND-COLOR 7.
+          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 20 VALUE
+             "     Relatorio de Carteira por Vendedor     ".
+          02 LINE 02 COLUMN 73 VALUE "PROG07".
+          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+
+       PROCEDURE DIVISION USING DATA-DE-HOJE.
+
+       INICIO.
+           MOVE DATA-DE-HOJE TO CAB-DATA
+           DISPLAY TELA-RELATORIO
+           MOVE "DIST.CSV" TO WS-LOCAL-ARQ-DIST
+           OPEN INPUT ARQ-DIST
+           IF WS-RESULTADO-DIST NOT = 00
+              DISPLAY "DIST.CSV NAO ENCONTRADO - EXECUTE A DISTRIBUICAO
+      -"PRIMEIRO" AT 2401
+              ACCEPT  PAUSA               AT 2478
+           ELSE
+              CLOSE ARQ-DIST
+              ACCEPT WS-HORA-SAI FROM TIME
+              STRING "DISTSAI-" DATA-DE-HOJE(7:2) DATA-DE-HOJE(4:2)
+                     DATA-DE-HOJE(1:2) "-" WS-HORA-SAI ".DAT"
+                     DELIMITED BY SIZE INTO WS-LOCAL-ARQ-DIST-SAI
+              OPEN OUTPUT RELATORIO
+              PERFORM IMPRIMIR-CABECALHO
+              SORT ARQ-DIST-SORT
+                   ON ASCENDING KEY DIST-VEN-CODIGO-SORT
+                   ON ASCENDING KEY DIST-CLI-CODIGO-SORT
+                   USING  ARQ-DIST
+                   GIVING ARQ-DIST-SAI
+              PERFORM IMPRIME-RELATORIO
+                 THRU F-IMPRIME-RELATORIO
+              PERFORM IMPRIME-RODAPE
+                 THRU F-IMPRIME-RODAPE
+              CLOSE RELATORIO
+              DISPLAY LIMPA-TELA
+              DISPLAY "RELATORIO GERADO COM SUCESSO TECLE ENTER PARA RET
+      -"ORNAR AO MENU INICIAL" AT 1503
+              ACCEPT  PAUSA               AT 2478
+           END-IF.
+       F-INICIO.
+           EXIT PROGRAM.
+
+       IMPRIMIR-CABECALHO.
+           ADD 01 TO CONTADOR-PAGINA
+           MOVE CONTADOR-PAGINA TO CAB-PAGINA
+           WRITE LINHA FROM CABECALHO-TITULO AFTER PAGE
+           WRITE LINHA FROM CABECALHO-2      AFTER 1 LINE
+           MOVE  03 TO CONTADOR-LINHA.
+
+       IMPRIME-RELATORIO.
+           OPEN INPUT ARQ-DIST-SAI
+           MOVE ZEROS TO CONTROLE-FIM
+           MOVE ZEROS TO WS-VEN-ANTERIOR
+           PERFORM UNTIL CONTROLE-FIM = 1
+              READ ARQ-DIST-SAI NEXT
+                 AT END
+                 MOVE 1 TO CONTROLE-FIM
+                 EXIT PERFORM
+              END-READ
+              IF DIST-VEN-CODIGO-SAI NOT = WS-VEN-ANTERIOR
+                 IF WS-VEN-ANTERIOR NOT = ZEROS
+                    PERFORM IMPRIME-SUBTOTAL
+                       THRU F-IMPRIME-SUBTOTAL
+                 END-IF
+                 MOVE ZEROS TO WS-SUBTOTAL-CLIENTES
+                 MOVE ZEROS TO WS-SUBTOTAL-DISTANCIA
+                 MOVE DIST-VEN-CODIGO-SAI      TO WS-VEN-ANTERIOR
+                 MOVE DIST-VEN-CODIGO-SAI      TO CABVEN-CODIGO
+                 MOVE DIST-VEN-RAZAO-SAI       TO CABVEN-RAZAO-SOCIAL
+                 WRITE LINHA FROM CABECALHO-VENDEDOR AFTER 1 LINES
+                 WRITE LINHA FROM CABECALHO-1        AFTER 1 LINES
+              END-IF
+              MOVE DIST-CLI-CODIGO-SAI      TO DET-CLI-CODIGO
+              MOVE DIST-CLI-RAZAO-SAI       TO DET-CLI-RAZAO-SOCIAL
+              MOVE DIST-DISTANCIA-SAI       TO DET-DISTANCIA
+              WRITE LINHA FROM DETALHE AFTER 1 LINES
+              ADD 1 TO WS-SUBTOTAL-CLIENTES
+              ADD 1 TO WS-TOTAL-CLIENTES
+              ADD DIST-DISTANCIA-SAI TO WS-SUBTOTAL-DISTANCIA
+           END-PERFORM
+           IF WS-VEN-ANTERIOR NOT = ZEROS
+              PERFORM IMPRIME-SUBTOTAL
+                 THRU F-IMPRIME-SUBTOTAL
+           END-IF
+           CLOSE ARQ-DIST-SAI.
+
+       F-IMPRIME-RELATORIO. EXIT.
+
+       IMPRIME-SUBTOTAL.
+           MOVE WS-SUBTOTAL-CLIENTES   TO SUB-QTD-CLIENTES
+           MOVE WS-SUBTOTAL-DISTANCIA  TO SUB-DISTANCIA
+           WRITE LINHA FROM CABECALHO-2      AFTER 1 LINES
+           WRITE LINHA FROM SUBTOTAL-VENDEDOR AFTER 1 LINES
+           WRITE LINHA FROM CABECALHO-2      AFTER 1 LINES.
+
+       F-IMPRIME-SUBTOTAL. EXIT.
+
+       IMPRIME-RODAPE.
+           MOVE WS-TOTAL-CLIENTES TO RODAPE-TOTAL
+           WRITE LINHA FROM RODAPE AFTER 1 LINES.
+
+       F-IMPRIME-RODAPE. EXIT.
