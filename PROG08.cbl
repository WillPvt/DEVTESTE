@@ -0,0 +1,508 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG08.
+       AUTHOR. WILKSON SILVA.
+       DATE-WRITTEN. 09/08/2026.
+      * ------- RETRABALHO DE REGISTROS REJEITADOS NA IMPORTACAO -------
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CLI-CODIGO
+                  ALTERNATE RECORD KEY IS CLI-CNPJ
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-CLI-CONTATO ASSIGN TO DISK WID-ARQ-CLI-CONTATO
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CTT-CLI-CODIGO
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-CTL-CODIGO ASSIGN TO DISK WS-LOCAL-ARQ-CTL-CODIGO
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-LOG ASSIGN TO DISK WS-LOCAL-ARQ-LOG
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-RESULTADO-LOG.
+
+           SELECT ARQ-RETRABALHO ASSIGN TO DISK WS-LOCAL-ARQ-RETRABALHO
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ARQ-CLIENTE.FD".
+
+       COPY "ARQ-VENDEDOR.FD".
+
+       COPY "ARQ-CLI-CONTATO.FD".
+
+       FD ARQ-CTL-CODIGO.
+          01 REG-CTL-CODIGO.
+             02 CTL-ULTIMO-CLI-CODIGO   PIC 9(07).
+             02 FILLER                  PIC X(01) VALUE ";".
+             02 CTL-ULTIMO-VEN-CODIGO   PIC 9(03).
+
+       FD ARQ-LOG.
+          01 REG-LOG.
+             02 LOG-MENSAGEM       PIC X(100).
+             02 LOG-CNPJ           PIC 9(14).
+             02 LOG-CNPJ-MASCARADO PIC X(18).
+             02 LOG-TIPO-REGISTRO  PIC X(08).
+             02 LOG-SEQUENCIA      PIC 9(07).
+             02 LOG-TIMESTAMP      PIC 9(08).
+
+       FD ARQ-RETRABALHO.
+          01 REG-RETRABALHO.
+             02 RETR-MENSAGEM       PIC X(100).
+             02 RETR-CNPJ           PIC 9(14).
+             02 RETR-CNPJ-MASCARADO PIC X(18).
+             02 RETR-TIPO-REGISTRO  PIC X(08).
+             02 RETR-SEQUENCIA      PIC 9(07).
+             02 RETR-TIMESTAMP      PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       77 WID-ARQ-CLIENTE          PIC X(50) VALUE SPACES.
+       77 WID-ARQ-VENDEDOR         PIC X(50) VALUE SPACES.
+       77 WID-ARQ-CLI-CONTATO      PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-CTL-CODIGO  PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-LOG         PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-RETRABALHO  PIC X(50) VALUE SPACES.
+       77 WS-RESULTADO-ACESSO      PIC 9(02) VALUE ZEROS.
+       77 WS-RESULTADO-LOG         PIC 9(02) VALUE ZEROS.
+       77 LINHA-TRACO              PIC X(80) VALUE ALL '-'.
+       77 CONTROLE-FIM             PIC 9(01) VALUE ZEROS.
+       77 PAUSA                    PIC X(02) VALUE SPACES.
+       77 WS-RETORNO                PIC X(01) VALUE SPACES.
+       77 WS-DATA-REWORK            PIC 99/99/99 VALUE SPACES.
+       77 WS-REFAZER                PIC X(01) VALUE SPACES.
+       77 WS-DOC-CLI                 PIC 9(14) VALUE ZEROS.
+       77 WS-DOC-VEN                 PIC 9(11) VALUE ZEROS.
+       77 WS-NOME-INFORMADO          PIC X(40) VALUE SPACES.
+       77 WS-LAT-INFORMADA           PIC S9(03)V9(08) VALUE ZEROS.
+       77 WS-LON-INFORMADA           PIC S9(03)V9(08) VALUE ZEROS.
+       77 WS-CONTATO-NOME            PIC X(30) VALUE SPACES.
+       77 WS-CONTATO-TELEFONE        PIC X(15) VALUE SPACES.
+       77 WS-CONTATO-EMAIL           PIC X(40) VALUE SPACES.
+       77 WS-CAPACIDADE-INFORMADA    PIC 9(04) VALUE ZEROS.
+       77 WS-TOTAL-RETRABALHADOS     PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-AINDA-REJEITADOS  PIC 9(05) VALUE ZEROS.
+       77 WS-TOTAL-IGNORADOS         PIC 9(05) VALUE ZEROS.
+       77 WS-COORD-OK                PIC X(01) VALUE SPACES.
+
+       LINKAGE SECTION.
+       77 DATA-DE-HOJE          PIC 99/99/99.
+
+       SCREEN SECTION.
+       01 LIMPA-TELA BLANK SCREEN
+                     BACKGROUND-COLOR 1
+                     FOREGROUND-COLOR 7.
+
+       01 TELA-RETRABALHO BLANK SCREEN
+                          BACKGROUND-COLOR 1
+                          FOREGROUND-COLOR 7.
+          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 15 VALUE
+             "  RETRABALHO DE REGISTROS REJEITADOS NA IMPORTACAO  ".
+          02 LINE 02 COLUMN 73 VALUE "PROG08".
+          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 04 COLUMN 01
+             VALUE "DATA DO LOG.TXT A RETRABALHAR (DD/MM/AA)....".
+
+       01 TELA-REJEITADO-CLI BLANK SCREEN
+                             BACKGROUND-COLOR 1
+                             FOREGROUND-COLOR 7.
+          02 LINE 06 COLUMN 01 VALUE "REGISTRO DE CLIENTE REJEITADO: ".
+          02 LINE 06 COLUMN 32 PIC X(20) FROM LOG-MENSAGEM.
+          02 LINE 07 COLUMN 01 VALUE "CNPJ INFORMADO NA EPOCA.......".
+          02 LINE 07 COLUMN 32 PIC X(18) FROM LOG-CNPJ-MASCARADO.
+          02 LINE 08 COLUMN 01 VALUE "LINHA NO ARQUIVO DE ORIGEM....".
+          02 LINE 08 COLUMN 32 PIC 9(07) FROM LOG-SEQUENCIA.
+          02 LINE 09 COLUMN 01 VALUE "REFAZER ESTE REGISTRO (S/N)?..".
+          02 LINE 11 COLUMN 01 VALUE "CNPJ CORRIGIDO................".
+          02 LINE 13 COLUMN 01 VALUE "RAZAO SOCIAL..................".
+          02 LINE 15 COLUMN 01 VALUE "LATITUDE......................".
+          02 LINE 17 COLUMN 01 VALUE "LONGITUDE.....................".
+          02 LINE 19 COLUMN 01 VALUE "CONTATO.......................".
+          02 LINE 21 COLUMN 01 VALUE "TELEFONE / E-MAIL.............".
+
+       01 TELA-REJEITADO-VEN BLANK SCREEN
+                             BACKGROUND-COLOR 1
+                             FOREGROUND-COLOR 7.
+          02 LINE 06 COLUMN 01 VALUE "REGISTRO DE VENDEDOR REJEITADO: ".
+          02 LINE 06 COLUMN 33 PIC X(20) FROM LOG-MENSAGEM.
+          02 LINE 07 COLUMN 01 VALUE "CPF INFORMADO NA EPOCA........".
+          02 LINE 07 COLUMN 32 PIC X(18) FROM LOG-CNPJ-MASCARADO.
+          02 LINE 08 COLUMN 01 VALUE "LINHA NO ARQUIVO DE ORIGEM....".
+          02 LINE 08 COLUMN 32 PIC 9(07) FROM LOG-SEQUENCIA.
+          02 LINE 09 COLUMN 01 VALUE "REFAZER ESTE REGISTRO (S/N)?..".
+          02 LINE 11 COLUMN 01 VALUE "CPF CORRIGIDO.................".
+          02 LINE 13 COLUMN 01 VALUE "NOME..........................".
+          02 LINE 15 COLUMN 01 VALUE "LATITUDE......................".
+          02 LINE 17 COLUMN 01 VALUE "LONGITUDE.....................".
+          02 LINE 19 COLUMN 01 VALUE "CAPACIDADE MAXIMA DA CARTEIRA.".
+
+       01 TELA-FIM BLANK SCREEN
+                   BACKGROUND-COLOR 1
+                   FOREGROUND-COLOR 7.
+          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 15 VALUE
+             "  RETRABALHO DE REGISTROS REJEITADOS NA IMPORTACAO  ".
+          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 05 COLUMN 01 VALUE "REGISTROS RETRABALHADOS COM SUCE
+      -"SSO..........".
+          02 LINE 05 COLUMN 42 PIC ZZZZ9 FROM WS-TOTAL-RETRABALHADOS.
+          02 LINE 07 COLUMN 01 VALUE "REGISTROS AINDA REJEITADOS (INVA
+      -"LIDO/DUPLICADO)".
+          02 LINE 07 COLUMN 42 PIC ZZZZ9 FROM WS-TOTAL-AINDA-REJEITADOS.
+          02 LINE 09 COLUMN 01 VALUE "REGISTROS DEIXADOS DE LADO (NAO
+      -" REFEITOS).....".
+          02 LINE 09 COLUMN 42 PIC ZZZZ9 FROM WS-TOTAL-IGNORADOS.
+          02 LINE 22 COLUMN 01
+          VALUE "PROCESSO DE RETRABALHO CONCLUIDO, TECLE ENTER PARA
+      -"RETORNAR AO MENU INICIAL ".
+
+       PROCEDURE DIVISION USING DATA-DE-HOJE.
+
+       INICIO.
+           DISPLAY TELA-RETRABALHO AT 0101
+           ACCEPT WS-DATA-REWORK AT 0446
+           STRING "LOG-" WS-DATA-REWORK(7:2) WS-DATA-REWORK(4:2)
+                  WS-DATA-REWORK(1:2) ".TXT"
+                  DELIMITED BY SIZE INTO WS-LOCAL-ARQ-LOG
+           OPEN INPUT ARQ-LOG
+           IF WS-RESULTADO-LOG NOT = 00
+              DISPLAY "LOG.TXT DA DATA INFORMADA NAO ENCONTRADO ..."
+                   AT 2401
+              ACCEPT  PAUSA               AT 2478
+           ELSE
+              STRING "RETRAB-" WS-DATA-REWORK(7:2) WS-DATA-REWORK(4:2)
+                     WS-DATA-REWORK(1:2) ".TXT"
+                     DELIMITED BY SIZE INTO WS-LOCAL-ARQ-RETRABALHO
+              OPEN OUTPUT ARQ-RETRABALHO
+
+              MOVE "CLIENTE.DAT" TO WID-ARQ-CLIENTE
+              OPEN I-O ARQ-CLIENTE
+              IF WS-RESULTADO-ACESSO NOT = 00
+                 OPEN OUTPUT ARQ-CLIENTE
+                 CLOSE ARQ-CLIENTE
+                 OPEN I-O ARQ-CLIENTE
+              END-IF
+
+              MOVE "VENDEDOR.DAT" TO WID-ARQ-VENDEDOR
+              OPEN I-O ARQ-VENDEDOR
+              IF WS-RESULTADO-ACESSO NOT = 00
+                 OPEN OUTPUT ARQ-VENDEDOR
+                 CLOSE ARQ-VENDEDOR
+                 OPEN I-O ARQ-VENDEDOR
+              END-IF
+
+              MOVE "CLICONTATO.DAT" TO WID-ARQ-CLI-CONTATO
+              OPEN I-O ARQ-CLI-CONTATO
+              IF WS-RESULTADO-ACESSO NOT = 00
+                 OPEN OUTPUT ARQ-CLI-CONTATO
+                 CLOSE ARQ-CLI-CONTATO
+                 OPEN I-O ARQ-CLI-CONTATO
+              END-IF
+
+              PERFORM PROCESSA-LOG THRU F-PROCESSA-LOG
+
+              CLOSE ARQ-LOG
+              CLOSE ARQ-RETRABALHO
+              CLOSE ARQ-CLIENTE
+              CLOSE ARQ-VENDEDOR
+              CLOSE ARQ-CLI-CONTATO
+
+              DISPLAY TELA-FIM AT 0101
+              ACCEPT  PAUSA    AT 2478
+           END-IF.
+       F-INICIO.
+           EXIT PROGRAM.
+
+       PROCESSA-LOG.
+           MOVE ZEROS TO CONTROLE-FIM
+           PERFORM UNTIL CONTROLE-FIM = 1
+              READ ARQ-LOG NEXT AT END
+                 MOVE 1 TO CONTROLE-FIM
+                 EXIT PERFORM
+              END-READ
+              EVALUATE TRUE
+                 WHEN LOG-MENSAGEM = "CNPJ EM BRANCO!"
+                   OR LOG-MENSAGEM = "CNPJ INVALIDO!"
+                   OR LOG-MENSAGEM = "CNPJ DUPLICADO  "
+                    PERFORM EXIBE-REJEITADO-CLI
+                       THRU F-EXIBE-REJEITADO-CLI
+                 WHEN LOG-MENSAGEM = "CPF EM BRANCO!"
+                   OR LOG-MENSAGEM = "CPF INVALIDO!"
+                   OR LOG-MENSAGEM = "CPF DUPLICADO  "
+                    PERFORM EXIBE-REJEITADO-VEN
+                       THRU F-EXIBE-REJEITADO-VEN
+                 WHEN LOG-MENSAGEM = "COORDENADAS INVALIDAS!"
+                   AND LOG-TIPO-REGISTRO = "CLIENTE "
+                    PERFORM EXIBE-REJEITADO-CLI
+                       THRU F-EXIBE-REJEITADO-CLI
+                 WHEN LOG-MENSAGEM = "COORDENADAS INVALIDAS!"
+                   AND LOG-TIPO-REGISTRO = "VENDEDOR"
+                    PERFORM EXIBE-REJEITADO-VEN
+                       THRU F-EXIBE-REJEITADO-VEN
+              END-EVALUATE
+           END-PERFORM.
+       F-PROCESSA-LOG. EXIT.
+
+       EXIBE-REJEITADO-CLI.
+           DISPLAY LIMPA-TELA
+           DISPLAY TELA-RETRABALHO  AT 0101
+           DISPLAY TELA-REJEITADO-CLI AT 0101
+           MOVE SPACES TO WS-REFAZER
+           PERFORM UNTIL WS-REFAZER = "S" OR = "N"
+              ACCEPT WS-REFAZER AT 0932
+           END-PERFORM
+           IF WS-REFAZER = "S"
+              PERFORM REFAZER-CLIENTE THRU F-REFAZER-CLIENTE
+           ELSE
+              ADD 1 TO WS-TOTAL-IGNORADOS
+           END-IF.
+       F-EXIBE-REJEITADO-CLI. EXIT.
+
+       REFAZER-CLIENTE.
+           ACCEPT WS-DOC-CLI        AT 1132
+           ACCEPT WS-NOME-INFORMADO AT 1332
+           ACCEPT WS-LAT-INFORMADA  AT 1532
+           ACCEPT WS-LON-INFORMADA  AT 1732
+           ACCEPT WS-CONTATO-NOME     AT 1932
+           ACCEPT WS-CONTATO-TELEFONE AT 2132
+           ACCEPT WS-CONTATO-EMAIL    AT 2147
+           MOVE WS-DOC-CLI TO CLI-CNPJ
+           IF CLI-CNPJ = ZEROS
+              MOVE "CNPJ EM BRANCO, NAO INCLUIDO" TO RETR-MENSAGEM
+              MOVE ZEROS TO RETR-CNPJ
+              MOVE SPACES TO RETR-CNPJ-MASCARADO
+              PERFORM PREPARA-RETRAB-CLI THRU F-PREPARA-RETRAB-CLI
+              WRITE REG-RETRABALHO
+              ADD 1 TO WS-TOTAL-AINDA-REJEITADOS
+           ELSE
+              MOVE "S" TO WS-RETORNO
+              CALL "VALIDA-CNPJ" USING CLI-CNPJ
+                                       WS-RETORNO
+              PERFORM CNPJ-DUPLICADO THRU F-CNPJ-DUPLICADO
+              MOVE WS-LAT-INFORMADA  TO CLI-LATITUDE
+              MOVE WS-LON-INFORMADA  TO CLI-LONGITUDE
+              PERFORM VALIDA-COORDENADAS-CLI
+                 THRU F-VALIDA-COORDENADAS-CLI
+              IF WS-RETORNO = "N" AND WS-COORD-OK = "S"
+                 PERFORM PEGA-CODIGO-CLI THRU F-PEGA-CODIGO-CLI
+                 MOVE WS-NOME-INFORMADO TO CLI-RAZAO-SOCIAL
+                 MOVE "A"               TO CLI-STATUS
+                 WRITE REGISTRO-CLIENTE
+                 MOVE CLI-CODIGO           TO CTT-CLI-CODIGO
+                 MOVE WS-CONTATO-NOME      TO CTT-NOME-CONTATO
+                 MOVE WS-CONTATO-TELEFONE  TO CTT-TELEFONE
+                 MOVE WS-CONTATO-EMAIL     TO CTT-EMAIL
+                 WRITE REGISTRO-CLI-CONTATO
+                 MOVE "REGISTRO RETRABALHADO COM SUCESSO!"
+                    TO RETR-MENSAGEM
+                 MOVE CLI-CNPJ TO RETR-CNPJ
+                 PERFORM MASCARA-CNPJ-RETRAB THRU F-MASCARA-CNPJ-RETRAB
+                 PERFORM PREPARA-RETRAB-CLI THRU F-PREPARA-RETRAB-CLI
+                 WRITE REG-RETRABALHO
+                 DISPLAY "CLIENTE INCLUIDO COM O CODIGO: " AT 2401
+                 DISPLAY CLI-CODIGO                        AT 2433
+                 ADD 1 TO WS-TOTAL-RETRABALHADOS
+              ELSE
+                 MOVE "CNPJ/COORDENADAS AINDA INVALIDO(S) OU DUPLICAD
+      -             "O, NAO INCLUIDO" TO RETR-MENSAGEM
+                 MOVE CLI-CNPJ TO RETR-CNPJ
+                 PERFORM MASCARA-CNPJ-RETRAB THRU F-MASCARA-CNPJ-RETRAB
+                 PERFORM PREPARA-RETRAB-CLI THRU F-PREPARA-RETRAB-CLI
+                 WRITE REG-RETRABALHO
+                 DISPLAY "REGISTRO AINDA REJEITADO ............."
+                      AT 2401
+                 ADD 1 TO WS-TOTAL-AINDA-REJEITADOS
+              END-IF
+           END-IF
+           ACCEPT  PAUSA               AT 2478.
+       F-REFAZER-CLIENTE. EXIT.
+
+       EXIBE-REJEITADO-VEN.
+           DISPLAY LIMPA-TELA
+           DISPLAY TELA-RETRABALHO  AT 0101
+           DISPLAY TELA-REJEITADO-VEN AT 0101
+           MOVE SPACES TO WS-REFAZER
+           PERFORM UNTIL WS-REFAZER = "S" OR = "N"
+              ACCEPT WS-REFAZER AT 0932
+           END-PERFORM
+           IF WS-REFAZER = "S"
+              PERFORM REFAZER-VENDEDOR THRU F-REFAZER-VENDEDOR
+           ELSE
+              ADD 1 TO WS-TOTAL-IGNORADOS
+           END-IF.
+       F-EXIBE-REJEITADO-VEN. EXIT.
+
+       REFAZER-VENDEDOR.
+           ACCEPT WS-DOC-VEN        AT 1132
+           ACCEPT WS-NOME-INFORMADO AT 1332
+           ACCEPT WS-LAT-INFORMADA  AT 1532
+           ACCEPT WS-LON-INFORMADA  AT 1732
+           ACCEPT WS-CAPACIDADE-INFORMADA AT 1932
+           MOVE WS-DOC-VEN TO VEN-CPF
+           IF VEN-CPF = ZEROS
+              MOVE "CPF EM BRANCO, NAO INCLUIDO" TO RETR-MENSAGEM
+              MOVE ZEROS TO RETR-CNPJ
+              MOVE SPACES TO RETR-CNPJ-MASCARADO
+              PERFORM PREPARA-RETRAB-VEN THRU F-PREPARA-RETRAB-VEN
+              WRITE REG-RETRABALHO
+              ADD 1 TO WS-TOTAL-AINDA-REJEITADOS
+           ELSE
+              MOVE "S" TO WS-RETORNO
+              CALL "VALIDA-CPF" USING VEN-CPF
+                                      WS-RETORNO
+              PERFORM CPF-DUPLICADO THRU F-CPF-DUPLICADO
+              MOVE WS-LAT-INFORMADA  TO VEN-LATITUDE
+              MOVE WS-LON-INFORMADA  TO VEN-LONGITUDE
+              PERFORM VALIDA-COORDENADAS-VEN
+                 THRU F-VALIDA-COORDENADAS-VEN
+              IF WS-RETORNO = "N" AND WS-COORD-OK = "S"
+                 PERFORM PEGA-CODIGO-VEN THRU F-PEGA-CODIGO-VEN
+                 MOVE WS-NOME-INFORMADO TO VEN-NOME
+                 MOVE WS-CAPACIDADE-INFORMADA TO VEN-CAPACIDADE-MAX
+                 MOVE ZEROS TO VEN-QTD-CARTEIRA
+                 MOVE "A"   TO VEN-STATUS
+                 WRITE REGISTRO-VENDEDOR
+                 MOVE "REGISTRO RETRABALHADO COM SUCESSO!"
+                    TO RETR-MENSAGEM
+                 MOVE VEN-CPF TO RETR-CNPJ
+                 PERFORM MASCARA-CPF-RETRAB THRU F-MASCARA-CPF-RETRAB
+                 PERFORM PREPARA-RETRAB-VEN THRU F-PREPARA-RETRAB-VEN
+                 WRITE REG-RETRABALHO
+                 DISPLAY "VENDEDOR INCLUIDO COM O CODIGO: " AT 2401
+                 DISPLAY VEN-CODIGO                         AT 2434
+                 ADD 1 TO WS-TOTAL-RETRABALHADOS
+              ELSE
+                 MOVE "CPF/COORDENADAS AINDA INVALIDO(S) OU DUPLICADO
+      -             ", NAO INCLUIDO" TO RETR-MENSAGEM
+                 MOVE VEN-CPF TO RETR-CNPJ
+                 PERFORM MASCARA-CPF-RETRAB THRU F-MASCARA-CPF-RETRAB
+                 PERFORM PREPARA-RETRAB-VEN THRU F-PREPARA-RETRAB-VEN
+                 WRITE REG-RETRABALHO
+                 DISPLAY "REGISTRO AINDA REJEITADO ............."
+                      AT 2401
+                 ADD 1 TO WS-TOTAL-AINDA-REJEITADOS
+              END-IF
+           END-IF
+           ACCEPT  PAUSA               AT 2478.
+       F-REFAZER-VENDEDOR. EXIT.
+
+       CNPJ-DUPLICADO.
+           START ARQ-CLIENTE KEY IS EQUAL CLI-CNPJ
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE "S" TO WS-RETORNO
+           END-IF.
+       F-CNPJ-DUPLICADO. EXIT.
+
+       CPF-DUPLICADO.
+           START ARQ-VENDEDOR KEY IS EQUAL VEN-CPF
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE "S" TO WS-RETORNO
+           END-IF.
+       F-CPF-DUPLICADO. EXIT.
+
+       VALIDA-COORDENADAS-CLI.
+           MOVE "S" TO WS-COORD-OK
+           IF CLI-LATITUDE = ZEROS AND CLI-LONGITUDE = ZEROS
+              MOVE "N" TO WS-COORD-OK
+           END-IF
+           IF CLI-LATITUDE < -34 OR CLI-LATITUDE > 6
+              MOVE "N" TO WS-COORD-OK
+           END-IF
+           IF CLI-LONGITUDE < -74 OR CLI-LONGITUDE > -28
+              MOVE "N" TO WS-COORD-OK
+           END-IF.
+       F-VALIDA-COORDENADAS-CLI. EXIT.
+
+       VALIDA-COORDENADAS-VEN.
+           MOVE "S" TO WS-COORD-OK
+           IF VEN-LATITUDE = ZEROS AND VEN-LONGITUDE = ZEROS
+              MOVE "N" TO WS-COORD-OK
+           END-IF
+           IF VEN-LATITUDE < -34 OR VEN-LATITUDE > 6
+              MOVE "N" TO WS-COORD-OK
+           END-IF
+           IF VEN-LONGITUDE < -74 OR VEN-LONGITUDE > -28
+              MOVE "N" TO WS-COORD-OK
+           END-IF.
+       F-VALIDA-COORDENADAS-VEN. EXIT.
+
+       PREPARA-RETRAB-CLI.
+           MOVE "CLIENTE " TO RETR-TIPO-REGISTRO
+           MOVE LOG-SEQUENCIA TO RETR-SEQUENCIA
+           ACCEPT RETR-TIMESTAMP FROM TIME.
+       F-PREPARA-RETRAB-CLI. EXIT.
+
+       PREPARA-RETRAB-VEN.
+           MOVE "VENDEDOR" TO RETR-TIPO-REGISTRO
+           MOVE LOG-SEQUENCIA TO RETR-SEQUENCIA
+           ACCEPT RETR-TIMESTAMP FROM TIME.
+       F-PREPARA-RETRAB-VEN. EXIT.
+
+       MASCARA-CNPJ-RETRAB.
+           STRING CLI-CNPJ(1:2) "." CLI-CNPJ(3:3) "." CLI-CNPJ(6:3)
+                  "/" CLI-CNPJ(9:4) "-" CLI-CNPJ(13:2)
+                  DELIMITED BY SIZE INTO RETR-CNPJ-MASCARADO.
+       F-MASCARA-CNPJ-RETRAB. EXIT.
+
+       MASCARA-CPF-RETRAB.
+           STRING VEN-CPF(1:3) "." VEN-CPF(4:3) "." VEN-CPF(7:3)
+                  "-" VEN-CPF(10:2)
+                  DELIMITED BY SIZE INTO RETR-CNPJ-MASCARADO.
+       F-MASCARA-CPF-RETRAB. EXIT.
+
+       PEGA-CODIGO-CLI.
+           PERFORM LE-CONTROLE-CODIGO THRU F-LE-CONTROLE-CODIGO
+           ADD 1 TO CTL-ULTIMO-CLI-CODIGO
+           MOVE CTL-ULTIMO-CLI-CODIGO TO CLI-CODIGO
+           PERFORM GRAVA-CONTROLE-CODIGO THRU F-GRAVA-CONTROLE-CODIGO.
+       F-PEGA-CODIGO-CLI. EXIT.
+
+       PEGA-CODIGO-VEN.
+           PERFORM LE-CONTROLE-CODIGO THRU F-LE-CONTROLE-CODIGO
+           ADD 1 TO CTL-ULTIMO-VEN-CODIGO
+           MOVE CTL-ULTIMO-VEN-CODIGO TO VEN-CODIGO
+           PERFORM GRAVA-CONTROLE-CODIGO THRU F-GRAVA-CONTROLE-CODIGO.
+       F-PEGA-CODIGO-VEN. EXIT.
+
+       LE-CONTROLE-CODIGO.
+           MOVE "CODIGO.CTL" TO WS-LOCAL-ARQ-CTL-CODIGO
+           OPEN INPUT ARQ-CTL-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              READ ARQ-CTL-CODIGO
+                 AT END
+                    MOVE ZEROS TO CTL-ULTIMO-CLI-CODIGO
+                    MOVE ZEROS TO CTL-ULTIMO-VEN-CODIGO
+              END-READ
+              CLOSE ARQ-CTL-CODIGO
+           ELSE
+              MOVE ZEROS TO CTL-ULTIMO-CLI-CODIGO
+              MOVE ZEROS TO CTL-ULTIMO-VEN-CODIGO
+           END-IF.
+       F-LE-CONTROLE-CODIGO. EXIT.
+
+       GRAVA-CONTROLE-CODIGO.
+           OPEN OUTPUT ARQ-CTL-CODIGO
+           WRITE REG-CTL-CODIGO
+           CLOSE ARQ-CTL-CODIGO.
+       F-GRAVA-CONTROLE-CODIGO. EXIT.
