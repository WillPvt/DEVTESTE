@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG09.
+       AUTHOR. WILKSON SILVA.
+       DATE-WRITTEN. 09/08/2026.
+      * ----- CONSULTA DA ULTIMA EXECUCAO DOS JOBS DO SISTEMA -----
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       FILE-CONTROL.
+           SELECT ARQ-CTL-EXECUCAO ASSIGN TO "EXECUCAO.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-RESULTADO-EXEC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQ-CTL-EXECUCAO.
+          01 REG-CTL-EXECUCAO.
+             02 EXEC-PROGRAMA      PIC X(10).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-DATA          PIC X(08).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-HORA          PIC 9(08).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-RESULTADO     PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       77 WS-RESULTADO-EXEC     PIC 9(02) VALUE ZEROS.
+       77 CONTROLE-FIM          PIC 9(01) VALUE ZEROS.
+       77 PAUSA                 PIC X(01).
+       77 LINHA-TRACO           PIC X(80) VALUE ALL '-'.
+
+       01 WS-ULTIMO-IMPORTACAO.
+          02 WS-ULT-IMP-SUCESSO-DATA  PIC X(08) VALUE SPACES.
+          02 WS-ULT-IMP-SUCESSO-HORA  PIC X(08) VALUE SPACES.
+          02 WS-ULT-IMP-FALHA-DATA    PIC X(08) VALUE SPACES.
+          02 WS-ULT-IMP-FALHA-HORA    PIC X(08) VALUE SPACES.
+
+       01 WS-ULTIMO-PROG03.
+          02 WS-ULT-P03-SUCESSO-DATA  PIC X(08) VALUE SPACES.
+          02 WS-ULT-P03-SUCESSO-HORA  PIC X(08) VALUE SPACES.
+          02 WS-ULT-P03-FALHA-DATA    PIC X(08) VALUE SPACES.
+          02 WS-ULT-P03-FALHA-HORA    PIC X(08) VALUE SPACES.
+
+       01 WS-ULTIMO-PROG04.
+          02 WS-ULT-P04-SUCESSO-DATA  PIC X(08) VALUE SPACES.
+          02 WS-ULT-P04-SUCESSO-HORA  PIC X(08) VALUE SPACES.
+          02 WS-ULT-P04-FALHA-DATA    PIC X(08) VALUE SPACES.
+          02 WS-ULT-P04-FALHA-HORA    PIC X(08) VALUE SPACES.
+
+       01 WS-ULTIMO-PROG05.
+          02 WS-ULT-P05-SUCESSO-DATA  PIC X(08) VALUE SPACES.
+          02 WS-ULT-P05-SUCESSO-HORA  PIC X(08) VALUE SPACES.
+          02 WS-ULT-P05-FALHA-DATA    PIC X(08) VALUE SPACES.
+          02 WS-ULT-P05-FALHA-HORA    PIC X(08) VALUE SPACES.
+
+       01 WS-HORA-FORMATADA         PIC X(08) VALUE SPACES.
+
+       LINKAGE SECTION.
+       77 DATA-DE-HOJE          PIC 99/99/99.
+
+       SCREEN SECTION.
+       01 LIMPA-TELA BLANK SCREEN
+                     BACKGROUND-COLOR 1
+                     FOREGROUND-COLOR 7.
+
+       01 TELA-CONSULTA BLANK SCREEN
+                        BACKGROUND-COLOR 1
+                        FOREGROUND-COLOR 7.
+          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 20 VALUE
+             "     Ultima Execucao dos Jobs do Sistema     ".
+          02 LINE 02 COLUMN 73 VALUE "PROG09".
+          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+
+          02 LINE 05 COLUMN 01 VALUE "JOB........: IMPORTACAO".
+          02 LINE 06 COLUMN 01 VALUE "ULTIMO SUCESSO: ".
+          02 LINE 06 COLUMN 17 PIC X(08) FROM WS-ULT-IMP-SUCESSO-DATA.
+          02 LINE 06 COLUMN 26 PIC X(08) FROM WS-ULT-IMP-SUCESSO-HORA.
+          02 LINE 07 COLUMN 01 VALUE "ULTIMA FALHA...: ".
+          02 LINE 07 COLUMN 17 PIC X(08) FROM WS-ULT-IMP-FALHA-DATA.
+          02 LINE 07 COLUMN 26 PIC X(08) FROM WS-ULT-IMP-FALHA-HORA.
+
+          02 LINE 09 COLUMN 01 VALUE "JOB........: PROG03 (RELATORIO DE
+      -   "CLIENTES)".
+          02 LINE 10 COLUMN 01 VALUE "ULTIMO SUCESSO: ".
+          02 LINE 10 COLUMN 17 PIC X(08) FROM WS-ULT-P03-SUCESSO-DATA.
+          02 LINE 10 COLUMN 26 PIC X(08) FROM WS-ULT-P03-SUCESSO-HORA.
+          02 LINE 11 COLUMN 01 VALUE "ULTIMA FALHA...: ".
+          02 LINE 11 COLUMN 17 PIC X(08) FROM WS-ULT-P03-FALHA-DATA.
+          02 LINE 11 COLUMN 26 PIC X(08) FROM WS-ULT-P03-FALHA-HORA.
+
+          02 LINE 13 COLUMN 01 VALUE "JOB........: PROG04 (RELATORIO DE
+      -   "VENDEDORES)".
+          02 LINE 14 COLUMN 01 VALUE "ULTIMO SUCESSO: ".
+          02 LINE 14 COLUMN 17 PIC X(08) FROM WS-ULT-P04-SUCESSO-DATA.
+          02 LINE 14 COLUMN 26 PIC X(08) FROM WS-ULT-P04-SUCESSO-HORA.
+          02 LINE 15 COLUMN 01 VALUE "ULTIMA FALHA...: ".
+          02 LINE 15 COLUMN 17 PIC X(08) FROM WS-ULT-P04-FALHA-DATA.
+          02 LINE 15 COLUMN 26 PIC X(08) FROM WS-ULT-P04-FALHA-HORA.
+
+          02 LINE 17 COLUMN 01 VALUE "JOB........: PROG05 (DISTRIBUICAO
+      -   " DE CARTEIRA)".
+          02 LINE 18 COLUMN 01 VALUE "ULTIMO SUCESSO: ".
+          02 LINE 18 COLUMN 17 PIC X(08) FROM WS-ULT-P05-SUCESSO-DATA.
+          02 LINE 18 COLUMN 26 PIC X(08) FROM WS-ULT-P05-SUCESSO-HORA.
+          02 LINE 19 COLUMN 01 VALUE "ULTIMA FALHA...: ".
+          02 LINE 19 COLUMN 17 PIC X(08) FROM WS-ULT-P05-FALHA-DATA.
+          02 LINE 19 COLUMN 26 PIC X(08) FROM WS-ULT-P05-FALHA-HORA.
+
+          02 LINE 24 COLUMN 01 VALUE
+             "TECLE ENTER PARA VOLTAR AO MENU INICIAL".
+
+       PROCEDURE DIVISION USING DATA-DE-HOJE.
+
+       INICIO.
+           OPEN INPUT ARQ-CTL-EXECUCAO
+           IF WS-RESULTADO-EXEC = 00
+              PERFORM LE-EXECUCOES THRU F-LE-EXECUCOES
+              CLOSE ARQ-CTL-EXECUCAO
+           END-IF
+           DISPLAY TELA-CONSULTA AT 0101
+           ACCEPT PAUSA          AT 2478
+           EXIT PROGRAM.
+
+       LE-EXECUCOES.
+           MOVE ZEROS TO CONTROLE-FIM
+           PERFORM UNTIL CONTROLE-FIM = 1
+              READ ARQ-CTL-EXECUCAO NEXT
+                 AT END
+                    MOVE 1 TO CONTROLE-FIM
+                    EXIT PERFORM
+              END-READ
+              PERFORM FORMATA-HORA THRU F-FORMATA-HORA
+              EVALUATE EXEC-PROGRAMA
+                 WHEN "IMPORTACAO"
+                    IF EXEC-RESULTADO = "S"
+                       MOVE EXEC-DATA         TO WS-ULT-IMP-SUCESSO-DATA
+                       MOVE WS-HORA-FORMATADA TO WS-ULT-IMP-SUCESSO-HORA
+                    ELSE
+                       MOVE EXEC-DATA         TO WS-ULT-IMP-FALHA-DATA
+                       MOVE WS-HORA-FORMATADA TO WS-ULT-IMP-FALHA-HORA
+                    END-IF
+                 WHEN "PROG03"
+                    IF EXEC-RESULTADO = "S"
+                       MOVE EXEC-DATA         TO WS-ULT-P03-SUCESSO-DATA
+                       MOVE WS-HORA-FORMATADA TO WS-ULT-P03-SUCESSO-HORA
+                    ELSE
+                       MOVE EXEC-DATA         TO WS-ULT-P03-FALHA-DATA
+                       MOVE WS-HORA-FORMATADA TO WS-ULT-P03-FALHA-HORA
+                    END-IF
+                 WHEN "PROG04"
+                    IF EXEC-RESULTADO = "S"
+                       MOVE EXEC-DATA         TO WS-ULT-P04-SUCESSO-DATA
+                       MOVE WS-HORA-FORMATADA TO WS-ULT-P04-SUCESSO-HORA
+                    ELSE
+                       MOVE EXEC-DATA         TO WS-ULT-P04-FALHA-DATA
+                       MOVE WS-HORA-FORMATADA TO WS-ULT-P04-FALHA-HORA
+                    END-IF
+                 WHEN "PROG05"
+                    IF EXEC-RESULTADO = "S"
+                       MOVE EXEC-DATA         TO WS-ULT-P05-SUCESSO-DATA
+                       MOVE WS-HORA-FORMATADA TO WS-ULT-P05-SUCESSO-HORA
+                    ELSE
+                       MOVE EXEC-DATA         TO WS-ULT-P05-FALHA-DATA
+                       MOVE WS-HORA-FORMATADA TO WS-ULT-P05-FALHA-HORA
+                    END-IF
+              END-EVALUATE
+           END-PERFORM.
+       F-LE-EXECUCOES. EXIT.
+
+       FORMATA-HORA.
+           STRING EXEC-HORA(1:2) ":" EXEC-HORA(3:2) ":" EXEC-HORA(5:2)
+                  DELIMITED BY SIZE INTO WS-HORA-FORMATADA.
+       F-FORMATA-HORA. EXIT.
