@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG10.
+       AUTHOR. WILKSON SILVA.
+       DATE-WRITTEN. 09/08/2026.
+      * --------- CONSULTA AVULSA DE VALIDADE DE CNPJ / CPF ------------
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       77 LINHA-TRACO           PIC X(80) VALUE ALL '-'.
+       77 WS-RETORNO            PIC X(01) VALUE SPACES.
+       77 WS-TIPO               PIC X(01) VALUE SPACES.
+       77 WS-DOC-CLI            PIC 9(14) VALUE ZEROS.
+       77 WS-DOC-VEN            PIC 9(11) VALUE ZEROS.
+       77 WS-RESULTADO-MSG      PIC X(40) VALUE SPACES.
+       77 PAUSA                 PIC X(02) VALUE SPACES.
+       77 WS-CONTINUA           PIC X(01) VALUE "S".
+
+       LINKAGE SECTION.
+       77 DATA-DE-HOJE          PIC 99/99/99.
+
+       SCREEN SECTION.
+       01 LIMPA-TELA   BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+
+       01 TELA-CONSULTA BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 25 VALUE
+             "  CONSULTA DE VALIDADE DE CNPJ / CPF ".
+          02 LINE 02 COLUMN 73 VALUE "PROG10".
+          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 05 COLUMN 01
+             VALUE "TIPO DE DOCUMENTO: CNPJ (C) OU CPF (P)?".
+          02 LINE 07 COLUMN 01
+             VALUE "NUMERO DO DOCUMENTO (SOMENTE OS DIGITOS)....".
+
+       01 TELA-RESULTADO BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+          02 LINE 09 COLUMN 01 PIC X(40) FROM WS-RESULTADO-MSG.
+          02 LINE 22 COLUMN 01
+             VALUE "TECLE ENTER PARA CONSULTAR OUTRO DOCUMENTO (S/N):".
+
+       PROCEDURE DIVISION USING DATA-DE-HOJE.
+
+       INICIO.
+           PERFORM UNTIL WS-CONTINUA NOT = "S"
+              PERFORM CONSULTA-DOCUMENTO THRU F-CONSULTA-DOCUMENTO
+              MOVE SPACES TO WS-CONTINUA
+              PERFORM UNTIL WS-CONTINUA = "S" OR = "N"
+                 ACCEPT WS-CONTINUA AT 2251
+              END-PERFORM
+           END-PERFORM
+           EXIT PROGRAM.
+
+       CONSULTA-DOCUMENTO.
+           DISPLAY LIMPA-TELA
+           DISPLAY TELA-CONSULTA AT 0101
+           MOVE SPACES TO WS-TIPO
+           PERFORM UNTIL WS-TIPO = "C" OR = "P"
+              ACCEPT WS-TIPO AT 0541
+           END-PERFORM
+           IF WS-TIPO = "C"
+              MOVE ZEROS TO WS-DOC-CLI
+              ACCEPT WS-DOC-CLI AT 0746
+              MOVE "S" TO WS-RETORNO
+              CALL "VALIDA-CNPJ" USING WS-DOC-CLI
+                                       WS-RETORNO
+              IF WS-RETORNO = "N"
+                 MOVE "CNPJ VALIDO ..........................."
+                    TO WS-RESULTADO-MSG
+              ELSE
+                 MOVE "CNPJ INVALIDO .........................."
+                    TO WS-RESULTADO-MSG
+              END-IF
+           ELSE
+              MOVE ZEROS TO WS-DOC-VEN
+              ACCEPT WS-DOC-VEN AT 0746
+              MOVE "S" TO WS-RETORNO
+              CALL "VALIDA-CPF" USING WS-DOC-VEN
+                                      WS-RETORNO
+              IF WS-RETORNO = "N"
+                 MOVE "CPF VALIDO ............................"
+                    TO WS-RESULTADO-MSG
+              ELSE
+                 MOVE "CPF INVALIDO ..........................."
+                    TO WS-RESULTADO-MSG
+              END-IF
+           END-IF
+           DISPLAY TELA-RESULTADO AT 0101.
+       F-CONSULTA-DOCUMENTO. EXIT.
