@@ -0,0 +1,206 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG11.
+       AUTHOR. WILKSON SILVA.
+       DATE-WRITTEN. 09/08/2026.
+      * ------- EXPORTACAO/BACKUP COMPLETO DE CLIENTE E VENDEDOR -------
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTE ASSIGN TO DISK WID-ARQ-CLIENTE
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CLI-CODIGO
+                  ALTERNATE RECORD KEY IS CLI-CNPJ
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS VEN-CODIGO
+                  ALTERNATE RECORD KEY IS VEN-CPF
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-CLI-CONTATO ASSIGN TO DISK WID-ARQ-CLI-CONTATO
+                  ORGANIZATION     IS INDEXED
+                  RECORD KEY       IS CTT-CLI-CODIGO
+                  ACCESS MODE      IS DYNAMIC
+                  LOCK MODE        IS MANUAL
+                  FILE STATUS      IS WS-RESULTADO-ACESSO.
+
+           SELECT ARQ-IMPORTA-CLI ASSIGN TO DISK WS-LOCAL-ARQ-CLI
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQ-IMPORTA-VEN ASSIGN TO DISK WS-LOCAL-ARQ-VEN
+                  ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY "ARQ-CLIENTE.FD".
+
+       COPY "ARQ-VENDEDOR.FD".
+
+       COPY "ARQ-CLI-CONTATO.FD".
+
+       COPY "ARQ-IMPORTA-CLI.FD".
+
+       COPY "ARQ-IMPORTA-VEN.FD".
+
+       WORKING-STORAGE SECTION.
+       77 LINHA-TRACO           PIC X(80) VALUE ALL '-'.
+       77 WID-ARQ-CLIENTE       PIC X(50) VALUE SPACES.
+       77 WID-ARQ-VENDEDOR      PIC X(50) VALUE SPACES.
+       77 WID-ARQ-CLI-CONTATO   PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-CLI      PIC X(50) VALUE SPACES.
+       77 WS-LOCAL-ARQ-VEN      PIC X(50) VALUE SPACES.
+       77 WS-RESULTADO-ACESSO   PIC 9(02) VALUE ZEROS.
+       77 CONTROLE-FIM          PIC 9(01) VALUE ZEROS.
+       77 WS-QTD-CLI-EXPORTADO  PIC 9(07) VALUE ZEROS.
+       77 WS-QTD-VEN-EXPORTADO  PIC 9(07) VALUE ZEROS.
+       77 PAUSA                 PIC X(02) VALUE SPACES.
+
+       LINKAGE SECTION.
+       77 DATA-DE-HOJE          PIC 99/99/99.
+
+       SCREEN SECTION.
+       01 LIMPA-TELA   BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+
+       01 TELA-EXPORTACAO BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 18 VALUE
+             "  EXPORTACAO/BACKUP DE CLIENTE E VENDEDOR ".
+          02 LINE 02 COLUMN 73 VALUE "PROG11".
+          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+
+       01 TELA-FIM BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 18 VALUE
+             "  EXPORTACAO/BACKUP DE CLIENTE E VENDEDOR ".
+          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 05 COLUMN 01 VALUE "CLIENTES EXPORTADOS..: ".
+          02 LINE 05 COLUMN 24 PIC ZZZ.ZZ9 FROM WS-QTD-CLI-EXPORTADO.
+          02 LINE 06 COLUMN 01 VALUE "VENDEDORES EXPORTADOS: ".
+          02 LINE 06 COLUMN 24 PIC ZZZ.ZZ9 FROM WS-QTD-VEN-EXPORTADO.
+          02 LINE 15 COLUMN 01
+          VALUE "BACKUP CONCLUIDO, TECLE ENTER PARA RETORNAR AO MENU
+      -"INICIAL ".
+
+       PROCEDURE DIVISION USING DATA-DE-HOJE.
+
+       INICIO.
+           DISPLAY TELA-EXPORTACAO AT 0101
+
+           MOVE "CLIENTE.DAT" TO WID-ARQ-CLIENTE
+           OPEN INPUT ARQ-CLIENTE
+           IF WS-RESULTADO-ACESSO NOT = 00
+              DISPLAY "CLIENTE.DAT NAO ENCONTRADO - BACKUP CANCELADO"
+                 AT 2401
+              ACCEPT  PAUSA                                      AT 2478
+              EXIT PROGRAM
+           END-IF
+
+           MOVE "VENDEDOR.DAT" TO WID-ARQ-VENDEDOR
+           OPEN INPUT ARQ-VENDEDOR
+           IF WS-RESULTADO-ACESSO NOT = 00
+              DISPLAY "VENDEDOR.DAT NAO ENCONTRADO - BACKUP CANCELADO"
+                 AT 2401
+              ACCEPT  PAUSA                                      AT 2478
+              CLOSE ARQ-CLIENTE
+              EXIT PROGRAM
+           END-IF
+
+           MOVE "CLICONTATO.DAT" TO WID-ARQ-CLI-CONTATO
+           OPEN INPUT ARQ-CLI-CONTATO
+
+           MOVE "EXPCLI.DAT" TO WS-LOCAL-ARQ-CLI
+           OPEN OUTPUT ARQ-IMPORTA-CLI
+
+           MOVE "EXPVEN.DAT" TO WS-LOCAL-ARQ-VEN
+           OPEN OUTPUT ARQ-IMPORTA-VEN
+
+           PERFORM EXPORTA-CLIENTES   THRU F-EXPORTA-CLIENTES
+           PERFORM EXPORTA-VENDEDORES THRU F-EXPORTA-VENDEDORES
+
+           CLOSE ARQ-CLIENTE
+           CLOSE ARQ-VENDEDOR
+           CLOSE ARQ-CLI-CONTATO
+           CLOSE ARQ-IMPORTA-CLI
+           CLOSE ARQ-IMPORTA-VEN
+
+           DISPLAY TELA-FIM AT 0101
+           ACCEPT  PAUSA    AT 2478
+           EXIT PROGRAM.
+
+       EXPORTA-CLIENTES.
+           MOVE ZEROS TO CLI-CODIGO
+           START ARQ-CLIENTE KEY NOT LESS CLI-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE ZEROS TO CONTROLE-FIM
+              PERFORM UNTIL CONTROLE-FIM = 1
+                 READ ARQ-CLIENTE NEXT
+                    AT END
+                       MOVE 1 TO CONTROLE-FIM
+                       EXIT PERFORM
+                 END-READ
+                 MOVE CLI-CODIGO       TO IMP-CLI-CODIGO
+                 MOVE CLI-CNPJ         TO IMP-CLI-CNPJ
+                 MOVE CLI-RAZAO-SOCIAL TO IMP-CLI-RAZAO-SOCIAL
+                 MOVE CLI-LATITUDE     TO IMP-CLI-LATITUDE
+                 MOVE CLI-LONGITUDE    TO IMP-CLI-LONGITUDE
+                 MOVE CLI-STATUS       TO IMP-CLI-STATUS
+                 MOVE SPACES           TO IMP-CLI-CONTATO-NOME
+                                           IMP-CLI-TELEFONE
+                                           IMP-CLI-EMAIL
+                 MOVE CLI-CODIGO       TO CTT-CLI-CODIGO
+                 READ ARQ-CLI-CONTATO
+                 IF WS-RESULTADO-ACESSO = 00
+                    MOVE CTT-NOME-CONTATO TO IMP-CLI-CONTATO-NOME
+                    MOVE CTT-TELEFONE     TO IMP-CLI-TELEFONE
+                    MOVE CTT-EMAIL        TO IMP-CLI-EMAIL
+                 END-IF
+                 WRITE REG-IMPORTA-CLI
+                 ADD 1 TO WS-QTD-CLI-EXPORTADO
+              END-PERFORM
+           END-IF
+           MOVE "TRAILER"            TO TRL-CLI-IDENTIFICADOR
+           MOVE WS-QTD-CLI-EXPORTADO TO TRL-CLI-QTD-REGISTROS
+           WRITE REG-IMPORTA-CLI-TRAILER.
+       F-EXPORTA-CLIENTES. EXIT.
+
+       EXPORTA-VENDEDORES.
+           MOVE ZEROS TO VEN-CODIGO
+           START ARQ-VENDEDOR KEY NOT LESS VEN-CODIGO
+           IF WS-RESULTADO-ACESSO = 00
+              MOVE ZEROS TO CONTROLE-FIM
+              PERFORM UNTIL CONTROLE-FIM = 1
+                 READ ARQ-VENDEDOR NEXT
+                    AT END
+                       MOVE 1 TO CONTROLE-FIM
+                       EXIT PERFORM
+                 END-READ
+                 MOVE VEN-CODIGO    TO IMP-VEN-CODIGO
+                 MOVE VEN-CPF       TO IMP-VEN-CPF
+                 MOVE VEN-NOME      TO IMP-VEN-RAZAO-SOCIAL
+                 MOVE VEN-LATITUDE  TO IMP-VEN-LATITUDE
+                 MOVE VEN-LONGITUDE TO IMP-VEN-LONGITUDE
+                 MOVE VEN-STATUS    TO IMP-VEN-STATUS
+                 WRITE REG-IMPORTA-VEN
+                 ADD 1 TO WS-QTD-VEN-EXPORTADO
+              END-PERFORM
+           END-IF
+           MOVE "TRAILER"            TO TRL-VEN-IDENTIFICADOR
+           MOVE WS-QTD-VEN-EXPORTADO TO TRL-VEN-QTD-REGISTROS
+           WRITE REG-IMPORTA-VEN-TRAILER.
+       F-EXPORTA-VENDEDORES. EXIT.
