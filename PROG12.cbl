@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG12.
+       AUTHOR. WILKSON SILVA.
+       DATE-WRITTEN. 09/08/2026.
+      * ------ BATCH DIARIO: IMPORTACAO + RELATORIOS + DISTRIBUICAO ----
+      * ENCADEIA IMPORTACAO, PROG03, PROG04 E PROG05 NESTA ORDEM,
+      * PARANDO E ALERTANDO NA TELA SE QUALQUER ETAPA REGISTRAR FALHA
+      * EM EXECUCAO.LOG, EM VEZ DE DEPENDER DE CADA PROGRAMA SER
+      * DISPARADO A MAO NA SEQUENCIA CORRETA.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       FILE-CONTROL.
+           SELECT ARQ-CTL-EXECUCAO ASSIGN TO "EXECUCAO.LOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS WS-RESULTADO-EXEC.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD ARQ-CTL-EXECUCAO.
+          01 REG-CTL-EXECUCAO.
+             02 EXEC-PROGRAMA      PIC X(10).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-DATA          PIC X(08).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-HORA          PIC 9(08).
+             02 FILLER             PIC X(01) VALUE ";".
+             02 EXEC-RESULTADO     PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       77 LINHA-TRACO           PIC X(80) VALUE ALL '-'.
+       77 WS-RESULTADO-EXEC     PIC 9(02) VALUE ZEROS.
+       77 CONTROLE-FIM          PIC 9(01) VALUE ZEROS.
+       77 PAUSA                 PIC X(02) VALUE SPACES.
+       77 WS-PAROU              PIC X(01) VALUE "N".
+       77 WS-JOB-ATUAL          PIC X(10) VALUE SPACES.
+       77 WS-JOB-RESULTADO      PIC X(01) VALUE SPACES.
+       77 WS-TIPO-DADO          PIC 9(01) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       77 DATA-DE-HOJE          PIC 99/99/99.
+
+       SCREEN SECTION.
+       01 LIMPA-TELA   BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+
+       01 TELA-INICIO BLANK SCREEN
+                       BACKGROUND-COLOR 1
+                       FOREGROUND-COLOR 7.
+          02 LINE 01 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+          02 LINE 02 COLUMN 01 PIC X(08) FROM DATA-DE-HOJE.
+          02 LINE 02 COLUMN 25 VALUE
+             "      BATCH DIARIO DO SISTEMA       ".
+          02 LINE 02 COLUMN 73 VALUE "PROG12".
+          02 LINE 03 COLUMN 01 PIC X(80) FROM LINHA-TRACO.
+
+       PROCEDURE DIVISION USING DATA-DE-HOJE.
+
+       INICIO.
+           DISPLAY TELA-INICIO AT 0101
+           MOVE "N" TO WS-PAROU
+
+           PERFORM EXECUTA-IMPORTACAO THRU F-EXECUTA-IMPORTACAO
+
+           IF WS-PAROU = "N"
+              PERFORM EXECUTA-PROG03 THRU F-EXECUTA-PROG03
+           END-IF
+
+           IF WS-PAROU = "N"
+              PERFORM EXECUTA-PROG04 THRU F-EXECUTA-PROG04
+           END-IF
+
+           IF WS-PAROU = "N"
+              PERFORM EXECUTA-PROG05 THRU F-EXECUTA-PROG05
+           END-IF
+
+           IF WS-PAROU = "N"
+              DISPLAY "BATCH DIARIO CONCLUIDO COM SUCESSO ......."
+                 AT 2001
+           END-IF
+           ACCEPT  PAUSA AT 2478
+           EXIT PROGRAM.
+
+       EXECUTA-IMPORTACAO.
+           DISPLAY "EXECUTANDO IMPORTACAO - CLIENTES ........." AT 0501
+           MOVE "IMPORTACAO" TO WS-JOB-ATUAL
+           MOVE 01 TO WS-TIPO-DADO
+           CALL "IMPORTACAO" USING DATA-DE-HOJE WS-TIPO-DADO
+           PERFORM VERIFICA-RESULTADO THRU F-VERIFICA-RESULTADO
+           IF WS-PAROU = "N"
+              DISPLAY "EXECUTANDO IMPORTACAO - VENDEDORES ......."
+                 AT 0501
+              MOVE 02 TO WS-TIPO-DADO
+              CALL "IMPORTACAO" USING DATA-DE-HOJE WS-TIPO-DADO
+              PERFORM VERIFICA-RESULTADO THRU F-VERIFICA-RESULTADO
+           END-IF.
+       F-EXECUTA-IMPORTACAO. EXIT.
+
+       EXECUTA-PROG03.
+           DISPLAY "EXECUTANDO PROG03 (RELATORIO DE CLIENTES) ." AT 0601
+           MOVE "PROG03" TO WS-JOB-ATUAL
+           CALL "PROG03" USING DATA-DE-HOJE
+           PERFORM VERIFICA-RESULTADO THRU F-VERIFICA-RESULTADO.
+       F-EXECUTA-PROG03. EXIT.
+
+       EXECUTA-PROG04.
+           DISPLAY "EXECUTANDO PROG04 (RELATORIO DE VENDEDORES)" AT 0701
+           MOVE "PROG04" TO WS-JOB-ATUAL
+           CALL "PROG04" USING DATA-DE-HOJE
+           PERFORM VERIFICA-RESULTADO THRU F-VERIFICA-RESULTADO.
+       F-EXECUTA-PROG04. EXIT.
+
+       EXECUTA-PROG05.
+           DISPLAY "EXECUTANDO PROG05 (DISTRIBUICAO DE CARTEIRA)"
+              AT 0801
+           MOVE "PROG05" TO WS-JOB-ATUAL
+           CALL "PROG05" USING DATA-DE-HOJE
+           PERFORM VERIFICA-RESULTADO THRU F-VERIFICA-RESULTADO.
+       F-EXECUTA-PROG05. EXIT.
+
+       VERIFICA-RESULTADO.
+           MOVE SPACES TO WS-JOB-RESULTADO
+           OPEN INPUT ARQ-CTL-EXECUCAO
+           IF WS-RESULTADO-EXEC = 00
+              MOVE ZEROS TO CONTROLE-FIM
+              PERFORM UNTIL CONTROLE-FIM = 1
+                 READ ARQ-CTL-EXECUCAO NEXT
+                    AT END
+                       MOVE 1 TO CONTROLE-FIM
+                       EXIT PERFORM
+                 END-READ
+                 IF EXEC-PROGRAMA = WS-JOB-ATUAL
+                    MOVE EXEC-RESULTADO TO WS-JOB-RESULTADO
+                 END-IF
+              END-PERFORM
+              CLOSE ARQ-CTL-EXECUCAO
+           END-IF
+
+           IF WS-JOB-RESULTADO NOT = "S"
+              MOVE "S" TO WS-PAROU
+              DISPLAY "BATCH INTERROMPIDO - FALHA EM: " AT 2001
+              DISPLAY WS-JOB-ATUAL                       AT 2033
+           END-IF.
+       F-VERIFICA-RESULTADO. EXIT.
